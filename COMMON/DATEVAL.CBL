@@ -0,0 +1,93 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID.    DATEVAL.
+        AUTHOR.        VINICIUS ALVES.
+        INSTALLATION.  FATEC-SP.
+        DATE-WRITTEN.  08/08/2026.
+        DATE-COMPILED.
+        SECURITY. ONLY AUTHOR MAY MODIFY.
+      * REMARKS. VALIDA UMA DATA (DIA/MES/ANO) E NORMALIZA O ANO
+      * SEGUNDO UMA UNICA CONVENCAO DE SECULO DOCUMENTADA, PARA QUE
+      * UM ANO DE 2 DIGITOS (CAMPO LARGO DE 4 DIGITOS AINDA NAO
+      * PREENCHIDO CORRETAMENTE) NAO CAIA SILENCIOSAMENTE NO SECULO
+      * ERRADO. TAMBEM CONFERE SE O RESULTADO E UMA DATA DE
+      * CALENDARIO VALIDA (MES 1-12, DIA COMPATIVEL COM O MES E COM
+      * ANOS BISSEXTOS).
+      * CONVENCAO DE JANELA DE SECULO: SE O ANO INFORMADO FOR MENOR
+      * QUE 100 (ISTO E, FOI INFORMADO COM APENAS 2 DIGITOS), OS
+      * VALORES DE 00 A 50 SAO INTERPRETADOS COMO 2000-2050 E OS
+      * VALORES DE 51 A 99 COMO 1951-1999. UM ANO JA INFORMADO COM
+      * 4 DIGITOS (100 OU MAIS) NAO E ALTERADO. ESTA E A UNICA
+      * REGRA DE SECULO DO SISTEMA E DEVE SER USADA POR QUALQUER
+      * PROGRAMA QUE RECEBA DATNASC-ENT, DATA-CLI OU OUTRO CAMPO DE
+      * DATA.
+      * USO: CALL "DATEVAL" USING LK-DD LK-MM LK-AAAA LK-VALIDO.
+      * LK-DD    (ENTRADA)       PIC 9(02)  - DIA.
+      * LK-MM    (ENTRADA)       PIC 9(02)  - MES.
+      * LK-AAAA  (ENTRADA/SAIDA) PIC 9(04)  - ANO; NORMALIZADO PELA
+      *                                        REGRA DE JANELA ACIMA.
+      * LK-VALIDO (SAIDA)        PIC X(03)  - "SIM" OU "NAO".
+
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+            SOURCE-COMPUTER. IBM-PC.
+            OBJECT-COMPUTER. IBM-PC.
+
+        DATA DIVISION.
+        WORKING-STORAGE SECTION.
+        77 WS-DIASMES   PIC 9(02) VALUE ZEROES.
+        77 WS-BISSEXTO  PIC X(03) VALUE "NAO".
+
+        LINKAGE SECTION.
+        01 LK-DD      PIC 9(02).
+        01 LK-MM      PIC 9(02).
+        01 LK-AAAA    PIC 9(04).
+        01 LK-VALIDO  PIC X(03).
+
+        PROCEDURE DIVISION USING LK-DD LK-MM LK-AAAA LK-VALIDO.
+        PGM.
+            MOVE "SIM" TO LK-VALIDO.
+
+            IF LK-AAAA LESS THAN 100
+                IF LK-AAAA LESS THAN 51
+                    ADD 2000 TO LK-AAAA
+                ELSE
+                    ADD 1900 TO LK-AAAA
+                END-IF
+            END-IF.
+
+            IF LK-MM LESS THAN 1 OR LK-MM GREATER THAN 12
+                MOVE "NAO" TO LK-VALIDO
+            ELSE
+                PERFORM DIASDOMES
+                IF LK-DD LESS THAN 1 OR LK-DD GREATER THAN WS-DIASMES
+                    MOVE "NAO" TO LK-VALIDO
+                END-IF
+            END-IF.
+        GOBACK.
+
+        DIASDOMES.
+            EVALUATE LK-MM
+                WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                    MOVE 31 TO WS-DIASMES
+                WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                    MOVE 30 TO WS-DIASMES
+                WHEN 2
+                    PERFORM VERIFICABISSEXTO
+                    IF WS-BISSEXTO EQUAL "SIM"
+                        MOVE 29 TO WS-DIASMES
+                    ELSE
+                        MOVE 28 TO WS-DIASMES
+                    END-IF
+            END-EVALUATE.
+
+        VERIFICABISSEXTO.
+            MOVE "NAO" TO WS-BISSEXTO.
+            IF FUNCTION MOD(LK-AAAA 4) EQUAL ZERO
+                IF FUNCTION MOD(LK-AAAA 100) NOT EQUAL ZERO
+                    MOVE "SIM" TO WS-BISSEXTO
+                ELSE
+                    IF FUNCTION MOD(LK-AAAA 400) EQUAL ZERO
+                        MOVE "SIM" TO WS-BISSEXTO
+                    END-IF
+                END-IF
+            END-IF.
