@@ -0,0 +1,75 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID.    AUDITLOG.
+        AUTHOR.        VINICIUS ALVES.
+        INSTALLATION.  FATEC-SP.
+        DATE-WRITTEN.  08/08/2026.
+        DATE-COMPILED.
+        SECURITY. ONLY AUTHOR MAY MODIFY.
+      * REMARKS. APENDA UMA LINHA DE TRILHA DE AUDITORIA EM
+      * AUDITLOG.DAT PARA CADA DECISAO DE GRAVACAO/WRITE TOMADA
+      * PELOS PROGRAMAS DE VALIDACAO E EXTRACAO: CHAVE DO REGISTRO,
+      * PROGRAM-ID, ACAO TOMADA, DATA E HORA. PERMITE RECONSTITUIR
+      * POR QUE UM REGISTRO ACABOU EM DETERMINADA LISTA SEM PRECISAR
+      * REPROCESSAR O LOTE.
+      * USO: CALL "AUDITLOG" USING LK-PROGID LK-CHAVE LK-ACAO.
+      * LK-PROGID (ENTRADA) PIC X(08) - PROGRAM-ID DO CHAMADOR.
+      * LK-CHAVE  (ENTRADA) PIC X(15) - CHAVE DO REGISTRO AFETADO.
+      * LK-ACAO   (ENTRADA) PIC X(10) - ACAO TOMADA (EX: APROVADO,
+      *                                 REPROVADO, VALIDADO,
+      *                                 REJEITADO, ATRASADO).
+
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+            SOURCE-COMPUTER. IBM-PC.
+            OBJECT-COMPUTER. IBM-PC.
+
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT OPTIONAL AUDITLOG ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-FS.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD AUDITLOG
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "AUDITLOG.DAT".
+        01 REGAUDITLOG.
+           02 AU-PROGID    PIC X(08).
+           02 FILLER       PIC X     VALUE SPACES.
+           02 AU-CHAVE     PIC X(15).
+           02 FILLER       PIC X     VALUE SPACES.
+           02 AU-ACAO      PIC X(10).
+           02 FILLER       PIC X     VALUE SPACES.
+           02 AU-DATA      PIC 9(08).
+           02 FILLER       PIC X     VALUE SPACES.
+           02 AU-HORA      PIC 9(08).
+
+        WORKING-STORAGE SECTION.
+        77 WS-DATA PIC 9(08) VALUE ZEROES.
+        77 WS-HORA PIC 9(08) VALUE ZEROES.
+        77 WS-FS   PIC X(02) VALUE SPACES.
+
+        LINKAGE SECTION.
+        01 LK-PROGID    PIC X(08).
+        01 LK-CHAVE     PIC X(15).
+        01 LK-ACAO      PIC X(10).
+
+        PROCEDURE DIVISION USING LK-PROGID LK-CHAVE LK-ACAO.
+        PGM.
+            ACCEPT WS-DATA FROM DATE YYYYMMDD.
+            ACCEPT WS-HORA FROM TIME.
+
+            MOVE LK-PROGID TO AU-PROGID.
+            MOVE LK-CHAVE  TO AU-CHAVE.
+            MOVE LK-ACAO   TO AU-ACAO.
+            MOVE WS-DATA   TO AU-DATA.
+            MOVE WS-HORA   TO AU-HORA.
+
+            OPEN EXTEND AUDITLOG.
+            IF WS-FS EQUAL "35"
+                OPEN OUTPUT AUDITLOG
+            END-IF.
+            WRITE REGAUDITLOG.
+            CLOSE AUDITLOG.
+        GOBACK.
