@@ -0,0 +1,32 @@
+      * COPYBOOK REGCLI - LAYOUT DO REGISTRO DE CLIENTE DE CADCLI.DAT
+      * (CODIGO + CPF + NOME + ESTADO + CIDADE + EMAIL + TELEFONE),
+      * O MESMO LAYOUT FISICO (118 BYTES, CODIGO 9(05) NO OFFSET 0)
+      * JA GRAVADO/LIDO PELO FD CADCLI DE EM02EX06 E EM02EX07 - OS
+      * TRES PROGRAMAS PRECISAM CONCORDAR NESSE LAYOUT PORQUE O ARQUIVO
+      * E INDEXADO (REQ 039/040) E A DEFINICAO DE CHAVE/TAMANHO DE
+      * REGISTRO E FIXADA NA CRIACAO DO ARQUIVO. USADO TANTO NO FD
+      * CADCLI QUANTO NO SD TRAB DE EM03EX04, QUE ANTES REPETIAM A
+      * MESMA ESTRUTURA DUAS VEZES. CADA USO INFORMA SEUS PROPRIOS
+      * NOMES DE CAMPO VIA REPLACING.
+      * USO: COPY REGCLI REPLACING ==:COD:==    BY ==xxx==
+      *                             ==:CPF:==    BY ==xxx==
+      *                             ==:CPF1:==   BY ==xxx==
+      *                             ==:CPF2:==   BY ==xxx==
+      *                             ==:CPF3:==   BY ==xxx==
+      *                             ==:CPF4:==   BY ==xxx==
+      *                             ==:NOME:==   BY ==xxx==
+      *                             ==:ESTADO:== BY ==xxx==
+      *                             ==:CIDADE:== BY ==xxx==
+      *                             ==:EMAIL:==  BY ==xxx==
+      *                             ==:TEL:==    BY ==xxx==.
+           02 :COD: PIC 9(05).
+           02 :CPF:.
+              03 :CPF1: PIC 999.
+              03 :CPF2: PIC 999.
+              03 :CPF3: PIC 999.
+              03 :CPF4: PIC 99.
+           02 :NOME:   PIC X(30).
+           02 :ESTADO: PIC XX.
+           02 :CIDADE: PIC X(30).
+           02 :EMAIL:  PIC X(30).
+           02 :TEL:    PIC 9(10).
