@@ -0,0 +1,11 @@
+      * COPYBOOK REGENTID - IDENTIFICACAO (CODIGO + NOME) COMUM AOS
+      * REGISTROS NO FORMATO DE CADENT.DAT (EM02EX03, EM03EX01,
+      * EM03EX02 E SEUS ARQUIVOS DE TRABALHO/SAIDA DE SORT). CADA
+      * PROGRAMA INFORMA SEUS PROPRIOS NOMES DE CAMPO E A PICTURE DO
+      * CODIGO VIA REPLACING, JA QUE O TAMANHO DO CODIGO NAO E O
+      * MESMO EM TODOS OS PROGRAMAS.
+      * USO: COPY REGENTID REPLACING ==:COD:==     BY ==xxx==
+      *                               ==:COD-PIC:== BY ==9(nn)==
+      *                               ==:NOME:==    BY ==xxx==.
+           02 :COD:  PIC :COD-PIC:.
+           02 :NOME: PIC X(30).
