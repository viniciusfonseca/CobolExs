@@ -0,0 +1,20 @@
+      * COPYBOOK REGVEND - LAYOUT DO REGISTRO DE FOLHA DE VENDEDOR
+      * USADO POR EM03EX06 (DEPARTAMENTO + SECAO + CODIGO + NOME +
+      * VENDAS + SALARIO FIXO + DESCONTO). USADO TANTO NO FD CADVEND
+      * QUANTO NO SD TRAB DO MESMO PROGRAMA, QUE ANTES REPETIAM A
+      * MESMA ESTRUTURA DUAS VEZES. CADA USO INFORMA SEUS PROPRIOS
+      * NOMES DE CAMPO VIA REPLACING.
+      * USO: COPY REGVEND REPLACING ==:DEP:==     BY ==xxx==
+      *                              ==:SEC:==     BY ==xxx==
+      *                              ==:COD:==     BY ==xxx==
+      *                              ==:NOME:==    BY ==xxx==
+      *                              ==:VENDAS:==  BY ==xxx==
+      *                              ==:SALFIX:==  BY ==xxx==
+      *                              ==:DESC:==    BY ==xxx==.
+           02 :DEP:    PIC X.
+           02 :SEC:    PIC X.
+           02 :COD:    PIC 9(05).
+           02 :NOME:   PIC X(20).
+           02 :VENDAS: PIC 9(07)V99.
+           02 :SALFIX: PIC 9(07)V99.
+           02 :DESC:   PIC 9(05)V99.
