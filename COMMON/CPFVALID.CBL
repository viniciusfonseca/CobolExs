@@ -0,0 +1,99 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID.    CPFVALID.
+        AUTHOR.        VINICIUS ALVES.
+        INSTALLATION.  FATEC-SP.
+        DATE-WRITTEN.  08/08/2026.
+        DATE-COMPILED. 08/08/2026.
+      * REMARKS. VALIDA O DIGITO VERIFICADOR DE UM CPF DE 11 DIGITOS.
+      * EXTRAIDO DE EM02EX06.VALIDACPF PARA SER REUTILIZADO POR
+      * QUALQUER PROGRAMA QUE CARREGUE UM CAMPO CPF (EM03EX04, ETC).
+      * USO: CALL "CPFVALID" USING LK-CPF LK-VALIDO.
+      * LK-CPF    (ENTRADA) PIC 9(11) - OS 11 DIGITOS DO CPF.
+      * LK-VALIDO (SAIDA)   PIC X(03) - "SIM" OU "NAO".
+
+        ENVIRONMENT DIVISION.
+            CONFIGURATION SECTION.
+            SOURCE-COMPUTER. IBM-PC.
+            OBJECT-COMPUTER. IBM-PC.
+
+        DATA DIVISION.
+            WORKING-STORAGE SECTION.
+            77 AUXMULT   PIC 99 OCCURS 10 TIMES.
+            77 AUXMULT2  PIC 99 OCCURS 10 TIMES.
+            77 AUXV1     PIC 99.
+            77 AUXV2     PIC 99.
+            77 AUXTOM    PIC 99.
+
+            77 VERDIG1   PIC 9.
+            77 VERDIG2   PIC 9.
+
+            77 AUXCPF    PIC 99999.
+
+            77 REGVALIDO PIC X(03) VALUE "NAO".
+
+            LINKAGE SECTION.
+            01 LK-CPF.
+               02 CPF-D PIC 9 OCCURS 9 TIMES.
+               02 V1    PIC 9.
+               02 V2    PIC 9.
+            01 LK-VALIDO PIC X(03).
+
+        PROCEDURE DIVISION USING LK-CPF LK-VALIDO.
+        PGM.
+            MOVE 1  TO AUXV1.
+            MOVE 11 TO AUXV2.
+            PERFORM POPULA 10 TIMES.
+
+            MOVE "SIM" TO REGVALIDO.
+            PERFORM VALIDACPF.
+            MOVE REGVALIDO TO LK-VALIDO.
+        GOBACK.
+
+        POPULA.
+            MOVE AUXV2 TO   AUXMULT(AUXV1).
+            ADD      1 TO   AUXV1.
+            SUBTRACT 1 FROM AUXV2.
+
+        VALIDACPF.
+            MOVE 1 TO AUXV1.
+            MOVE 2 TO AUXV2.
+            PERFORM POPULABAIXO 9 TIMES.
+            MOVE 1 TO AUXV1.
+            MOVE ZEROES TO AUXCPF.
+            PERFORM ACUMULA     9 TIMES.
+            DIVIDE 11 INTO AUXCPF GIVING AUXV1
+                                  REMAINDER AUXCPF.
+
+            IF AUXCPF LESS THAN 2
+                MOVE 0 TO VERDIG1
+            ELSE SUBTRACT AUXCPF FROM 11 GIVING VERDIG1.
+
+            MOVE 1 TO AUXV1.
+            MOVE 1 TO AUXV2.
+            PERFORM POPULABAIXO 10 TIMES.
+            MOVE 1 TO AUXV1.
+            MOVE ZEROES TO AUXCPF.
+            PERFORM ACUMULA     10 TIMES.
+            DIVIDE 11 INTO AUXCPF GIVING AUXV2
+                                  REMAINDER AUXCPF.
+
+            IF AUXCPF LESS THAN 2
+                MOVE 0 TO VERDIG2
+            ELSE SUBTRACT AUXCPF FROM 11 GIVING VERDIG2.
+
+            IF VERDIG1 NOT EQUAL V1 OR
+               VERDIG2 NOT EQUAL V2 THEN
+                MOVE "NAO" TO REGVALIDO
+            END-IF.
+
+        POPULABAIXO.
+            IF AUXV1 IS EQUAL TO 10 THEN MOVE VERDIG1 TO AUXTOM
+            ELSE MOVE CPF-D(AUXV1) TO AUXTOM.
+            MULTIPLY AUXTOM BY AUXMULT(AUXV2)
+                            GIVING AUXMULT2(AUXV1).
+            ADD 1 TO AUXV1.
+            ADD 1 TO AUXV2.
+
+        ACUMULA.
+            ADD AUXMULT2(AUXV1) TO AUXCPF.
+            ADD 1 TO AUXV1.
