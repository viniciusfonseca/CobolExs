@@ -0,0 +1,82 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID.    MAILHOOK.
+        AUTHOR.        VINICIUS ALVES.
+        INSTALLATION.  FATEC-SP.
+        DATE-WRITTEN.  08/08/2026.
+        DATE-COMPILED.
+        SECURITY. ONLY AUTHOR MAY MODIFY.
+      * REMARKS. APENDA UMA LINHA EM MAILQ.DAT PARA CADA OCORRENCIA
+      * QUE DEVA GERAR UM AVISO POR E-MAIL (SOCIO ATRASADO, CADASTRO
+      * DE CLIENTE INCONSISTENTE, ETC). NAO ENVIA E-MAIL ALGUM: E UM
+      * PONTO DE INTEGRACAO - UM PROCESSO SEPARADO DE MALA DIRETA
+      * (FORA DESTE LOTE) FAZ POLLING EM MAILQ.DAT PELOS REGISTROS
+      * COM MQ-STATUS IGUAL A "PENDENTE" E OS CONSOME.
+      * USO: CALL "MAILHOOK" USING LK-PROGID LK-CHAVE LK-TIPO LK-MSG.
+      * LK-PROGID (ENTRADA) PIC X(08) - PROGRAM-ID DO CHAMADOR.
+      * LK-CHAVE  (ENTRADA) PIC X(15) - CHAVE DO REGISTRO AFETADO.
+      * LK-TIPO   (ENTRADA) PIC X(10) - TIPO DO AVISO (EX: ATRASADO,
+      *                                 CLIINVAL).
+      * LK-MSG    (ENTRADA) PIC X(40) - TEXTO/MOTIVO PARA O AVISO.
+
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+            SOURCE-COMPUTER. IBM-PC.
+            OBJECT-COMPUTER. IBM-PC.
+
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT OPTIONAL MAILQ ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-FS.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD MAILQ
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "MAILQ.DAT".
+        01 REGMAILQ.
+           02 MQ-PROGID    PIC X(08).
+           02 FILLER       PIC X     VALUE SPACES.
+           02 MQ-CHAVE     PIC X(15).
+           02 FILLER       PIC X     VALUE SPACES.
+           02 MQ-TIPO      PIC X(10).
+           02 FILLER       PIC X     VALUE SPACES.
+           02 MQ-MSG       PIC X(40).
+           02 FILLER       PIC X     VALUE SPACES.
+           02 MQ-DATA      PIC 9(08).
+           02 FILLER       PIC X     VALUE SPACES.
+           02 MQ-HORA      PIC 9(08).
+           02 FILLER       PIC X     VALUE SPACES.
+           02 MQ-STATUS    PIC X(09).
+
+        WORKING-STORAGE SECTION.
+        77 WS-DATA PIC 9(08) VALUE ZEROES.
+        77 WS-HORA PIC 9(08) VALUE ZEROES.
+        77 WS-FS   PIC X(02) VALUE SPACES.
+
+        LINKAGE SECTION.
+        01 LK-PROGID    PIC X(08).
+        01 LK-CHAVE     PIC X(15).
+        01 LK-TIPO      PIC X(10).
+        01 LK-MSG       PIC X(40).
+
+        PROCEDURE DIVISION USING LK-PROGID LK-CHAVE LK-TIPO LK-MSG.
+        PGM.
+            ACCEPT WS-DATA FROM DATE YYYYMMDD.
+            ACCEPT WS-HORA FROM TIME.
+
+            MOVE LK-PROGID  TO MQ-PROGID.
+            MOVE LK-CHAVE   TO MQ-CHAVE.
+            MOVE LK-TIPO    TO MQ-TIPO.
+            MOVE LK-MSG     TO MQ-MSG.
+            MOVE WS-DATA    TO MQ-DATA.
+            MOVE WS-HORA    TO MQ-HORA.
+            MOVE "PENDENTE" TO MQ-STATUS.
+
+            OPEN EXTEND MAILQ.
+            IF WS-FS EQUAL "35"
+                OPEN OUTPUT MAILQ
+            END-IF.
+            WRITE REGMAILQ.
+            CLOSE MAILQ.
+        GOBACK.
