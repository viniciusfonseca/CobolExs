@@ -0,0 +1,7 @@
+      * COPYBOOK REGENTSEX - CAMPO SEXO COMUM AOS REGISTROS NO FORMATO
+      * DE CADENT.DAT (EM02EX03, EM03EX01, EM03EX02 E SEUS ARQUIVOS
+      * DE TRABALHO/SAIDA DE SORT). SEPARADO DE REGENTID PORQUE NEM
+      * TODO PROGRAMA TEM O CAMPO SEXO LOGO APOS O NOME (EM02EX03 TEM
+      * UM CAMPO DE SALARIO NO MEIO).
+      * USO: COPY REGENTSEX REPLACING ==:SEXO:== BY ==xxx==.
+           02 :SEXO: PIC X.
