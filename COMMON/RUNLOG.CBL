@@ -0,0 +1,71 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID.    RUNLOG.
+        AUTHOR.        VINICIUS ALVES.
+        INSTALLATION.  FATEC-SP.
+        DATE-WRITTEN.  08/08/2026.
+        DATE-COMPILED.
+        SECURITY. ONLY AUTHOR MAY MODIFY.
+      * REMARKS. APENDA UMA LINHA DE MANIFESTO DE EXECUCAO EM
+      * RUNLOG.DAT: PROGRAM-ID, DATA, HORA, REGISTROS LIDOS E
+      * REGISTROS GRAVADOS. CONVENCAO COMUM ADOTADA POR TODOS OS
+      * PROGRAMAS DO LOTE EM01-EM04.
+      * USO: CALL "RUNLOG" USING LK-PROGID LK-LIDOS LK-GRAVADOS.
+      * LK-PROGID   (ENTRADA) PIC X(08) - PROGRAM-ID DO CHAMADOR.
+      * LK-LIDOS    (ENTRADA) PIC 9(07) - REGISTROS LIDOS NO RUN.
+      * LK-GRAVADOS (ENTRADA) PIC 9(07) - REGISTROS GRAVADOS NO RUN.
+
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+            SOURCE-COMPUTER. IBM-PC.
+            OBJECT-COMPUTER. IBM-PC.
+
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT OPTIONAL RUNLOG ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-FS.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD RUNLOG
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "RUNLOG.DAT".
+        01 REGRUNLOG.
+           02 RL-PROGID    PIC X(08).
+           02 FILLER       PIC X     VALUE SPACES.
+           02 RL-DATA      PIC 9(08).
+           02 FILLER       PIC X     VALUE SPACES.
+           02 RL-HORA      PIC 9(08).
+           02 FILLER       PIC X     VALUE SPACES.
+           02 RL-LIDOS     PIC 9(07).
+           02 FILLER       PIC X     VALUE SPACES.
+           02 RL-GRAVADOS  PIC 9(07).
+
+        WORKING-STORAGE SECTION.
+        77 WS-DATA PIC 9(08) VALUE ZEROES.
+        77 WS-HORA PIC 9(08) VALUE ZEROES.
+        77 WS-FS   PIC X(02) VALUE SPACES.
+
+        LINKAGE SECTION.
+        01 LK-PROGID    PIC X(08).
+        01 LK-LIDOS     PIC 9(07).
+        01 LK-GRAVADOS  PIC 9(07).
+
+        PROCEDURE DIVISION USING LK-PROGID LK-LIDOS LK-GRAVADOS.
+        PGM.
+            ACCEPT WS-DATA FROM DATE YYYYMMDD.
+            ACCEPT WS-HORA FROM TIME.
+
+            MOVE LK-PROGID   TO RL-PROGID.
+            MOVE WS-DATA     TO RL-DATA.
+            MOVE WS-HORA     TO RL-HORA.
+            MOVE LK-LIDOS    TO RL-LIDOS.
+            MOVE LK-GRAVADOS TO RL-GRAVADOS.
+
+            OPEN EXTEND RUNLOG.
+            IF WS-FS EQUAL "35"
+                OPEN OUTPUT RUNLOG
+            END-IF.
+            WRITE REGRUNLOG.
+            CLOSE RUNLOG.
+        GOBACK.
