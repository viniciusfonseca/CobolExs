@@ -0,0 +1,75 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID.    STOCKLOG.
+        AUTHOR.        VINICIUS ALVES.
+        INSTALLATION.  FATEC-SP.
+        DATE-WRITTEN.  08/08/2026.
+        DATE-COMPILED.
+        SECURITY. ONLY AUTHOR MAY MODIFY.
+      * REMARKS. APENDA UMA LINHA EM STOCKLOG.DAT COM OS TOTAIS DE
+      * FECHAMENTO DE UM RELATORIO DE ESTOQUE (DATA DA RODADA,
+      * QUANTIDADE TOTAL, VALOR TOTAL E PRECO MEDIO), PARA QUE O
+      * VALOR DO ESTOQUE POSSA SER ACOMPANHADO AO LONGO DO TEMPO EM
+      * VEZ DE SE PERDER A CADA EXECUCAO.
+      * USO: CALL "STOCKLOG" USING LK-PROGID LK-QTDETOT LK-VALTOT
+      *                             LK-PRECOMED.
+      * LK-PROGID   (ENTRADA) PIC X(08)     - PROGRAM-ID DO CHAMADOR.
+      * LK-QTDETOT  (ENTRADA) PIC 9(05)     - QUANTIDADE TOTAL EM
+      *                                        ESTOQUE NA RODADA.
+      * LK-VALTOT   (ENTRADA) PIC 9(06)V99  - VALOR TOTAL EM ESTOQUE.
+      * LK-PRECOMED (ENTRADA) PIC 9(06)V99  - PRECO MEDIO DA RODADA.
+
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+            SOURCE-COMPUTER. IBM-PC.
+            OBJECT-COMPUTER. IBM-PC.
+
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT OPTIONAL STOCKLOG ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-FS.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD STOCKLOG
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "STOCKLOG.DAT".
+        01 REGSTOCKLOG.
+           02 SL-PROGID    PIC X(08).
+           02 FILLER       PIC X      VALUE SPACES.
+           02 SL-DATA      PIC 9(08).
+           02 FILLER       PIC X      VALUE SPACES.
+           02 SL-QTDETOT   PIC 9(05).
+           02 FILLER       PIC X      VALUE SPACES.
+           02 SL-VALTOT    PIC 9(06)V99.
+           02 FILLER       PIC X      VALUE SPACES.
+           02 SL-PRECOMED  PIC 9(06)V99.
+
+        WORKING-STORAGE SECTION.
+        77 WS-DATA PIC 9(08) VALUE ZEROES.
+        77 WS-FS   PIC X(02) VALUE SPACES.
+
+        LINKAGE SECTION.
+        01 LK-PROGID    PIC X(08).
+        01 LK-QTDETOT   PIC 9(05).
+        01 LK-VALTOT    PIC 9(06)V99.
+        01 LK-PRECOMED  PIC 9(06)V99.
+
+        PROCEDURE DIVISION USING LK-PROGID LK-QTDETOT LK-VALTOT
+                                  LK-PRECOMED.
+        PGM.
+            ACCEPT WS-DATA FROM DATE YYYYMMDD.
+
+            MOVE LK-PROGID   TO SL-PROGID.
+            MOVE WS-DATA     TO SL-DATA.
+            MOVE LK-QTDETOT  TO SL-QTDETOT.
+            MOVE LK-VALTOT   TO SL-VALTOT.
+            MOVE LK-PRECOMED TO SL-PRECOMED.
+
+            OPEN EXTEND STOCKLOG.
+            IF WS-FS EQUAL "35"
+                OPEN OUTPUT STOCKLOG
+            END-IF.
+            WRITE REGSTOCKLOG.
+            CLOSE STOCKLOG.
+        GOBACK.
