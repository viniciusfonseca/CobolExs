@@ -14,10 +14,20 @@
             INPUT-OUTPUT SECTION.
             FILE-CONTROL.
             SELECT CADCLI ASSIGN TO DISK
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS CODCLI.
+            SELECT CADOK  ASSIGN TO WS-CADOK-FILENAME
             ORGANIZATION IS LINE SEQUENTIAL.
-            SELECT CADOK  ASSIGN TO DISK
+            SELECT CADPEND ASSIGN TO WS-CADPEND-FILENAME
             ORGANIZATION IS LINE SEQUENTIAL.
             SELECT RELCLI ASSIGN TO DISK.
+            SELECT OPTIONAL CHECKPT ASSIGN TO WS-CHECKPT-FILENAME
+            ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT OPTIONAL PARAM08 ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT OPTIONAL PARAM12 ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL.
 
         DATA DIVISION.
 
@@ -33,21 +43,15 @@
                 02 NOMECLI PIC X(30).
                    88 NOMEINV VALUE SPACES.
                 02 ESTCLI  PIC X(02).
-                   88 ESTVALIDO VALUE 
-                      "AC" "AL" "AP" "AM" "BA" "CE" 
-                      "DF" "ES" "GO" "MA" "MT" "MS"
-                      "MG" "PA" "PB" "PR" "PE" "PI" 
-                      "RJ" "RN" "RS" "RO" "RR" "SC" 
-                      "SP" "SE" "TO".
                 02 CIDCLI  PIC X(30).
                    88 CIDINV VALUE SPACES.
                 02 EMCLI   PIC X(30).
                    88 EMINV  VALUE SPACES.
                 02 TELCLI  PIC 9(10).
+                   88 TELINV VALUE ZEROES.
                    
             FD CADOK
-               LABEL RECORD IS STANDARD
-               VALUE OF FILE-ID IS "CADOK.DAT".
+               LABEL RECORD IS STANDARD.
             01 REGOK.
                02 CODOK   PIC 9(05).
                02 CPFOK   PIC 9(09).
@@ -57,26 +61,79 @@
                02 EMOK    PIC X(30).
                02 TELOK   PIC 9(10).
 
-            
+            FD CADPEND
+               LABEL RECORD IS STANDARD.
+            01 REGPEND.
+               02 CODPEND    PIC 9(05).
+               02 CPFPEND    PIC 9(11).
+               02 NOMEPEND   PIC X(30).
+               02 ESTPEND    PIC X(02).
+               02 CIDPEND    PIC X(30).
+               02 EMPEND     PIC X(30).
+               02 TELPEND    PIC 9(10).
+               02 MOTIVOPEND PIC X(40).
+
+
             FD RELCLI
-               LABEL RECORD IS OMITTED.    
+               LABEL RECORD IS OMITTED.
             01 IMPCLI    PIC X(80) VALUE SPACES.
 
+            FD CHECKPT
+               LABEL RECORD IS STANDARD.
+            01 REGCHECK.
+               02 CK-ULTCHAVE PIC 9(05).
+
+            FD PARAM08
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "PARAM08.DAT".
+            01 REGPARAM08.
+               02 PARM-UF      PIC XX.
+               02 PARM-ESTNOME PIC X(20).
+
+            FD PARAM12
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "PARAM12.DAT".
+            01 REGPARAM12.
+               02 PARM-CHAVEINI PIC 9(05).
+               02 PARM-CHAVEFIM PIC 9(05).
+               02 PARM-SUFIXO   PIC X(02).
+
             WORKING-STORAGE SECTION.
             77 FIM-ARQ   PIC X(03) VALUE "NAO".
+            77 FIM-PARAM     PIC X(03) VALUE "NAO".
+            77 WS-ULTCHAVE   PIC 9(05) VALUE ZEROES.
+            77 CHECKPT-ATIVO PIC X(03) VALUE "NAO".
+
+            77 WS-PARTICAO-ATIVA   PIC X(03)  VALUE "NAO".
+            77 WS-CHAVEINI         PIC 9(05)  VALUE ZEROES.
+            77 WS-CHAVEFIM         PIC 9(05)  VALUE 99999.
+            77 WS-CADOK-FILENAME   PIC X(20)  VALUE "CADOK.DAT".
+            77 WS-CADPEND-FILENAME PIC X(20)  VALUE "CADPEND.DAT".
+            77 WS-CHECKPT-FILENAME PIC X(20)  VALUE "EM02EX06.CKP".
+
+            77 QTDE-ESTADO   PIC 99 VALUE ZEROES.
+            77 IDX-ESTADO    PIC 99 VALUE ZEROES.
+            77 ESTADOACHADO  PIC X(03) VALUE "NAO".
+
+            01 TAB-ESTADO.
+               02 TAB-EST-OCR OCCURS 27 TIMES.
+                  03 UF-OCR      PIC XX.
+                  03 ESTNOME-OCR PIC X(20).
+            77 CT-LIDOS      PIC 9(07) VALUE ZEROES.
+            77 CT-GRAVADOS   PIC 9(07) VALUE ZEROES.
+            77 LK-PROGID     PIC X(08) VALUE "EM02EX06".
+            77 LK-CHAVE      PIC X(15) VALUE SPACES.
+            77 LK-ACAO       PIC X(10) VALUE SPACES.
+            77 LK-TIPO       PIC X(10) VALUE SPACES.
             77 CT-LIN    PIC 9(02) VALUE 40.
             77 CT-PAG    PIC X(02) VALUE ZEROES.
 
-            77 AUXMULT   PIC 99 OCCURS 10 TIMES.
-            77 AUXMULT2  PIC 99 OCCURS 10 TIMES.
-            77 AUXV1     PIC 99.
-            77 AUXV2     PIC 99.
-            77 AUXTOM    PIC 99.
-
-            77 VERDIG1   PIC 9.
-            77 VERDIG2   PIC 9.
+            77 LK-CPFVALIDO  PIC X(03) VALUE "NAO".
+            77 AUXTOTARROBA  PIC 99    VALUE ZEROES.
 
-            77 AUXCPF    PIC 99999.
+            77 WS-MOTIVOS    PIC X(40) VALUE SPACES.
+            77 WS-MOTIVOS-PT PIC 9(02) VALUE 1.
+            77 MOTIVOCOD     PIC X(06).
 
             77 REGVALIDO PIC X(03) VALUE "NAO".
                88 VALIDO VALUE "SIM".
@@ -121,34 +178,100 @@
         STOP RUN.
 
         INICIO.
-            MOVE 1  TO AUXV1.
-            MOVE 11 TO AUXV2.
-            PERFORM POPULA 10 TIMES.
-
+            PERFORM LEPARAM08.
+            PERFORM LEPARTICAO.
+            PERFORM LECHECKPOINT.
             OPEN INPUT  CADCLI
                  OUTPUT CADOK
+                        CADPEND
                         RELCLI.
+            IF WS-PARTICAO-ATIVA EQUAL "SIM"
+                MOVE WS-CHAVEINI TO CODCLI
+                START CADCLI KEY IS NOT LESS THAN CODCLI
+                    INVALID KEY MOVE "SIM" TO FIM-ARQ
+                END-START
+            END-IF.
             PERFORM LEITURA.
 
-        POPULA.
-            MOVE AUXV2 TO   AUXMULT(AUXV1).
-            ADD      1 TO   AUXV1.
-            SUBTRACT 1 FROM AUXV2.
+        LEPARAM08.
+            OPEN INPUT PARAM08.
+            PERFORM LEITURA-PARAM08 UNTIL FIM-PARAM EQUAL "SIM".
+            CLOSE PARAM08.
+
+        LEPARTICAO.
+            OPEN INPUT PARAM12.
+            READ PARAM12
+                AT END CONTINUE
+                NOT AT END
+                    MOVE PARM-CHAVEINI TO WS-CHAVEINI
+                    MOVE PARM-CHAVEFIM TO WS-CHAVEFIM
+                    MOVE "SIM"         TO WS-PARTICAO-ATIVA
+                    STRING "CADOK"   DELIMITED BY SIZE
+                           PARM-SUFIXO DELIMITED BY SIZE
+                           ".DAT"    DELIMITED BY SIZE
+                        INTO WS-CADOK-FILENAME
+                    END-STRING
+                    STRING "CADPEND" DELIMITED BY SIZE
+                           PARM-SUFIXO DELIMITED BY SIZE
+                           ".DAT"    DELIMITED BY SIZE
+                        INTO WS-CADPEND-FILENAME
+                    END-STRING
+                    STRING "EM02EX06" DELIMITED BY SIZE
+                           PARM-SUFIXO DELIMITED BY SIZE
+                           ".CKP"    DELIMITED BY SIZE
+                        INTO WS-CHECKPT-FILENAME
+                    END-STRING
+            END-READ.
+            CLOSE PARAM12.
+
+        LEITURA-PARAM08.
+            READ PARAM08
+                AT END MOVE "SIM" TO FIM-PARAM
+                NOT AT END
+                    ADD 1 TO QTDE-ESTADO
+                    MOVE PARM-UF      TO UF-OCR(QTDE-ESTADO)
+                    MOVE PARM-ESTNOME TO ESTNOME-OCR(QTDE-ESTADO)
+            END-READ.
+
+        LECHECKPOINT.
+            OPEN INPUT CHECKPT.
+            READ CHECKPT
+                AT END MOVE "NAO" TO CHECKPT-ATIVO
+                NOT AT END
+                    MOVE CK-ULTCHAVE TO WS-ULTCHAVE
+                    MOVE "SIM"       TO CHECKPT-ATIVO
+            END-READ.
+            CLOSE CHECKPT.
+
+        GRAVACHECKPOINT.
+            OPEN OUTPUT CHECKPT.
+            MOVE WS-ULTCHAVE TO CK-ULTCHAVE.
+            WRITE REGCHECK.
+            CLOSE CHECKPT.
 
         PRINCIPAL.
             PERFORM SAIDA.
+            MOVE CODCLI TO WS-ULTCHAVE.
+            PERFORM GRAVACHECKPOINT.
             PERFORM LEITURA.
 
         SAIDA.
-            MOVE "SIM"  TO REGVALIDO.
+            MOVE "SIM"   TO REGVALIDO.
+            MOVE SPACES  TO WS-MOTIVOS.
+            MOVE 1       TO WS-MOTIVOS-PT.
 
             PERFORM VALIDACPF.
             PERFORM VALIDANOM.
             PERFORM VALIDAEST.
             PERFORM VALIDACID.
             PERFORM VALIDAEM .
+            PERFORM VALIDATEL.
 
-            IF VALIDO PERFORM GRAVACAO.
+            IF VALIDO THEN
+                PERFORM GRAVACAO
+            ELSE
+                PERFORM GRAVAPEND
+            END-IF.
 
         IMPRESSAO.
             IF CT-LIN GREATER THAN 39
@@ -180,68 +303,91 @@
             MOVE EMCLI   TO EMOK.
             MOVE TELCLI  TO TELOK.
             WRITE REGOK.
+            ADD 1 TO CT-GRAVADOS.
+
+            MOVE CODCLI     TO LK-CHAVE.
+            MOVE "VALIDADO" TO LK-ACAO.
+            CALL "AUDITLOG" USING LK-PROGID LK-CHAVE LK-ACAO.
+
+        GRAVAPEND.
+            MOVE CODCLI    TO CODPEND.
+            MOVE CPF       TO CPFPEND.
+            MOVE NOMECLI   TO NOMEPEND.
+            MOVE ESTCLI    TO ESTPEND.
+            MOVE CIDCLI    TO CIDPEND.
+            MOVE EMCLI     TO EMPEND.
+            MOVE TELCLI    TO TELPEND.
+            MOVE WS-MOTIVOS TO MOTIVOPEND.
+            WRITE REGPEND.
+            ADD 1 TO CT-GRAVADOS.
+
+            MOVE CODCLI      TO LK-CHAVE.
+            MOVE "REJEITADO" TO LK-ACAO.
+            CALL "AUDITLOG" USING LK-PROGID LK-CHAVE LK-ACAO.
+
+            MOVE "CLIINVAL" TO LK-TIPO.
+            CALL "MAILHOOK" USING LK-PROGID LK-CHAVE LK-TIPO
+                                   WS-MOTIVOS.
+
+        ACUMULAMOTIVO.
+            STRING MOTIVOCOD DELIMITED BY SIZE
+                INTO WS-MOTIVOS
+                WITH POINTER WS-MOTIVOS-PT
+            END-STRING.
 
         LEITURA.
             READ CADCLI AT END MOVE "SIM" TO FIM-ARQ.
+            IF FIM-ARQ NOT EQUAL "SIM" AND WS-PARTICAO-ATIVA EQUAL "SIM"
+                    AND CODCLI GREATER THAN WS-CHAVEFIM
+                MOVE "SIM" TO FIM-ARQ
+            END-IF.
+            IF FIM-ARQ NOT EQUAL "SIM" AND CHECKPT-ATIVO EQUAL "SIM"
+                IF CODCLI NOT GREATER THAN WS-ULTCHAVE
+                    PERFORM LEITURA
+                ELSE
+                    MOVE "NAO" TO CHECKPT-ATIVO
+                    ADD 1 TO CT-LIDOS
+                END-IF
+            ELSE
+                IF FIM-ARQ NOT EQUAL "SIM"
+                    ADD 1 TO CT-LIDOS
+                END-IF
+            END-IF.
 
         VALIDACPF.
-            MOVE 1 TO AUXV1.
-            MOVE 2 TO AUXV2.
-            PERFORM POPULABAIXO 9 TIMES.
-            MOVE 1 TO AUXV1.
-            MOVE ZEROES TO AUXCPF.
-            PERFORM ACUMULA     9 TIMES.
-            DIVIDE 11 INTO AUXCPF GIVING AUXV1 
-                                  REMAINDER AUXCPF.
-
-            IF AUXCPF LESS THAN 2
-                MOVE 0 TO VERDIG1
-            ELSE SUBTRACT AUXCPF FROM 11 GIVING VERDIG1.
-
-            MOVE 1 TO AUXV1.
-            MOVE 1 TO AUXV2.
-            PERFORM POPULABAIXO 10 TIMES.
-            MOVE 1 TO AUXV1.
-            MOVE ZEROES TO AUXCPF.
-            PERFORM ACUMULA     10 TIMES.
-            DIVIDE 11 INTO AUXCPF GIVING AUXV2
-                                  REMAINDER AUXCPF.
-
-            IF AUXCPF LESS THAN 2
-                MOVE 0 TO VERDIG2
-            ELSE SUBTRACT AUXCPF FROM 11 GIVING VERDIG2.
-
-            IF VERDIG1 NOT EQUAL V1 OR 
-               VERDIG2 NOT EQUAL V2 THEN
+            CALL "CPFVALID" USING CPF LK-CPFVALIDO.
+            IF LK-CPFVALIDO NOT EQUAL "SIM" THEN
                 MOVE "NAO" TO REGVALIDO
                 MOVE "CPF INVALIDO" TO MSGERR
                 PERFORM IMPRESSAO
+                MOVE "CPF "    TO MOTIVOCOD
+                PERFORM ACUMULAMOTIVO
             END-IF.
 
-        POPULABAIXO.
-            IF AUXV1 IS EQUAL TO 10 THEN MOVE VERDIG1 TO AUXTOM
-            ELSE MOVE CPF-D(AUXV1) TO AUXTOM.
-            MULTIPLY AUXTOM BY AUXMULT(AUXV2) 
-                            GIVING AUXMULT2(AUXV1).
-            ADD 1 TO AUXV1.
-            ADD 1 TO AUXV2.
-        
-        ACUMULA.
-            ADD AUXMULT2(AUXV1) TO AUXCPF.
-            ADD 1 TO AUXV1.
-
         VALIDANOM.
-            IF NOMEINV THEN 
+            IF NOMEINV THEN
                MOVE "NAO" TO REGVALIDO
                MOVE "NOME NAO INFORMADO"    TO MSGERR
                PERFORM IMPRESSAO
+               MOVE "NOME "   TO MOTIVOCOD
+               PERFORM ACUMULAMOTIVO
             END-IF.
-        
+
         VALIDAEST.
-            IF NOT ESTVALIDO THEN
+            MOVE "NAO" TO ESTADOACHADO.
+            PERFORM VARYING IDX-ESTADO FROM 1 BY 1
+                     UNTIL IDX-ESTADO GREATER THAN QTDE-ESTADO
+                        OR ESTADOACHADO EQUAL "SIM"
+                IF ESTCLI EQUAL UF-OCR(IDX-ESTADO)
+                    MOVE "SIM" TO ESTADOACHADO
+                END-IF
+            END-PERFORM.
+            IF ESTADOACHADO NOT EQUAL "SIM" THEN
                 MOVE "NAO" TO REGVALIDO
                 MOVE "ESTADO INVALIDO"      TO MSGERR
                 PERFORM IMPRESSAO
+                MOVE "EST "    TO MOTIVOCOD
+                PERFORM ACUMULAMOTIVO
             END-IF.
 
         VALIDACID.
@@ -249,6 +395,8 @@
                 MOVE "NAO" TO REGVALIDO
                 MOVE "CIDADE NAO INFORMADA" TO MSGERR
                 PERFORM IMPRESSAO
+                MOVE "CID "    TO MOTIVOCOD
+                PERFORM ACUMULAMOTIVO
             END-IF.
 
         VALIDAEM.
@@ -256,9 +404,34 @@
                 MOVE "NAO" TO REGVALIDO
                 MOVE "EMAIL SEM DESCRICAO"  TO MSGERR
                 PERFORM IMPRESSAO
+                MOVE "EMAIL " TO MOTIVOCOD
+                PERFORM ACUMULAMOTIVO
+            ELSE
+                MOVE ZEROES TO AUXTOTARROBA
+                INSPECT EMCLI TALLYING AUXTOTARROBA FOR ALL "@"
+                IF AUXTOTARROBA EQUAL ZEROES
+                    MOVE "NAO" TO REGVALIDO
+                    MOVE "EMAIL SEM FORMATO VALIDO" TO MSGERR
+                    PERFORM IMPRESSAO
+                    MOVE "EMAIL " TO MOTIVOCOD
+                    PERFORM ACUMULAMOTIVO
+                END-IF
+            END-IF.
+
+        VALIDATEL.
+            IF TELINV OR TELCLI IS LESS THAN 1000000000 THEN
+                MOVE "NAO" TO REGVALIDO
+                MOVE "TELEFONE INVALIDO"    TO MSGERR
+                PERFORM IMPRESSAO
+                MOVE "TEL "    TO MOTIVOCOD
+                PERFORM ACUMULAMOTIVO
             END-IF.
 
         TERMINO.
+            MOVE ZEROES TO WS-ULTCHAVE.
+            PERFORM GRAVACHECKPOINT.
             CLOSE CADCLI
                   CADOK
-                  RELCLI.
\ No newline at end of file
+                  CADPEND
+                  RELCLI.
+            CALL "RUNLOG" USING LK-PROGID CT-LIDOS CT-GRAVADOS.
\ No newline at end of file
