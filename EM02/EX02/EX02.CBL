@@ -14,14 +14,53 @@
             INPUT-OUTPUT SECTION.
             FILE-CONTROL.
             SELECT CADCLI ASSIGN TO DISK
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS SEQUENTIAL
+            RECORD KEY IS CPF-CLI-IN.
+            SELECT CADCLIS ASSIGN TO DISK
             ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT TRABCLI ASSIGN TO DISK.
             SELECT RELCLI ASSIGN TO DISK.
+            SELECT RELCLICSV ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT OPTIONAL PARAM10 ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT OPTIONAL CHECKPT ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL.
 
         DATA DIVISION.
             FILE SECTION.
+      * CADCLI.CBL AQUI USA UM LAYOUT/CHAVE (CPF) DIFERENTE DO LAYOUT
+      * CODCLI-KEYED COMPARTILHADO POR EM02EX06/EM02EX07/EM03EX04 (REQ
+      * 039/040), ENTAO PRECISA DE UM ARQUIVO INDEXADO PROPRIO - NAO
+      * PODE APONTAR PARA O MESMO "CADCLI.DAT" FISICO DESSES PROGRAMAS.
             FD CADCLI
                LABEL RECORD IS STANDARD
-               VALUE OF FILE-ID IS "CADCLI.DAT".
+               VALUE OF FILE-ID IS "CADCLIC.DAT".
+            01 IREGCLI-IN.
+               02 CPF-CLI-IN  PIC 9(11).
+               02 NOME-CLI-IN PIC X(30).
+               02 EST-CLI-IN  PIC X(02).
+               02 CID-CLI-IN  PIC X(30).
+               02 TEL-CLI-IN  PIC 9(08).
+               02 DATA-CLI-IN PIC 9(08).
+               02 DATA-CLI-IN-R REDEFINES DATA-CLI-IN.
+                  03 DD-CLI-IN PIC 9(02).
+                  03 MM-CLI-IN PIC 9(02).
+                  03 AA-CLI-IN PIC 9(04).
+
+            SD TRABCLI.
+            01 TREGCLI.
+               02 CPF-CLI-T  PIC 9(11).
+               02 NOME-CLI-T PIC X(30).
+               02 EST-CLI-T  PIC X(02).
+               02 CID-CLI-T  PIC X(30).
+               02 TEL-CLI-T  PIC 9(08).
+               02 DATA-CLI-T PIC 9(08).
+
+            FD CADCLIS
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCLIS.DAT".
             01 IREGCLI.
                02 CPF-CLI  PIC 9(11).
                02 NOME-CLI PIC X(30).
@@ -31,16 +70,61 @@
                   03 TEL-E1 PIC 9(04).
                   03 TEL-E2 PIC 9(04).
                02 DATA-CLI PIC 9(08).
+               02 DATA-CLI-R REDEFINES DATA-CLI.
+                  03 DD-CLI PIC 9(02).
+                  03 MM-CLI PIC 9(02).
+                  03 AA-CLI PIC 9(04).
 
             FD RELCLI
                LABEL RECORD IS OMITTED.
-            01 REGCLI PIC X(80).               
+            01 REGCLI PIC X(80).
+
+            FD RELCLICSV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELCLI.CSV".
+            01 REGCLICSV PIC X(80).
+
+            FD PARAM10
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "PARAM10.DAT".
+            01 REGPARAM10.
+               02 PARM-FORMATO PIC X(03).
+
+            FD CHECKPT
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "EM02EX02.CKP".
+            01 REGCHECK.
+               02 CK-ULTCHAVE.
+                  03 CK-ULTEST PIC X(02).
+                  03 CK-ULTCPF PIC 9(11).
 
         WORKING-STORAGE SECTION.
         77 FIM-ARQ PIC X(03) VALUE  "NAO".
+        77 FIM-PARAM     PIC X(03) VALUE "NAO".
+        77 FILTRO-FORMATO PIC X(03) VALUE "REL".
+        01 WS-ULTCHAVE.
+           02 WS-ULTEST PIC X(02) VALUE SPACES.
+           02 WS-ULTCPF PIC 9(11) VALUE ZEROES.
+        01 WS-CHAVEATUAL.
+           02 WS-CHVEST PIC X(02) VALUE SPACES.
+           02 WS-CHVCPF PIC 9(11) VALUE ZEROES.
+        77 CHECKPT-ATIVO PIC X(03) VALUE "NAO".
+        77 CT-LIDOS      PIC 9(07) VALUE ZEROES.
+        77 CT-GRAVADOS   PIC 9(07) VALUE ZEROES.
+        77 LK-PROGID     PIC X(08) VALUE "EM02EX02".
+        77 LK-CHAVE      PIC X(15) VALUE SPACES.
+        77 LK-ACAO       PIC X(10) VALUE SPACES.
+        77 LK-DATAVALIDA PIC X(03) VALUE SPACES.
         77 CT-LIN  PIC 99    VALUE     25.
         77 CT-PAG  PIC 99    VALUE ZEROES.
 
+        77 MIN-ANO PIC 9(04) VALUE 9999.
+        77 MAX-ANO PIC 9(04) VALUE ZEROES.
+
+        77 PREVEST    PIC X(02) VALUE SPACES.
+        77 MUDOUEST   PIC X(03) VALUE "NAO".
+        77 AUXTOT-EST PIC 9999  VALUE ZEROES.
+
         01 CAB-01.
            02 FILLER  PIC X(73) VALUE  SPACES.
            02 FILLER  PIC X(05) VALUE "PAG. ".
@@ -54,7 +138,10 @@
         01 CAB-03.
            02 FILLER PIC X(23) VALUE                 SPACES.
            02 FILLER PIC X(20) VALUE "CLIENTES NO PERIODO ".
-           02 FILLER PIC X(15) VALUE      "DE: 2010 A 2011".
+           02 FILLER PIC X(04) VALUE              "DE: ".
+           02 CB3-INI PIC 9(04).
+           02 FILLER PIC X(03) VALUE               " A ".
+           02 CB3-FIM PIC 9(04).
            02 FILLER PIC X(22) VALUE                 SPACES.
 
         01 CAB-04.
@@ -87,32 +174,163 @@
               03 FILLER  PIC X(01) VALUE "-".
               03 RELTEL2 PIC 9(04).
 
+        01 CSV-CAB    PIC X(80) VALUE "NOME,ESTADO,TELEFONE".
+
+        01 CSV-LN     PIC X(80).
+
         01 ROD-01.
            02 FILLER PIC X(19) VALUE "TOTAL DE CLIENTES: ".
            02 TOTCLI PIC 9999  VALUE ZEROES.
            02 FILLER PIC X(57) VALUE SPACES.
 
+        01 ROD-EST.
+           02 FILLER   PIC X(18) VALUE "SUBTOTAL ESTADO : ".
+           02 RE-EST   PIC X(02).
+           02 FILLER   PIC X(03) VALUE " - ".
+           02 RE-QTDE  PIC ZZZ9.
+           02 FILLER   PIC X(10) VALUE " CLIENTES ".
+           02 FILLER   PIC X(43) VALUE SPACES.
+
         PROCEDURE DIVISION.
         PGM.
+            SORT TRABCLI
+                 ASCENDING KEY EST-CLI-T
+                 INPUT PROCEDURE IS ROTENTRADA
+                 GIVING CADCLIS.
             PERFORM INICIO.
             PERFORM PRINCIPAL UNTIL FIM-ARQ EQUAL "SIM".
             PERFORM TERMINO.
         STOP RUN.
 
+        ROTENTRADA.
+            OPEN INPUT CADCLI.
+            PERFORM LEITURA-ENTRADA UNTIL FIM-ARQ EQUAL "SIM".
+            CLOSE CADCLI.
+            MOVE "NAO" TO FIM-ARQ.
+
+        LEITURA-ENTRADA.
+            READ CADCLI
+                 AT END     MOVE "SIM" TO FIM-ARQ
+                 NOT AT END PERFORM VALIDACAO-ENTRADA.
+
+        VALIDACAO-ENTRADA.
+            CALL "DATEVAL" USING DD-CLI-IN MM-CLI-IN AA-CLI-IN
+                                  LK-DATAVALIDA.
+            IF LK-DATAVALIDA NOT EQUAL "SIM"
+                MOVE CPF-CLI-IN  TO LK-CHAVE
+                MOVE "DATAINVAL" TO LK-ACAO
+                CALL "AUDITLOG" USING LK-PROGID LK-CHAVE LK-ACAO
+            END-IF.
+
+            MOVE CPF-CLI-IN  TO CPF-CLI-T.
+            MOVE NOME-CLI-IN TO NOME-CLI-T.
+            MOVE EST-CLI-IN  TO EST-CLI-T.
+            MOVE CID-CLI-IN  TO CID-CLI-T.
+            MOVE TEL-CLI-IN  TO TEL-CLI-T.
+            MOVE DATA-CLI-IN TO DATA-CLI-T.
+            RELEASE TREGCLI.
+
         INICIO.
-            OPEN INPUT  CADCLI
-                 OUTPUT RELCLI.
+            PERFORM LEPARAM10.
+            PERFORM LEVANTAPERIODO.
+            PERFORM LECHECKPOINT.
+            OPEN INPUT CADCLIS.
+            IF FUNCTION UPPER-CASE(FILTRO-FORMATO) EQUAL "CSV"
+                OPEN OUTPUT RELCLICSV
+                WRITE REGCLICSV FROM CSV-CAB
+            ELSE
+                OPEN OUTPUT RELCLI
+            END-IF.
             PERFORM LEITURA.
+            MOVE EST-CLI TO PREVEST.
+
+        LEPARAM10.
+            OPEN INPUT PARAM10.
+            READ PARAM10
+                 AT END     CONTINUE
+                 NOT AT END MOVE PARM-FORMATO TO FILTRO-FORMATO.
+            CLOSE PARAM10.
+
+        LECHECKPOINT.
+            OPEN INPUT CHECKPT.
+            READ CHECKPT
+                AT END MOVE "NAO" TO CHECKPT-ATIVO
+                NOT AT END
+                    MOVE CK-ULTCHAVE TO WS-ULTCHAVE
+                    MOVE "SIM"       TO CHECKPT-ATIVO
+            END-READ.
+            CLOSE CHECKPT.
+
+        GRAVACHECKPOINT.
+            OPEN OUTPUT CHECKPT.
+            MOVE WS-ULTCHAVE TO CK-ULTCHAVE.
+            WRITE REGCHECK.
+            CLOSE CHECKPT.
+
+        LEVANTAPERIODO.
+            OPEN INPUT CADCLIS.
+            PERFORM LEITURA-PERIODO UNTIL FIM-ARQ EQUAL "SIM".
+            CLOSE CADCLIS.
+            MOVE "NAO" TO FIM-ARQ.
+
+        LEITURA-PERIODO.
+            READ CADCLIS
+                 AT END MOVE "SIM" TO FIM-ARQ
+                 NOT AT END
+                     IF AA-CLI LESS THAN MIN-ANO
+                         MOVE AA-CLI TO MIN-ANO
+                     END-IF
+                     IF AA-CLI GREATER THAN MAX-ANO
+                         MOVE AA-CLI TO MAX-ANO
+                     END-IF
+            END-READ.
 
         LEITURA.
-            READ CADCLI AT END MOVE "SIM" TO FIM-ARQ.
+            READ CADCLIS AT END MOVE "SIM" TO FIM-ARQ.
+            IF FIM-ARQ NOT EQUAL "SIM"
+                MOVE EST-CLI TO WS-CHVEST
+                MOVE CPF-CLI TO WS-CHVCPF
+            END-IF.
+            IF FIM-ARQ NOT EQUAL "SIM" AND CHECKPT-ATIVO EQUAL "SIM"
+                IF WS-CHAVEATUAL NOT GREATER THAN WS-ULTCHAVE
+                    PERFORM LEITURA
+                ELSE
+                    MOVE "NAO" TO CHECKPT-ATIVO
+                    ADD 1 TO CT-LIDOS
+                END-IF
+            ELSE
+                IF FIM-ARQ NOT EQUAL "SIM"
+                    ADD 1 TO CT-LIDOS
+                END-IF
+            END-IF.
 
         PRINCIPAL.
+            PERFORM VERIFICAEST.
+            IF MUDOUEST EQUAL "SIM" AND
+               FUNCTION UPPER-CASE(FILTRO-FORMATO) NOT EQUAL "CSV"
+                PERFORM SUBTOTALESTADO.
             PERFORM IMPRESSAO.
+            MOVE EST-CLI TO WS-ULTEST.
+            MOVE CPF-CLI TO WS-ULTCPF.
+            PERFORM GRAVACHECKPOINT.
             PERFORM LEITURA.
 
+        VERIFICAEST.
+            MOVE "NAO" TO MUDOUEST.
+            IF EST-CLI NOT EQUAL PREVEST
+                MOVE "SIM" TO MUDOUEST.
+
+        SUBTOTALESTADO.
+            MOVE PREVEST    TO RE-EST.
+            MOVE AUXTOT-EST TO RE-QTDE.
+            WRITE REGCLI FROM ROD-EST AFTER ADVANCING 2 LINES.
+            MOVE ZEROES TO AUXTOT-EST.
+            MOVE EST-CLI TO PREVEST.
+            MOVE 99 TO CT-LIN.
+
         IMPRESSAO.
-            IF CT-LIN GREATER THAN 24
+            IF FUNCTION UPPER-CASE(FILTRO-FORMATO) NOT EQUAL "CSV"
+               AND CT-LIN GREATER THAN 24
                 PERFORM CABECALHO.
             PERFORM IMPDET.
         
@@ -121,7 +339,9 @@
             MOVE ZEROES TO CT-LIN.
             MOVE SPACES TO REGCLI.
             MOVE CT-PAG TO PAG-OUT.
-            
+            MOVE MIN-ANO TO CB3-INI.
+            MOVE MAX-ANO TO CB3-FIM.
+
             WRITE REGCLI             AFTER ADVANCING   PAGE .
             WRITE REGCLI FROM CAB-01 AFTER ADVANCING 2 LINES.
             WRITE REGCLI FROM CAB-02 AFTER ADVANCING 1 LINE .
@@ -131,20 +351,44 @@
             WRITE REGCLI FROM CAB-06 AFTER ADVANCING 1 LINE .
 
         IMPDET.
-            MOVE NOME-CLI TO RELNOM.
-            MOVE EST-CLI  TO RELEST.
-            MOVE TEL-E1   TO RELTEL1.
-            MOVE TEL-E2   TO RELTEL2.
-
             ADD  1        TO TOTCLI.
-            ADD  1        TO CT-LIN.
+            ADD  1        TO AUXTOT-EST.
 
-            WRITE REGCLI FROM DETALHE AFTER ADVANCING 1 LINE.
+            IF FUNCTION UPPER-CASE(FILTRO-FORMATO) EQUAL "CSV"
+                MOVE SPACES TO CSV-LN
+                STRING FUNCTION TRIM(NOME-CLI) DELIMITED BY SIZE
+                       ","                     DELIMITED BY SIZE
+                       EST-CLI                 DELIMITED BY SIZE
+                       ","                     DELIMITED BY SIZE
+                       TEL-E1                  DELIMITED BY SIZE
+                       "-"                     DELIMITED BY SIZE
+                       TEL-E2                  DELIMITED BY SIZE
+                    INTO CSV-LN
+                END-STRING
+                WRITE REGCLICSV FROM CSV-LN
+            ELSE
+                MOVE NOME-CLI TO RELNOM
+                MOVE EST-CLI  TO RELEST
+                MOVE TEL-E1   TO RELTEL1
+                MOVE TEL-E2   TO RELTEL2
+                ADD  1        TO CT-LIN
+                WRITE REGCLI FROM DETALHE AFTER ADVANCING 1 LINE
+            END-IF.
+            ADD 1 TO CT-GRAVADOS.
 
         RODAPE.
-            WRITE REGCLI FROM ROD-01 AFTER ADVANCING 4 LINES.
+            PERFORM SUBTOTALESTADO.
+            WRITE REGCLI FROM ROD-01 AFTER ADVANCING 2 LINES.
 
         TERMINO.
-            PERFORM RODAPE.
-            CLOSE CADCLI
-                  RELCLI.
\ No newline at end of file
+            MOVE ZEROES TO WS-ULTCHAVE.
+            PERFORM GRAVACHECKPOINT.
+            IF FUNCTION UPPER-CASE(FILTRO-FORMATO) EQUAL "CSV"
+                CLOSE CADCLIS
+                      RELCLICSV
+            ELSE
+                PERFORM RODAPE
+                CLOSE CADCLIS
+                      RELCLI
+            END-IF.
+            CALL "RUNLOG" USING LK-PROGID CT-LIDOS CT-GRAVADOS.
\ No newline at end of file
