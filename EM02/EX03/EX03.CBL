@@ -16,6 +16,8 @@
             SELECT CADENT ASSIGN TO DISK
             ORGANIZATION IS LINE SEQUENTIAL.
             SELECT RELSAI ASSIGN TO DISK.
+            SELECT OPTIONAL PARAM03 ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL.
 
         DATA DIVISION.
 
@@ -23,24 +25,41 @@
                LABEL RECORD IS STANDARD
                VALUE OF FILE-ID IS "CADENT.DAT".
             01 REGENT.
-               02 CODENT PIC 9(07).
-               02 NOME   PIC X(30).
+               COPY REGENTID REPLACING ==:COD:==     BY ==CODENT==
+                                        ==:COD-PIC:== BY ==9(07)==
+                                        ==:NOME:==    BY ==NOME==.
                02 SALENT PIC 9(05)V9(02).
-               02 SEXENT PIC X.
+               COPY REGENTSEX REPLACING ==:SEXO:== BY ==SEXENT==.
                   88 FEMININO VALUE "f" "F".
 
             FD RELSAI
                LABEL RECORD IS OMITTED.
             01 REGSAI  PIC X(80).
 
+            FD PARAM03
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "PARAM03.DAT".
+            01 REGPARAM03.
+               02 PARM-SEXO   PIC X(03).
+               02 PARM-SALMIN PIC 9(05)V99.
+
             WORKING-STORAGE SECTION.
             77 FIM-ARQ PIC X(03) VALUE  "NAO".
+            77 CT-LIDOS    PIC 9(07) VALUE ZEROES.
+            77 CT-GRAVADOS PIC 9(07) VALUE ZEROES.
+            77 LK-PROGID   PIC X(08) VALUE "EM02EX03".
             77 CT-LIN  PIC 99    VALUE     20.
             77 CT-PAG  PIC 999   VALUE ZEROES.
             77 AUXTOTCLI PIC 99999 VALUE ZEROES.
 
             77 AUXTOTSAL PIC 9(05)V9(02) VALUE ZEROES.
 
+            77 AUXEXC-SEXO PIC 99999 VALUE ZEROES.
+            77 AUXEXC-SAL  PIC 99999 VALUE ZEROES.
+
+            77 FILTRO-SEXO   PIC X(03)    VALUE "F".
+            77 FILTRO-SALMIN PIC 9(05)V99 VALUE 5000.
+
             01 CAB-01.
                02 FILLER  PIC X(72) VALUE  SPACES.
                02 FILLER  PIC X(05) VALUE "PAG. ".
@@ -48,15 +67,17 @@
 
             01 CAB-02.
                02 FILLER  PIC X(21) VALUE SPACES.
-               02 FILLER  PIC X(38) VALUE 
-                     "LISTAGEM DOS CLIENTES DO SEXO FEMININO".
-               02 FILLER  PIC X(21) VALUE SPACES.
+               02 FILLER  PIC X(30) VALUE
+                     "LISTAGEM DOS CLIENTES DO SEXO ".
+               02 CB2-SEXO PIC X(10) VALUE SPACES.
+               02 FILLER  PIC X(19) VALUE SPACES.
 
             01 CAB-03.
                02 FILLER  PIC X(23) VALUE SPACES.
-               02 FILLER  PIC X(34) VALUE
-                         "COM SALARIOS SUPERIORES A 5.000,00".
-               02 FILLER  PIC X(23) VALUE SPACES.
+               02 FILLER  PIC X(26) VALUE
+                         "COM SALARIOS SUPERIORES A ".
+               02 CB3-SAL PIC ZZ.ZZZ,99.
+               02 FILLER  PIC X(22) VALUE SPACES.
 
             01 CAB-04.
                02 FILLER  PIC X(06) VALUE "CODIGO".
@@ -89,6 +110,16 @@
                               "TOTAL DE SALARIO: ".
                02 TOTSAL  PIC ZZZ.ZZZ.ZZ9,99 VALUE ZEROES.
 
+            01 ROD-03.
+               02 FILLER   PIC X(33) VALUE
+                   "EXCLUIDOS POR SEXO NAO CONFERE: ".
+               02 REXC-SEXO PIC ZZ.999.
+
+            01 ROD-04.
+               02 FILLER   PIC X(33) VALUE
+                   "EXCLUIDOS POR SALARIO INFERIOR.: ".
+               02 REXC-SAL  PIC ZZ.999.
+
         PROCEDURE DIVISION.
         PGM.
             PERFORM INICIO.
@@ -97,16 +128,27 @@
         STOP RUN.
 
         INICIO.
+            PERFORM LEPARAM03.
             OPEN INPUT  CADENT
                  OUTPUT RELSAI.
             PERFORM LEITURA.
 
+        LEPARAM03.
+            OPEN INPUT PARAM03.
+            READ PARAM03
+                 AT END     CONTINUE
+                 NOT AT END MOVE PARM-SEXO   TO FILTRO-SEXO
+                            MOVE PARM-SALMIN TO FILTRO-SALMIN.
+            CLOSE PARAM03.
+
         PRINCIPAL.
             PERFORM IMPRESSAO.
             PERFORM LEITURA.
 
         LEITURA.
-            READ CADENT AT END MOVE "SIM" TO FIM-ARQ.
+            READ CADENT
+                AT END     MOVE "SIM" TO FIM-ARQ
+                NOT AT END ADD 1 TO CT-LIDOS.
 
         IMPRESSAO.
             IF CT-LIN GREATER THAN 19
@@ -119,6 +161,13 @@
             MOVE ZEROES TO CT-LIN.
             MOVE SPACES TO REGSAI.
 
+            EVALUATE FUNCTION UPPER-CASE(FILTRO-SEXO)
+                WHEN "F  " MOVE "FEMININO"  TO CB2-SEXO
+                WHEN "M  " MOVE "MASCULINO" TO CB2-SEXO
+                WHEN OTHER MOVE "TODOS"     TO CB2-SEXO
+            END-EVALUATE.
+            MOVE FILTRO-SALMIN TO CB3-SAL.
+
             WRITE REGSAI             AFTER ADVANCING   PAGE.
             WRITE REGSAI FROM CAB-01 AFTER ADVANCING 1 LINE.
             WRITE REGSAI FROM CAB-02 AFTER ADVANCING 1 LINE.
@@ -127,15 +176,24 @@
             WRITE REGSAI FROM CAB-05 AFTER ADVANCING 1 LINE.
 
         IMPDET.
-            IF NOT FEMININO OR SALENT IS LESS THAN 5000 THEN
-               EXIT SECTION.
-            ADD 1 TO CT-LIN.
-            MOVE CODENT TO CODREL.
-            MOVE NOME   TO NOMEREL.
-            MOVE SALENT TO SALREL.
-            ADD  SALENT TO AUXTOTSAL.
-            ADD 1 TO AUXTOTCLI.
-            WRITE REGSAI FROM DETALHE AFTER ADVANCING 1 LINE.
+            IF FUNCTION UPPER-CASE(FILTRO-SEXO) NOT EQUAL "ALL"
+               AND FUNCTION UPPER-CASE(SEXENT) NOT EQUAL
+                   FUNCTION UPPER-CASE(FILTRO-SEXO)(1:1)
+                   ADD 1 TO AUXEXC-SEXO
+            ELSE
+               IF SALENT IS LESS THAN FILTRO-SALMIN THEN
+                  ADD 1 TO AUXEXC-SAL
+               ELSE
+                  ADD 1 TO CT-LIN
+                  MOVE CODENT TO CODREL
+                  MOVE NOME   TO NOMEREL
+                  MOVE SALENT TO SALREL
+                  ADD  SALENT TO AUXTOTSAL
+                  ADD 1 TO AUXTOTCLI
+                  WRITE REGSAI FROM DETALHE AFTER ADVANCING 1 LINE
+                  ADD 1 TO CT-GRAVADOS
+               END-IF
+            END-IF.
 
         RODAPE.
             MOVE AUXTOTSAL TO TOTSAL.
@@ -143,7 +201,13 @@
             WRITE REGSAI FROM ROD-01 AFTER ADVANCING 4 LINES.
             WRITE REGSAI FROM ROD-02 AFTER ADVANCING 1 LINE.
 
+            MOVE AUXEXC-SEXO TO REXC-SEXO.
+            WRITE REGSAI FROM ROD-03 AFTER ADVANCING 2 LINES.
+            MOVE AUXEXC-SAL  TO REXC-SAL.
+            WRITE REGSAI FROM ROD-04 AFTER ADVANCING 1 LINE.
+
         TERMINO.
             PERFORM RODAPE.
             CLOSE CADENT
-                  RELSAI.
\ No newline at end of file
+                  RELSAI.
+            CALL "RUNLOG" USING LK-PROGID CT-LIDOS CT-GRAVADOS.
\ No newline at end of file
