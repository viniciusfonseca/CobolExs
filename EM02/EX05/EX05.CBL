@@ -18,6 +18,8 @@
             SELECT ARQREP ASSIGN TO DISK
             ORGANIZATION IS LINE SEQUENTIAL.
             SELECT RELAPROV ASSIGN TO DISK.
+            SELECT OPTIONAL CHECKPT ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL.
 
         DATA DIVISION.
             FILE SECTION.
@@ -35,6 +37,8 @@
                02 NOTA3-E  PIC 9(02)V9(02).
                02 FALTAS-E PIC 9(02).
                02 SEXO-ENT PIC X(01).
+                  88 FEMININO VALUE "f" "F".
+               02 CAMPUS-ENT PIC X(02).
 
             FD ARQREP
                LABEL RECORD IS STANDARD
@@ -50,13 +54,31 @@
                02 NOTA3-S  PIC 9(02)V9(02).
                02 FALTAS-S PIC 9(02).
                02 SEXO-SAI PIC X(01).
+               02 MOTIVO-SAI PIC X(01).
+                  88 REP-FALTAS VALUE "F".
+                  88 REP-MEDIA  VALUE "M".
+                  88 REP-AMBOS  VALUE "A".
+               02 CAMPUS-SAI PIC X(02).
 
             FD RELAPROV
                LABEL RECORD IS OMITTED.
             01 REGAPROV    PIC X(80).
 
+            FD CHECKPT
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "EM02EX05.CKP".
+            01 REGCHECK.
+               02 CK-ULTCHAVE PIC 9(07).
+
             WORKING-STORAGE SECTION.
             77 FIM-ARQ PIC X(03) VALUE  "NAO".
+            77 WS-ULTCHAVE   PIC 9(07) VALUE ZEROES.
+            77 CHECKPT-ATIVO PIC X(03) VALUE "NAO".
+            77 CT-LIDOS      PIC 9(07) VALUE ZEROES.
+            77 CT-GRAVADOS   PIC 9(07) VALUE ZEROES.
+            77 LK-PROGID     PIC X(08) VALUE "EM02EX05".
+            77 LK-CHAVE      PIC X(15) VALUE SPACES.
+            77 LK-ACAO       PIC X(10) VALUE SPACES.
             77 CT-LIN  PIC 9(02) VALUE     30.
             77 CT-PAG  PIC 9(02) VALUE ZEROES.
 
@@ -64,6 +86,14 @@
             77 MEDAUX2 PIC 9(02)V9(02) VALUE ZEROES.
             77 TOTALU  PIC 99          VALUE ZEROES.
 
+            77 MEDAUX2-M PIC 9(04)V9(02) VALUE ZEROES.
+            77 MEDAUX2-F PIC 9(04)V9(02) VALUE ZEROES.
+            77 TOTALU-M  PIC 99          VALUE ZEROES.
+            77 TOTALU-F  PIC 99          VALUE ZEROES.
+
+            77 MEDAUX-REP PIC 9(02)V9(02) VALUE ZEROES.
+            77 TOTREP     PIC 99999       VALUE ZEROES.
+
             01 CAB-01.
                02 FILLER  PIC X(25) VALUE      SPACES.
                02 FILLER  PIC X(27) VALUE 
@@ -86,7 +116,10 @@
                02 FILLER  PIC X(02) VALUE      SPACES.
 
                02 FILLER  PIC X(06) VALUE    "FALTAS".
-               02 FILLER  PIC X(25) VALUE      SPACES.
+               02 FILLER  PIC X(02) VALUE      SPACES.
+
+               02 FILLER  PIC X(06) VALUE    "CAMPUS".
+               02 FILLER  PIC X(17) VALUE      SPACES.
 
             01 DETALHE.
                02 NUMAPRO.
@@ -106,7 +139,8 @@
                02 FILLER  PIC X(04) VALUE      SPACES.
                02 FILLER  PIC X(02) VALUE      SPACES.
 
-               02 FILLER  PIC X(22) VALUE      SPACES.
+               02 CAMPUSPR PIC X(02).
+               02 FILLER  PIC X(20) VALUE      SPACES.
 
             01 ROD-01.
                02 FILLER  PIC X(27) VALUE
@@ -120,6 +154,77 @@
                02 MEDTUR  PIC Z9,99.
                02 FILLER  PIC X(48) VALUE      SPACES.
 
+            01 ROD-03.
+               02 FILLER  PIC X(27) VALUE
+                        "MEDIA GERAL MASCULINO    : ".
+               02 MEDTUR-M PIC Z9,99.
+               02 FILLER  PIC X(48) VALUE      SPACES.
+
+            01 ROD-04.
+               02 FILLER  PIC X(27) VALUE
+                        "MEDIA GERAL FEMININO     : ".
+               02 MEDTUR-F PIC Z9,99.
+               02 FILLER  PIC X(48) VALUE      SPACES.
+
+            01 CAB-REP-01.
+               02 FILLER  PIC X(25) VALUE      SPACES.
+               02 FILLER  PIC X(27) VALUE
+                        "RELACAO DE ALUNOS REPROVADOS".
+               02 FILLER  PIC X(07) VALUE      SPACES.
+               02 FILLER  PIC X(04) VALUE      "PAG ".
+               02 PAG-REP PIC ZZ9.
+               02 FILLER  PIC X(13) VALUE      SPACES.
+
+            01 CAB-REP-02.
+               02 FILLER  PIC X(06) VALUE    "NUMERO".
+               02 FILLER  PIC X(04) VALUE      SPACES.
+
+               02 FILLER  PIC X(04) VALUE      "NOME".
+               02 FILLER  PIC X(26) VALUE      SPACES.
+               02 FILLER  PIC X(02) VALUE      SPACES.
+
+               02 FILLER  PIC X(05) VALUE     "MEDIA".
+               02 FILLER  PIC X(02) VALUE      SPACES.
+
+               02 FILLER  PIC X(06) VALUE    "FALTAS".
+               02 FILLER  PIC X(02) VALUE      SPACES.
+
+               02 FILLER  PIC X(06) VALUE    "MOTIVO".
+               02 FILLER  PIC X(04) VALUE      SPACES.
+
+               02 FILLER  PIC X(06) VALUE    "CAMPUS".
+               02 FILLER  PIC X(07) VALUE      SPACES.
+
+            01 DET-REP.
+               02 NUMREP.
+                  03 NR-S1 PIC 9(6).
+                  03 FILLER PIC X(1) VALUE '-'.
+                  03 NR-S2 PIC 9(1).
+               02 FILLER  PIC X(02) VALUE      SPACES.
+
+               02 NOMEREP PIC X(30).
+               02 FILLER  PIC X(02) VALUE      SPACES.
+
+               02 MEDIAREP PIC Z9,99.
+               02 FILLER  PIC X(01) VALUE      SPACES.
+               02 FILLER  PIC X(02) VALUE      SPACES.
+
+               02 FALTAREP PIC 99.
+               02 FILLER  PIC X(04) VALUE      SPACES.
+               02 FILLER  PIC X(02) VALUE      SPACES.
+
+               02 MOTREP  PIC X(10).
+               02 FILLER  PIC X(02) VALUE      SPACES.
+
+               02 CAMPUSREP PIC X(02).
+               02 FILLER  PIC X(08) VALUE      SPACES.
+
+            01 ROD-REP-01.
+               02 FILLER  PIC X(28) VALUE
+                        "TOTAL DE ALUNOS REPROVADOS: ".
+               02 TOTRPR  PIC 99999 VALUE      ZEROES.
+               02 FILLER  PIC X(47) VALUE      SPACES.
+
         PROCEDURE DIVISION.
         PGM.
             PERFORM INICIO.
@@ -128,16 +233,47 @@
         STOP RUN.
 
         INICIO.
+            PERFORM LECHECKPOINT.
             OPEN INPUT  ARQALU
                  OUTPUT ARQREP
                         RELAPROV.
             PERFORM LEITURA.
 
+        LECHECKPOINT.
+            OPEN INPUT CHECKPT.
+            READ CHECKPT
+                AT END MOVE "NAO" TO CHECKPT-ATIVO
+                NOT AT END
+                    MOVE CK-ULTCHAVE TO WS-ULTCHAVE
+                    MOVE "SIM"       TO CHECKPT-ATIVO
+            END-READ.
+            CLOSE CHECKPT.
+
+        GRAVACHECKPOINT.
+            OPEN OUTPUT CHECKPT.
+            MOVE WS-ULTCHAVE TO CK-ULTCHAVE.
+            WRITE REGCHECK.
+            CLOSE CHECKPT.
+
         LEITURA.
             READ ARQALU AT END MOVE "SIM" TO FIM-ARQ.
-        
+            IF FIM-ARQ NOT EQUAL "SIM" AND CHECKPT-ATIVO EQUAL "SIM"
+                IF MAT-ENT NOT GREATER THAN WS-ULTCHAVE
+                    PERFORM LEITURA
+                ELSE
+                    MOVE "NAO" TO CHECKPT-ATIVO
+                    ADD 1 TO CT-LIDOS
+                END-IF
+            ELSE
+                IF FIM-ARQ NOT EQUAL "SIM"
+                    ADD 1 TO CT-LIDOS
+                END-IF
+            END-IF.
+
         PRINCIPAL.
             PERFORM SAIDA.
+            MOVE MAT-ENT TO WS-ULTCHAVE.
+            PERFORM GRAVACHECKPOINT.
             PERFORM LEITURA.
 
         SAIDA.
@@ -149,6 +285,12 @@
                 PERFORM GRAVACAO.
             ADD MEDAUX TO MEDAUX2.
             ADD  1     TO TOTALU.
+            IF FEMININO
+                ADD MEDAUX TO MEDAUX2-F
+                ADD 1      TO TOTALU-F
+            ELSE
+                ADD MEDAUX TO MEDAUX2-M
+                ADD 1      TO TOTALU-M.
 
         GRAVACAO.
             MOVE MAT-E1   TO MAT-S1.
@@ -159,8 +301,23 @@
             MOVE NOTA3-E  TO NOTA3-S.
             MOVE FALTAS-E TO FALTAS-S.
             MOVE SEXO-ENT TO SEXO-SAI.
+            MOVE CAMPUS-ENT TO CAMPUS-SAI.
+
+            IF MEDAUX IS NOT GREATER THAN 7
+                IF FALTAS-E IS NOT LESS THAN 16
+                    SET REP-AMBOS  TO TRUE
+                ELSE
+                    SET REP-MEDIA  TO TRUE
+                END-IF
+            ELSE
+                SET REP-FALTAS TO TRUE.
 
             WRITE REGREP.
+            ADD 1 TO CT-GRAVADOS.
+
+            MOVE MAT-ENT     TO LK-CHAVE.
+            MOVE "REPROVADO" TO LK-ACAO.
+            CALL "AUDITLOG" USING LK-PROGID LK-CHAVE LK-ACAO.
 
         IMPRESSAO.
             IF CT-LIN GREATER THAN 29
@@ -173,10 +330,16 @@
             MOVE NOME-ENT TO NOMEAPR.
             MOVE MEDAUX   TO MEDIAPR.
             MOVE FALTAS-E TO FALTAPR.
+            MOVE CAMPUS-ENT TO CAMPUSPR.
 
             WRITE REGAPROV FROM DETALHE AFTER ADVANCING 1 LINE .
             ADD 1 TO CT-LIN.
             ADD 1 TO TOTAPR.
+            ADD 1 TO CT-GRAVADOS.
+
+            MOVE MAT-ENT    TO LK-CHAVE.
+            MOVE "APROVADO" TO LK-ACAO.
+            CALL "AUDITLOG" USING LK-PROGID LK-CHAVE LK-ACAO.
 
         CABECALHO.
             ADD  1      TO CT-PAG  .
@@ -194,8 +357,68 @@
             WRITE REGAPROV FROM ROD-01 AFTER ADVANCING 2 LINES.
             WRITE REGAPROV FROM ROD-02 AFTER ADVANCING 1 LINE .
 
+            IF TOTALU-M GREATER THAN ZEROES
+                DIVIDE MEDAUX2-M BY TOTALU-M GIVING MEDTUR-M
+                WRITE REGAPROV FROM ROD-03 AFTER ADVANCING 1 LINE.
+            IF TOTALU-F GREATER THAN ZEROES
+                DIVIDE MEDAUX2-F BY TOTALU-F GIVING MEDTUR-F
+                WRITE REGAPROV FROM ROD-04 AFTER ADVANCING 1 LINE.
+
+        LISTAREPROVADOS.
+            OPEN INPUT ARQREP.
+            MOVE "NAO" TO FIM-ARQ.
+            PERFORM CABECALHO-REP.
+            PERFORM LEITURA-REP UNTIL FIM-ARQ EQUAL "SIM".
+            MOVE TOTREP TO TOTRPR.
+            WRITE REGAPROV FROM ROD-REP-01 AFTER ADVANCING 2 LINES.
+            CLOSE ARQREP.
+
+        LEITURA-REP.
+            READ ARQREP
+                 AT END MOVE "SIM" TO FIM-ARQ
+                 NOT AT END PERFORM IMPDET-REP
+            END-READ.
+
+        IMPDET-REP.
+            IF CT-LIN GREATER THAN 29
+                PERFORM CABECALHO-REP.
+
+            ADD NOTA1-S NOTA2-S NOTA3-S GIVING MEDAUX-REP.
+            DIVIDE 3 INTO MEDAUX-REP.
+
+            MOVE MAT-S1   TO NR-S1.
+            MOVE MAT-S2   TO NR-S2.
+            MOVE NOME-SAI TO NOMEREP.
+            MOVE MEDAUX-REP TO MEDIAREP.
+            MOVE FALTAS-S TO FALTAREP.
+            MOVE CAMPUS-SAI TO CAMPUSREP.
+
+            EVALUATE TRUE
+                WHEN REP-FALTAS MOVE "FALTAS"   TO MOTREP
+                WHEN REP-MEDIA  MOVE "MEDIA"    TO MOTREP
+                WHEN REP-AMBOS  MOVE "AMBOS"    TO MOTREP
+            END-EVALUATE.
+
+            WRITE REGAPROV FROM DET-REP AFTER ADVANCING 1 LINE.
+            ADD 1 TO CT-LIN.
+            ADD 1 TO TOTREP.
+
+        CABECALHO-REP.
+            ADD  1      TO CT-PAG.
+            MOVE CT-PAG TO PAG-REP.
+            MOVE SPACES TO REGAPROV.
+            MOVE ZEROES TO CT-LIN.
+
+            WRITE REGAPROV                 AFTER ADVANCING   PAGE.
+            WRITE REGAPROV FROM CAB-REP-01 AFTER ADVANCING 1 LINE.
+            WRITE REGAPROV FROM CAB-REP-02 AFTER ADVANCING 2 LINES.
+
         TERMINO.
             PERFORM RODAPE.
-            CLOSE ARQALU
-                  ARQREP
-                  RELAPROV.
\ No newline at end of file
+            MOVE ZEROES TO WS-ULTCHAVE.
+            PERFORM GRAVACHECKPOINT.
+            CLOSE ARQALU.
+            CLOSE ARQREP.
+            PERFORM LISTAREPROVADOS.
+            CLOSE RELAPROV.
+            CALL "RUNLOG" USING LK-PROGID CT-LIDOS CT-GRAVADOS.
\ No newline at end of file
