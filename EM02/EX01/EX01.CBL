@@ -18,6 +18,9 @@
             SELECT ARQSOC2  ASSIGN TO DISK
             ORGANIZATION IS LINE SEQUENTIAL.
             SELECT RELSOCIO ASSIGN TO DISK.
+            SELECT RELEXC   ASSIGN TO DISK.
+            SELECT OPTIONAL CHECKPT ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL.
 
         DATA DIVISION.
             FILE SECTION.
@@ -30,6 +33,7 @@
                02 NUMSOC1 PIC 9(06).
                02 NOMSOC1 PIC X(30).
                02 VALPAG1 PIC 9(09)V9(02).
+               02 DIASATR PIC 9(03).
 
             FD ARQSOC2
                LABEL RECORD IS STANDARD
@@ -43,14 +47,43 @@
                LABEL RECORD IS OMITTED.
             01 REGSOCIO   PIC X(80).
 
+            FD RELEXC
+               LABEL RECORD IS OMITTED.
+            01 REGEXC     PIC X(80).
+
+            FD CHECKPT
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "EM02EX01.CKP".
+            01 REGCHECK.
+               02 CK-ULTCHAVE PIC 9(06).
+
             WORKING-STORAGE SECTION.
             77 FIM-ARQ    PIC X(03)       VALUE  "NAO".
+            77 WS-ULTCHAVE   PIC 9(06) VALUE ZEROES.
+            77 CHECKPT-ATIVO PIC X(03) VALUE "NAO".
+            77 CT-LIDOS      PIC 9(07) VALUE ZEROES.
+            77 CT-GRAVADOS   PIC 9(07) VALUE ZEROES.
+            77 LK-PROGID     PIC X(08) VALUE "EM02EX01".
+            77 LK-CHAVE      PIC X(15) VALUE SPACES.
+            77 LK-ACAO       PIC X(10) VALUE SPACES.
+            77 LK-TIPO       PIC X(10) VALUE SPACES.
+            77 LK-MSG        PIC X(40) VALUE SPACES.
+            77 WS-DIASATR-ED PIC ZZ9.
             77 CT-LIN     PIC 99          VALUE     30.
             77 CT-PAG     PIC 99          VALUE ZEROES.
 
             77 AUXTOT     PIC 99          VALUE ZEROES.
             77 AUXVAL     PIC 9(09)V9(02) VALUE ZEROES.
 
+            77 AUXTOT-F1  PIC 99          VALUE ZEROES.
+            77 AUXTOT-F2  PIC 99          VALUE ZEROES.
+            77 AUXTOT-F3  PIC 99          VALUE ZEROES.
+            77 AUXTOT-F4  PIC 99          VALUE ZEROES.
+            77 AUXVAL-F1  PIC 9(09)V9(02) VALUE ZEROES.
+            77 AUXVAL-F2  PIC 9(09)V9(02) VALUE ZEROES.
+            77 AUXVAL-F3  PIC 9(09)V9(02) VALUE ZEROES.
+            77 AUXVAL-F4  PIC 9(09)V9(02) VALUE ZEROES.
+
             01 CAB-01.
                02 FILLER  PIC X(73) VALUE            SPACES.
                02 FILLER  PIC X(05) VALUE           "PAG. ".
@@ -85,7 +118,7 @@
 
                02 RELVAL PIC ZZZ.ZZZ.ZZ9,99.
                02 FILLER PIC X(04) VALUE             SPACES.
-               02 FILLER PIC X(11) VALUE             SPACES.
+               02 RELFAIXA PIC X(11) VALUE           SPACES.
 
             01 ROD-01.
                02 FILLER PIC X(27) VALUE 
@@ -96,6 +129,23 @@
                02 FILLER PIC X(22) VALUE
                                    "VALOR TOTAL ATRASADO: ".
                02 IMPVAL PIC ZZZ.ZZZ.ZZZ.ZZ9,99.
+
+            01 EXC-LN.
+               02 FILLER     PIC X(16) VALUE "SOCIO INVALIDO: ".
+               02 EXC-NUMSOC PIC 9(06).
+               02 FILLER     PIC X(02) VALUE         SPACES.
+               02 FILLER     PIC X(17) VALUE "CODPAG1 INVALIDO:".
+               02 EXC-CODPAG PIC Z9.
+               02 FILLER     PIC X(37) VALUE         SPACES.
+
+            01 ROD-FAIXA.
+               02 FILLER    PIC X(15) VALUE         SPACES.
+               02 RF-FAIXA  PIC X(11).
+               02 FILLER    PIC X(02) VALUE         SPACES.
+               02 FILLER    PIC X(10) VALUE "SOCIOS: ".
+               02 RF-QTDE   PIC ZZ.
+               02 FILLER    PIC X(04) VALUE "  R$ ".
+               02 RF-VALOR  PIC ZZZ.ZZZ.ZZZ.ZZ9,99.
         
         PROCEDURE DIVISION.
         PGM.
@@ -105,29 +155,77 @@
         STOP RUN.
 
         INICIO.
+            PERFORM LECHECKPOINT.
             OPEN INPUT  ARQSOC1
                  OUTPUT ARQSOC2
-                        RELSOCIO.
+                        RELSOCIO
+                        RELEXC.
             PERFORM LEITURA.
 
+        LECHECKPOINT.
+            OPEN INPUT CHECKPT.
+            READ CHECKPT
+                AT END MOVE "NAO" TO CHECKPT-ATIVO
+                NOT AT END
+                    MOVE CK-ULTCHAVE TO WS-ULTCHAVE
+                    MOVE "SIM"       TO CHECKPT-ATIVO
+            END-READ.
+            CLOSE CHECKPT.
+
+        GRAVACHECKPOINT.
+            OPEN OUTPUT CHECKPT.
+            MOVE WS-ULTCHAVE TO CK-ULTCHAVE.
+            WRITE REGCHECK.
+            CLOSE CHECKPT.
+
         LEITURA.
             READ ARQSOC1 AT END MOVE "SIM" TO FIM-ARQ.
+            IF FIM-ARQ NOT EQUAL "SIM" AND CHECKPT-ATIVO EQUAL "SIM"
+                IF NUMSOC1 NOT GREATER THAN WS-ULTCHAVE
+                    PERFORM LEITURA
+                ELSE
+                    MOVE "NAO" TO CHECKPT-ATIVO
+                    ADD 1 TO CT-LIDOS
+                END-IF
+            ELSE
+                IF FIM-ARQ NOT EQUAL "SIM"
+                    ADD 1 TO CT-LIDOS
+                END-IF
+            END-IF.
 
         PRINCIPAL.
             PERFORM SAIDA.
+            MOVE NUMSOC1 TO WS-ULTCHAVE.
+            PERFORM GRAVACHECKPOINT.
             PERFORM LEITURA.
 
         SAIDA.
-            IF CODPAG1 EQUAL 1
-                PERFORM GRAVACAO.
-            IF CODPAG1 EQUAL 2
-                PERFORM IMPRESSAO.
+            EVALUATE CODPAG1
+                WHEN 1 PERFORM GRAVACAO
+                WHEN 2 PERFORM IMPRESSAO
+                WHEN OTHER PERFORM EXCECAO
+            END-EVALUATE.
+
+        EXCECAO.
+            MOVE NUMSOC1 TO EXC-NUMSOC.
+            MOVE CODPAG1 TO EXC-CODPAG.
+            WRITE REGEXC FROM EXC-LN AFTER ADVANCING 1 LINE.
+            ADD 1 TO CT-GRAVADOS.
+
+            MOVE NUMSOC1  TO LK-CHAVE.
+            MOVE "EXCECAO" TO LK-ACAO.
+            CALL "AUDITLOG" USING LK-PROGID LK-CHAVE LK-ACAO.
 
         GRAVACAO.
             MOVE NUMSOC1 TO NUMSOC2.
             MOVE NOMSOC1 TO NOMSOC2.
             MOVE VALPAG1 TO VALPAG2.
             WRITE CADSOC2.
+            ADD 1 TO CT-GRAVADOS.
+
+            MOVE NUMSOC1 TO LK-CHAVE.
+            MOVE "EM DIA"  TO LK-ACAO.
+            CALL "AUDITLOG" USING LK-PROGID LK-CHAVE LK-ACAO.
 
         IMPRESSAO.
             IF CT-LIN GREATER THAN 29
@@ -156,16 +254,76 @@
             MOVE  NUMSOC1 TO RELNUM.
             MOVE  NOMSOC1 TO RELNOM.
             MOVE  VALPAG1 TO RELVAL.
+            PERFORM CLASSIFICAFAIXA.
+
+            WRITE REGSOCIO FROM DETALHE AFTER ADVANCING 1 LINE.
+            ADD 1 TO CT-GRAVADOS.
+
+            MOVE NUMSOC1  TO LK-CHAVE.
+            MOVE "ATRASADO" TO LK-ACAO.
+            CALL "AUDITLOG" USING LK-PROGID LK-CHAVE LK-ACAO.
 
-            WRITE REGSOCIO FROM DETALHE AFTER ADVANCING 1 LINE.            
+            MOVE DIASATR TO WS-DIASATR-ED.
+            MOVE SPACES  TO LK-MSG.
+            STRING "ATRASO DE " DELIMITED BY SIZE
+                   WS-DIASATR-ED DELIMITED BY SIZE
+                   " DIAS"       DELIMITED BY SIZE
+                INTO LK-MSG
+            END-STRING.
+            MOVE "ATRASADO" TO LK-TIPO.
+            CALL "MAILHOOK" USING LK-PROGID LK-CHAVE LK-TIPO LK-MSG.
+
+        CLASSIFICAFAIXA.
+            EVALUATE TRUE
+                WHEN DIASATR IS LESS THAN 31
+                    MOVE "1-30 DIAS  " TO RELFAIXA
+                    ADD 1       TO AUXTOT-F1
+                    ADD VALPAG1 TO AUXVAL-F1
+                WHEN DIASATR IS LESS THAN 61
+                    MOVE "31-60 DIAS " TO RELFAIXA
+                    ADD 1       TO AUXTOT-F2
+                    ADD VALPAG1 TO AUXVAL-F2
+                WHEN DIASATR IS LESS THAN 91
+                    MOVE "61-90 DIAS " TO RELFAIXA
+                    ADD 1       TO AUXTOT-F3
+                    ADD VALPAG1 TO AUXVAL-F3
+                WHEN OTHER
+                    MOVE "90+ DIAS   " TO RELFAIXA
+                    ADD 1       TO AUXTOT-F4
+                    ADD VALPAG1 TO AUXVAL-F4
+            END-EVALUATE.
 
         RODAPE.
             MOVE  AUXVAL   TO   IMPVAL.
             WRITE REGSOCIO FROM ROD-01 AFTER ADVANCING 4 LINES.
             WRITE REGSOCIO FROM ROD-02 AFTER ADVANCING 1 LINE.
 
+            MOVE "1-30 DIAS  " TO RF-FAIXA.
+            MOVE AUXTOT-F1     TO RF-QTDE.
+            MOVE AUXVAL-F1     TO RF-VALOR.
+            WRITE REGSOCIO FROM ROD-FAIXA AFTER ADVANCING 2 LINES.
+
+            MOVE "31-60 DIAS " TO RF-FAIXA.
+            MOVE AUXTOT-F2     TO RF-QTDE.
+            MOVE AUXVAL-F2     TO RF-VALOR.
+            WRITE REGSOCIO FROM ROD-FAIXA AFTER ADVANCING 1 LINE.
+
+            MOVE "61-90 DIAS " TO RF-FAIXA.
+            MOVE AUXTOT-F3     TO RF-QTDE.
+            MOVE AUXVAL-F3     TO RF-VALOR.
+            WRITE REGSOCIO FROM ROD-FAIXA AFTER ADVANCING 1 LINE.
+
+            MOVE "90+ DIAS   " TO RF-FAIXA.
+            MOVE AUXTOT-F4     TO RF-QTDE.
+            MOVE AUXVAL-F4     TO RF-VALOR.
+            WRITE REGSOCIO FROM ROD-FAIXA AFTER ADVANCING 1 LINE.
+
         TERMINO.
             PERFORM RODAPE.
+            MOVE ZEROES TO WS-ULTCHAVE.
+            PERFORM GRAVACHECKPOINT.
             CLOSE ARQSOC1
                   ARQSOC2
-                  RELSOCIO.
+                  RELSOCIO
+                  RELEXC.
+            CALL "RUNLOG" USING LK-PROGID CT-LIDOS CT-GRAVADOS.
