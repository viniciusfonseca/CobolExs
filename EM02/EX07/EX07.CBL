@@ -0,0 +1,216 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID.    EM02EX07.
+        AUTHOR.        VINICIUS ALVES.
+        INSTALLATION.  FATEC-SP.
+        DATE-WRITTEN.  08/08/2026.
+        DATE-COMPILED. 08/08/2026.
+      * REMARKS. CONSULTA E MANUTENCAO DE UM UNICO CLIENTE DE
+      * CADCLI.DAT, SEM PRECISAR REPROCESSAR O ARQUIVO INTEIRO COMO
+      * EM02EX02/EM02EX06/EM03EX04 FAZEM. CADA LINHA DE CONSREQ.DAT
+      * PEDE A CONSULTA (ACAO "C") OU A MANUTENCAO (ACAO "M") DE UM
+      * CODCLI, COM OS NOVOS VALORES DE ESTADO/CIDADE/EMAIL QUANDO
+      * FOR MANUTENCAO. O RESULTADO DE CADA PEDIDO E IMPRESSO EM
+      * RELCONS.
+
+        ENVIRONMENT DIVISION.
+            CONFIGURATION SECTION.
+            SOURCE-COMPUTER. IBM-PC.
+            OBJECT-COMPUTER. IBM-PC.
+            SPECIAL-NAMES.   DECIMAL-POINT IS COMMA.
+
+            INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+            SELECT CADCLI ASSIGN TO DISK
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS RANDOM
+            RECORD KEY IS CODCLI.
+            SELECT CONSREQ ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT RELCONS ASSIGN TO DISK.
+
+        DATA DIVISION.
+            FILE SECTION.
+
+            FD CADCLI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCLI.DAT".
+            01 REGCLI.
+               02 CODCLI   PIC 9(05).
+               02 CPF.
+                  03 CPF-D PIC 9 OCCURS 9 TIMES.
+                  03 V1    PIC 9.
+                  03 V2    PIC 9.
+                02 NOMECLI PIC X(30).
+                02 ESTCLI  PIC X(02).
+                02 CIDCLI  PIC X(30).
+                02 EMCLI   PIC X(30).
+                02 TELCLI  PIC 9(10).
+
+            FD CONSREQ
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CONSREQ.DAT".
+            01 REGCONSREQ.
+               02 COD-CONS     PIC 9(05).
+               02 ACAO-CONS    PIC X(01).
+                  88 CONSULTA    VALUE "C".
+                  88 MANUTENCAO  VALUE "M".
+               02 NOVOEST-CONS  PIC X(02).
+               02 NOVOCID-CONS  PIC X(30).
+               02 NOVOEM-CONS   PIC X(30).
+
+            FD RELCONS
+               LABEL RECORD IS OMITTED.
+            01 IMPCONS  PIC X(80) VALUE SPACES.
+
+            WORKING-STORAGE SECTION.
+            77 FIM-ARQ      PIC X(03) VALUE "NAO".
+            77 CLI-ACHADO   PIC X(03) VALUE "NAO".
+            77 CT-LIDOS     PIC 9(07) VALUE ZEROES.
+            77 CT-GRAVADOS  PIC 9(07) VALUE ZEROES.
+            77 LK-PROGID    PIC X(08) VALUE "EM02EX07".
+            77 CT-LIN       PIC 9(02) VALUE 40.
+            77 CT-PAG       PIC 9(02) VALUE ZEROES.
+
+            01 CAB-01.
+               02 FILLER PIC X(32) VALUE              SPACES.
+               02 FILLER PIC X(17) VALUE "TURISMAR TURISMOS".
+               02 FILLER PIC X(31) VALUE              SPACES.
+
+            01 CAB-02.
+               02 FILLER PIC X(20) VALUE SPACES.
+               02 FILLER PIC X(40) VALUE
+                       "CONSULTA/MANUTENCAO DE CLIENTE".
+               02 FILLER PIC X(20) VALUE SPACES.
+
+            01 CAB-03.
+               02 FILLER PIC X(80) VALUE ALL "-".
+
+            01 DET-COD.
+               02 FILLER    PIC X(16) VALUE "CODIGO.........: ".
+               02 DETCOD    PIC 9(05).
+               02 FILLER    PIC X(59) VALUE SPACES.
+
+            01 DET-NOME.
+               02 FILLER    PIC X(16) VALUE "NOME...........: ".
+               02 DETNOME   PIC X(30).
+               02 FILLER    PIC X(34) VALUE SPACES.
+
+            01 DET-EST.
+               02 FILLER    PIC X(16) VALUE "ESTADO.........: ".
+               02 DETEST    PIC X(02).
+               02 FILLER    PIC X(62) VALUE SPACES.
+
+            01 DET-CID.
+               02 FILLER    PIC X(16) VALUE "CIDADE.........: ".
+               02 DETCID    PIC X(30).
+               02 FILLER    PIC X(34) VALUE SPACES.
+
+            01 DET-EM.
+               02 FILLER    PIC X(16) VALUE "EMAIL..........: ".
+               02 DETEM     PIC X(30).
+               02 FILLER    PIC X(34) VALUE SPACES.
+
+            01 DET-MSG.
+               02 DETMSG    PIC X(60).
+               02 FILLER    PIC X(20) VALUE SPACES.
+
+        PROCEDURE DIVISION.
+        PGM.
+            PERFORM INICIO.
+            PERFORM PRINCIPAL UNTIL FIM-ARQ EQUAL "SIM".
+            PERFORM TERMINO.
+        STOP RUN.
+
+        INICIO.
+            OPEN INPUT  CONSREQ
+                 I-O    CADCLI
+                 OUTPUT RELCONS.
+            PERFORM CABECALHO.
+            PERFORM LEITURA.
+
+        LEITURA.
+            READ CONSREQ AT END MOVE "SIM" TO FIM-ARQ.
+            IF FIM-ARQ NOT EQUAL "SIM"
+                ADD 1 TO CT-LIDOS
+            END-IF.
+
+        PRINCIPAL.
+            PERFORM BUSCACLIENTE.
+            PERFORM LEITURA.
+
+        BUSCACLIENTE.
+            MOVE COD-CONS TO CODCLI.
+            MOVE "SIM"    TO CLI-ACHADO.
+            READ CADCLI
+                INVALID KEY     MOVE "NAO" TO CLI-ACHADO
+                NOT INVALID KEY CONTINUE
+            END-READ.
+
+            IF CLI-ACHADO NOT EQUAL "SIM"
+                PERFORM IMPNAOACHADO
+            ELSE
+                PERFORM IMPCONSULTA
+                IF MANUTENCAO
+                    PERFORM ATUALIZACLIENTE
+                END-IF
+            END-IF.
+
+        IMPNAOACHADO.
+            IF CT-LIN GREATER THAN 36
+                PERFORM CABECALHO
+            END-IF.
+            MOVE SPACES TO DET-MSG.
+            MOVE "*** CLIENTE NAO ENCONTRADO ***" TO DETMSG.
+            WRITE IMPCONS FROM DET-MSG AFTER ADVANCING 2 LINES.
+            ADD 1 TO CT-LIN.
+
+        IMPCONSULTA.
+            IF CT-LIN GREATER THAN 34
+                PERFORM CABECALHO
+            END-IF.
+            MOVE CODCLI  TO DETCOD.
+            MOVE NOMECLI TO DETNOME.
+            MOVE ESTCLI  TO DETEST.
+            MOVE CIDCLI  TO DETCID.
+            MOVE EMCLI   TO DETEM.
+
+            WRITE IMPCONS FROM DET-COD  AFTER ADVANCING 2 LINES.
+            WRITE IMPCONS FROM DET-NOME AFTER ADVANCING 1 LINE .
+            WRITE IMPCONS FROM DET-EST  AFTER ADVANCING 1 LINE .
+            WRITE IMPCONS FROM DET-CID  AFTER ADVANCING 1 LINE .
+            WRITE IMPCONS FROM DET-EM   AFTER ADVANCING 1 LINE .
+            ADD 5 TO CT-LIN.
+
+        ATUALIZACLIENTE.
+            IF NOVOEST-CONS NOT EQUAL SPACES
+                MOVE NOVOEST-CONS TO ESTCLI
+            END-IF.
+            IF NOVOCID-CONS NOT EQUAL SPACES
+                MOVE NOVOCID-CONS TO CIDCLI
+            END-IF.
+            IF NOVOEM-CONS NOT EQUAL SPACES
+                MOVE NOVOEM-CONS TO EMCLI
+            END-IF.
+            REWRITE REGCLI.
+            ADD 1 TO CT-GRAVADOS.
+
+            MOVE SPACES TO DET-MSG.
+            MOVE "*** CLIENTE ATUALIZADO ***" TO DETMSG.
+            WRITE IMPCONS FROM DET-MSG AFTER ADVANCING 1 LINE.
+            ADD 1 TO CT-LIN.
+
+        CABECALHO.
+            ADD  1      TO CT-PAG.
+            MOVE ZEROES TO CT-LIN.
+            MOVE SPACES TO IMPCONS.
+
+            WRITE IMPCONS             AFTER ADVANCING   PAGE.
+            WRITE IMPCONS FROM CAB-01 AFTER ADVANCING 1 LINE.
+            WRITE IMPCONS FROM CAB-02 AFTER ADVANCING 1 LINE.
+            WRITE IMPCONS FROM CAB-03 AFTER ADVANCING 1 LINE.
+
+        TERMINO.
+            CLOSE CONSREQ
+                  CADCLI
+                  RELCONS.
+            CALL "RUNLOG" USING LK-PROGID CT-LIDOS CT-GRAVADOS.
