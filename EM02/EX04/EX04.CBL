@@ -15,8 +15,20 @@
             FILE-CONTROL.
             SELECT CADESTOQ ASSIGN TO DISK
             ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT CADESTOQS ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT TRABESTOQ ASSIGN TO DISK.
             SELECT RELESTOQ ASSIGN TO DISK.
-        
+            SELECT RELESTOQCSV ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT OPTIONAL PARAM04 ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT OPTIONAL PARAM11 ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT OPTIONAL PARAM13 ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT RELESTOQEXC ASSIGN TO DISK.
+
         DATA DIVISION.
             FILE SECTION.
 
@@ -28,19 +40,100 @@
                02 NOME-ENT  PIC X(15).
                02 QTDE-ENT  PIC 9(05).
                02 PRECO-ENT PIC 9(06)V99.
+               02 PONTO-ENT PIC 9(05).
+               02 CATEGORIA-ENT PIC X(10).
+
+            SD TRABESTOQ.
+            01 TREGESTOQ.
+               02 COD-T   PIC 9(05).
+               02 NOME-T  PIC X(15).
+               02 QTDE-T  PIC 9(05).
+               02 PRECO-T PIC 9(06)V99.
+               02 PONTO-T PIC 9(05).
+               02 CATEGORIA-T PIC X(10).
+
+            FD CADESTOQS
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADESTOQS.DAT".
+            01 REGESTOQS.
+               02 COD-CAT   PIC 9(05).
+               02 NOME-CAT  PIC X(15).
+               02 QTDE-CAT  PIC 9(05).
+               02 PRECO-CAT PIC 9(06)V99.
+               02 PONTO-CAT PIC 9(05).
+               02 CATEGORIA-CAT PIC X(10).
 
             FD RELESTOQ
                LABEL RECORD IS OMITTED.
             01 REGIMPR           PIC X(80).
 
+            FD RELESTOQCSV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELESTOQ.CSV".
+            01 REGESTOQCSV PIC X(80).
+
+            FD PARAM04
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "PARAM04.DAT".
+            01 REGPARAM04.
+               02 PARM-MODO PIC X(03).
+
+            FD PARAM11
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "PARAM11.DAT".
+            01 REGPARAM11.
+               02 PARM-FORMATO PIC X(03).
+
+            FD PARAM13
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "PARAM13.DAT".
+            01 REGPARAM13.
+               02 PARM-QTDEMAX  PIC 9(05).
+               02 PARM-PRECOMAX PIC 9(06)V99.
+
+            FD RELESTOQEXC
+               LABEL RECORD IS OMITTED.
+            01 REGESTOQEXC PIC X(80).
+
             WORKING-STORAGE SECTION.
             77 FIM-ARQ  PIC X(03)    VALUE  "NAO".
+            77 CT-LIDOS    PIC 9(07) VALUE ZEROES.
+            77 CT-GRAVADOS PIC 9(07) VALUE ZEROES.
+            77 LK-PROGID   PIC X(08) VALUE "EM02EX04".
             77 CT-LIN   PIC 9(02)    VALUE     25.
             77 CT-PAG   PIC 9(02)    VALUE ZEROES.
 
             77 PREC-AUX PIC 9(06)V99 VALUE ZEROES.
             77 PRE-AUX2 PIC 9(06)V99 VALUE ZEROES.
             77 QTDE-AUX PIC 9(05)    VALUE ZEROES.
+            77 WS-PRECMED PIC 9(06)V99 VALUE ZEROES.
+
+            77 AUXTOT-REAB PIC 9(05) VALUE ZEROES.
+            77 REAB-CAB    PIC X(03) VALUE "NAO".
+
+            77 FILTRO-MODO PIC X(03) VALUE "DET".
+            77 FILTRO-FORMATO PIC X(03) VALUE "REL".
+
+            77 WS-QTDEMAX    PIC 9(05)    VALUE 10000.
+            77 WS-PRECOMAX   PIC 9(06)V99 VALUE 50000,00.
+            77 ITEM-VALIDO   PIC X(03)    VALUE "SIM".
+               88 ITEM-OK VALUE "SIM".
+            77 WS-MOTIVO-ITEM PIC X(30)   VALUE SPACES.
+            77 WS-COD-CHK    PIC 9(05)    VALUE ZEROES.
+            77 WS-NOME-CHK   PIC X(15)    VALUE SPACES.
+            77 WS-QTDE-CHK   PIC 9(05)    VALUE ZEROES.
+            77 WS-PRECO-CHK  PIC 9(06)V99 VALUE ZEROES.
+
+            77 PREVCAT      PIC X(10)    VALUE SPACES.
+            77 MUDOUCAT     PIC X(03)    VALUE "NAO".
+            77 AUXQTDE-CAT  PIC 9(07)    VALUE ZEROES.
+            77 AUXVAL-CAT   PIC 9(09)V99 VALUE ZEROES.
+            77 AUXVAL-GERAL PIC 9(09)V99 VALUE ZEROES.
+
+            01 WS-DATA-SISTEMA.
+               02 AA-SIS PIC 9(04).
+               02 MM-SIS PIC 9(02).
+               02 DD-SIS PIC 9(02).
 
             01 CAB-01.
                02 FILLER     PIC X(06) VALUE     "DATA: ".
@@ -89,7 +182,8 @@
                02 FILLER     PIC X(02) VALUE       SPACES.
 
                02 PRECO-TOT  PIC Z.ZZZ.ZZ9,99.
-               02 FILLER     PIC X(10) VALUE       SPACES.
+               02 FILLER     PIC X(03) VALUE       SPACES.
+               02 REAB-OUT   PIC X(11) VALUE       SPACES.
 
             01 CAB-03.
                 02 FILLER    PIC X(16) VALUE 
@@ -115,42 +209,225 @@
                 02 PREC-TOT  PIC ZZ.ZZZ.ZZ9,99.
                 02 FILLER    PIC X(36) VALUE       SPACES.
 
+            01 DET-SEMITENS.
+                02 FILLER    PIC X(20) VALUE "NO ITEMS IN STOCK".
+                02 FILLER    PIC X(60) VALUE       SPACES.
+
+            01 CAB-REAB.
+                02 FILLER    PIC X(80) VALUE       SPACES.
+            01 CAB-REAB-TXT.
+                02 FILLER    PIC X(29) VALUE
+                                 "ITENS ABAIXO DO PONTO DE PED".
+                02 FILLER    PIC X(51) VALUE       SPACES.
+            01 DET-REAB.
+                02 DR-COD    PIC 9(05).
+                02 FILLER    PIC X(02) VALUE       SPACES.
+                02 DR-NOME   PIC X(15).
+                02 FILLER    PIC X(02) VALUE       SPACES.
+                02 FILLER    PIC X(05) VALUE       "QTDE:".
+                02 DR-QTDE   PIC ZZ.ZZ9.
+                02 FILLER    PIC X(02) VALUE       SPACES.
+                02 FILLER    PIC X(07) VALUE       "PONTO: ".
+                02 DR-PONTO  PIC ZZ.ZZ9.
+                02 FILLER    PIC X(26) VALUE       SPACES.
+            01 ROD-REAB.
+                02 FILLER    PIC X(30) VALUE
+                                "TOTAL DE ITENS A REABASTECER: ".
+                02 RR-TOT    PIC ZZ.ZZ9.
+                02 FILLER    PIC X(45) VALUE       SPACES.
+
+            01 CAB-CAT-01.
+                02 FILLER      PIC X(06) VALUE     "DATA: ".
+                02 DATECAT-OUT PIC X(10).
+                02 FILLER      PIC X(06) VALUE       SPACES.
+                02 FILLER      PIC X(38) VALUE
+                          "RELATORIO DE VALORIZACAO POR CATEGORIA".
+                02 FILLER      PIC X(13) VALUE       SPACES.
+                02 FILLER      PIC X(05) VALUE      "PAG. ".
+                02 PAGCAT-OUT  PIC Z9.
+
+            01 CAB-CAT-02.
+                02 FILLER   PIC X(09) VALUE "CATEGORIA".
+                02 FILLER   PIC X(03) VALUE SPACES.
+                02 FILLER   PIC X(16) VALUE "QUANTIDADE TOTAL".
+                02 FILLER   PIC X(02) VALUE SPACES.
+                02 FILLER   PIC X(19) VALUE "VALOR DA CATEGORIA ".
+                02 FILLER   PIC X(31) VALUE SPACES.
+
+            01 DET-CAT.
+                02 DC-CAT   PIC X(10).
+                02 FILLER   PIC X(02) VALUE SPACES.
+                02 FILLER   PIC X(05) VALUE "QTDE:".
+                02 DC-QTDE  PIC ZZ.ZZZ.ZZ9.
+                02 FILLER   PIC X(02) VALUE SPACES.
+                02 FILLER   PIC X(07) VALUE "VALOR: ".
+                02 DC-VALOR PIC ZZ.ZZZ.ZZZ,99.
+                02 FILLER   PIC X(10) VALUE SPACES.
+
+            01 ROD-CAT-TOT.
+                02 FILLER    PIC X(30) VALUE
+                                 "VALOR TOTAL DO ESTOQUE......: ".
+                02 RCT-VALOR PIC ZZ.ZZZ.ZZZ,99.
+                02 FILLER    PIC X(39) VALUE SPACES.
+
+            01 CSV-CAB PIC X(80) VALUE
+               "CODIGO,NOME,QTDE,PRECO,TOTAL,REABASTECER".
+
+            01 CSV-LN  PIC X(80).
+
+            01 EXC-LN.
+               02 EXC-COD    PIC 9(05).
+               02 FILLER     PIC X(02) VALUE       SPACES.
+               02 EXC-NOME   PIC X(15).
+               02 FILLER     PIC X(02) VALUE       SPACES.
+               02 EXC-MOTIVO PIC X(30).
+               02 FILLER     PIC X(26) VALUE       SPACES.
+
 
         PROCEDURE DIVISION.
         PGM.
-            PERFORM INICIO.
-            PERFORM PRINCIPAL UNTIL FIM-ARQ EQUAL "SIM".
-            PERFORM TERMINO.
+            PERFORM LEPARAM04.
+            PERFORM LEPARAM11.
+            PERFORM LEPARAM13.
+            PERFORM PEGADATASISTEMA.
+            IF FUNCTION UPPER-CASE(FILTRO-MODO) EQUAL "CAT"
+                PERFORM RELATORIO-CATEGORIA
+            ELSE
+                PERFORM INICIO
+                PERFORM PRINCIPAL UNTIL FIM-ARQ EQUAL "SIM"
+                PERFORM TERMINO
+            END-IF.
         STOP RUN.
 
+        LEPARAM04.
+            OPEN INPUT PARAM04.
+            READ PARAM04
+                 AT END     CONTINUE
+                 NOT AT END MOVE PARM-MODO TO FILTRO-MODO.
+            CLOSE PARAM04.
+
+        LEPARAM11.
+            OPEN INPUT PARAM11.
+            READ PARAM11
+                 AT END     CONTINUE
+                 NOT AT END MOVE PARM-FORMATO TO FILTRO-FORMATO.
+            CLOSE PARAM11.
+
+        LEPARAM13.
+            OPEN INPUT PARAM13.
+            READ PARAM13
+                 AT END     CONTINUE
+                 NOT AT END MOVE PARM-QTDEMAX  TO WS-QTDEMAX
+                            MOVE PARM-PRECOMAX TO WS-PRECOMAX.
+            CLOSE PARAM13.
+
+        PEGADATASISTEMA.
+            ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD.
+            MOVE DD-SIS TO DATE-PRINT(1:2)
+                           DATECAT-OUT(1:2).
+            MOVE "/"    TO DATE-PRINT(3:1)
+                           DATECAT-OUT(3:1).
+            MOVE MM-SIS TO DATE-PRINT(4:2)
+                           DATECAT-OUT(4:2).
+            MOVE "/"    TO DATE-PRINT(6:1)
+                           DATECAT-OUT(6:1).
+            MOVE AA-SIS TO DATE-PRINT(7:4)
+                           DATECAT-OUT(7:4).
+
         INICIO.
-            MOVE "02/10/2016" TO DATE-PRINT.
-            OPEN INPUT  CADESTOQ
-                 OUTPUT RELESTOQ.
+            OPEN INPUT CADESTOQ.
+            IF FUNCTION UPPER-CASE(FILTRO-FORMATO) EQUAL "CSV"
+                OPEN OUTPUT RELESTOQCSV
+                WRITE REGESTOQCSV FROM CSV-CAB
+            ELSE
+                OPEN OUTPUT RELESTOQ
+            END-IF.
+            OPEN OUTPUT RELESTOQEXC.
             PERFORM LEITURA.
 
         LEITURA.
-            READ CADESTOQ AT END MOVE "SIM" TO FIM-ARQ.
-        
+            READ CADESTOQ
+                 AT END     MOVE "SIM" TO FIM-ARQ
+                 NOT AT END ADD 1 TO CT-LIDOS.
+
         PRINCIPAL.
             PERFORM IMPRESSAO.
             PERFORM LEITURA.
         
         IMPRESSAO.
-            IF CT-LIN GREATER THAN 24
-                PERFORM CABECALHO.
-            PERFORM IMPDET.
+            MOVE COD-ENT   TO WS-COD-CHK.
+            MOVE NOME-ENT  TO WS-NOME-CHK.
+            MOVE QTDE-ENT  TO WS-QTDE-CHK.
+            MOVE PRECO-ENT TO WS-PRECO-CHK.
+            PERFORM VALIDAITEM.
+            IF ITEM-OK
+                IF FUNCTION UPPER-CASE(FILTRO-FORMATO) NOT EQUAL "CSV"
+                   AND CT-LIN GREATER THAN 24
+                    PERFORM CABECALHO
+                END-IF
+                PERFORM IMPDET
+            ELSE
+                PERFORM IMPEXCECAO
+            END-IF.
+
+        VALIDAITEM.
+            MOVE "SIM"  TO ITEM-VALIDO.
+            MOVE SPACES TO WS-MOTIVO-ITEM.
+            EVALUATE TRUE
+                WHEN WS-QTDE-CHK EQUAL ZEROES
+                    MOVE "NAO" TO ITEM-VALIDO
+                    MOVE "QUANTIDADE ZERO" TO WS-MOTIVO-ITEM
+                WHEN WS-PRECO-CHK EQUAL ZEROES
+                    MOVE "NAO" TO ITEM-VALIDO
+                    MOVE "PRECO ZERO" TO WS-MOTIVO-ITEM
+                WHEN WS-QTDE-CHK GREATER THAN WS-QTDEMAX
+                    MOVE "NAO" TO ITEM-VALIDO
+                    MOVE "QUANTIDADE FORA DO PADRAO" TO WS-MOTIVO-ITEM
+                WHEN WS-PRECO-CHK GREATER THAN WS-PRECOMAX
+                    MOVE "NAO" TO ITEM-VALIDO
+                    MOVE "PRECO FORA DO PADRAO" TO WS-MOTIVO-ITEM
+            END-EVALUATE.
+
+        IMPEXCECAO.
+            MOVE WS-COD-CHK     TO EXC-COD.
+            MOVE WS-NOME-CHK    TO EXC-NOME.
+            MOVE WS-MOTIVO-ITEM TO EXC-MOTIVO.
+            WRITE REGESTOQEXC FROM EXC-LN AFTER ADVANCING 1 LINE.
+            ADD 1 TO CT-GRAVADOS.
 
         IMPDET.
             MULTIPLY PRECO-ENT BY QTDE-ENT GIVING PRE-AUX2.
 
-            MOVE COD-ENT   TO   COD-OUT  .
-            MOVE NOME-ENT  TO   NOME-OUT .
-            MOVE QTDE-ENT  TO   QTDE-OUT .
-            MOVE PRECO-ENT TO   PRECO-OUT.
-            MOVE PRE-AUX2  TO   PRECO-TOT.
-
-            WRITE REGIMPR FROM DETALHE AFTER ADVANCING 1 LINE.
+            MOVE SPACES    TO   REAB-OUT.
+            IF QTDE-ENT IS LESS THAN PONTO-ENT
+                MOVE "REABASTECER" TO REAB-OUT
+                ADD  1             TO AUXTOT-REAB.
+
+            IF FUNCTION UPPER-CASE(FILTRO-FORMATO) EQUAL "CSV"
+                MOVE SPACES TO CSV-LN
+                STRING COD-ENT             DELIMITED BY SIZE
+                       ","                 DELIMITED BY SIZE
+                       FUNCTION TRIM(NOME-ENT) DELIMITED BY SIZE
+                       ","                 DELIMITED BY SIZE
+                       QTDE-ENT            DELIMITED BY SIZE
+                       ","                 DELIMITED BY SIZE
+                       PRECO-ENT           DELIMITED BY SIZE
+                       ","                 DELIMITED BY SIZE
+                       PRE-AUX2            DELIMITED BY SIZE
+                       ","                 DELIMITED BY SIZE
+                       FUNCTION TRIM(REAB-OUT) DELIMITED BY SIZE
+                    INTO CSV-LN
+                END-STRING
+                WRITE REGESTOQCSV FROM CSV-LN
+            ELSE
+                MOVE COD-ENT   TO   COD-OUT
+                MOVE NOME-ENT  TO   NOME-OUT
+                MOVE QTDE-ENT  TO   QTDE-OUT
+                MOVE PRECO-ENT TO   PRECO-OUT
+                MOVE PRE-AUX2  TO   PRECO-TOT
+                WRITE REGIMPR FROM DETALHE AFTER ADVANCING 1 LINE
+            END-IF.
+            ADD  1         TO CT-GRAVADOS.
 
             ADD  PRE-AUX2  TO PREC-AUX.
             ADD  QTDE-ENT  TO QTDE-AUX.
@@ -175,14 +452,140 @@
             WRITE REGIMPR              AFTER ADVANCING   PAGE.
             WRITE REGIMPR FROM CAB-01  AFTER ADVANCING 1 LINE.
 
-            MOVE   PREC-AUX TO PREC-TOT.
-            MOVE   QTDE-AUX TO QTDE-TOT.
-            DIVIDE PREC-AUX BY QTDE-AUX GIVING PREC-MED.
+            IF QTDE-AUX EQUAL ZEROES
+                WRITE REGIMPR FROM DET-SEMITENS AFTER ADVANCING 2 LINES
+            ELSE
+                MOVE   PREC-AUX TO PREC-TOT
+                MOVE   QTDE-AUX TO QTDE-TOT
+                DIVIDE PREC-AUX BY QTDE-AUX GIVING PREC-MED
+
+                WRITE REGIMPR FROM CAB-03  AFTER ADVANCING 2 LINES
+                WRITE REGIMPR FROM DET-FIM AFTER ADVANCING 1 LINE
+            END-IF.
+
+        GRAVASTOCKLOG.
+            IF QTDE-AUX NOT EQUAL ZEROES
+                DIVIDE PREC-AUX BY QTDE-AUX GIVING WS-PRECMED
+                CALL "STOCKLOG" USING LK-PROGID QTDE-AUX PREC-AUX
+                                       WS-PRECMED
+            END-IF.
+
+        LISTABAIXOESTOQUE.
+            OPEN INPUT CADESTOQ.
+            MOVE "NAO" TO FIM-ARQ.
+            PERFORM LEITURA-REAB UNTIL FIM-ARQ EQUAL "SIM".
+            CLOSE CADESTOQ.
+            IF AUXTOT-REAB GREATER THAN ZEROES
+                MOVE AUXTOT-REAB TO RR-TOT
+                WRITE REGIMPR FROM ROD-REAB AFTER ADVANCING 2 LINES.
+
+        LEITURA-REAB.
+            READ CADESTOQ
+                 AT END MOVE "SIM" TO FIM-ARQ
+                 NOT AT END
+                     IF QTDE-ENT IS LESS THAN PONTO-ENT
+                         PERFORM IMPRIME-REAB
+                     END-IF
+            END-READ.
+
+        IMPRIME-REAB.
+            IF REAB-CAB EQUAL "NAO"
+                WRITE REGIMPR FROM CAB-REAB     AFTER ADVANCING 1 LINE
+                WRITE REGIMPR FROM CAB-REAB-TXT AFTER ADVANCING 1 LINE
+                MOVE "SIM" TO REAB-CAB.
+
+            MOVE COD-ENT   TO DR-COD.
+            MOVE NOME-ENT  TO DR-NOME.
+            MOVE QTDE-ENT  TO DR-QTDE.
+            MOVE PONTO-ENT TO DR-PONTO.
+            WRITE REGIMPR FROM DET-REAB AFTER ADVANCING 1 LINE.
 
-            WRITE REGIMPR FROM CAB-03  AFTER ADVANCING 2 LINES.
-            WRITE REGIMPR FROM DET-FIM AFTER ADVANCING 1 LINE.
-            
         TERMINO.
-            PERFORM IMPRIMEFIM.
-            CLOSE CADESTOQ
-                  RELESTOQ.
\ No newline at end of file
+            IF FUNCTION UPPER-CASE(FILTRO-FORMATO) EQUAL "CSV"
+                PERFORM GRAVASTOCKLOG
+                CLOSE CADESTOQ
+                      RELESTOQCSV
+            ELSE
+                PERFORM IMPRIMEFIM
+                PERFORM GRAVASTOCKLOG
+                CLOSE CADESTOQ
+                PERFORM LISTABAIXOESTOQUE
+                CLOSE RELESTOQ
+            END-IF.
+            CLOSE RELESTOQEXC.
+            CALL "RUNLOG" USING LK-PROGID CT-LIDOS CT-GRAVADOS.
+
+        RELATORIO-CATEGORIA.
+            SORT TRABESTOQ
+                 ASCENDING KEY CATEGORIA-T
+                 USING CADESTOQ
+                 GIVING CADESTOQS.
+            OPEN INPUT  CADESTOQS
+                 OUTPUT RELESTOQ
+                 OUTPUT RELESTOQEXC.
+            PERFORM CABECALHO-CAT.
+            PERFORM LEITURA-CAT.
+            MOVE CATEGORIA-CAT TO PREVCAT.
+            PERFORM PRINCIPAL-CAT UNTIL FIM-ARQ EQUAL "SIM".
+            PERFORM RODAPE-CAT.
+            CLOSE CADESTOQS
+                  RELESTOQ
+                  RELESTOQEXC.
+
+        LEITURA-CAT.
+            READ CADESTOQS
+                 AT END     MOVE "SIM" TO FIM-ARQ
+                 NOT AT END ADD 1 TO CT-LIDOS.
+
+        PRINCIPAL-CAT.
+            PERFORM VERIFICACAT.
+            IF MUDOUCAT EQUAL "SIM"
+                PERFORM SUBTOTALCAT.
+            MOVE COD-CAT   TO WS-COD-CHK.
+            MOVE NOME-CAT  TO WS-NOME-CHK.
+            MOVE QTDE-CAT  TO WS-QTDE-CHK.
+            MOVE PRECO-CAT TO WS-PRECO-CHK.
+            PERFORM VALIDAITEM.
+            IF ITEM-OK
+                PERFORM ACUMULACAT
+            ELSE
+                PERFORM IMPEXCECAO
+            END-IF.
+            PERFORM LEITURA-CAT.
+
+        VERIFICACAT.
+            MOVE "NAO" TO MUDOUCAT.
+            IF CATEGORIA-CAT NOT EQUAL PREVCAT
+                MOVE "SIM" TO MUDOUCAT.
+
+        ACUMULACAT.
+            MULTIPLY PRECO-CAT BY QTDE-CAT GIVING PRE-AUX2.
+            ADD QTDE-CAT  TO AUXQTDE-CAT.
+            ADD PRE-AUX2  TO AUXVAL-CAT.
+            ADD PRE-AUX2  TO AUXVAL-GERAL.
+
+        SUBTOTALCAT.
+            IF AUXQTDE-CAT GREATER THAN ZEROES
+                MOVE PREVCAT     TO DC-CAT
+                MOVE AUXQTDE-CAT TO DC-QTDE
+                MOVE AUXVAL-CAT  TO DC-VALOR
+                WRITE REGIMPR FROM DET-CAT AFTER ADVANCING 1 LINE
+                ADD 1 TO CT-GRAVADOS
+            END-IF.
+            MOVE ZEROES TO AUXQTDE-CAT AUXVAL-CAT.
+            MOVE CATEGORIA-CAT TO PREVCAT.
+
+        CABECALHO-CAT.
+            MOVE SPACES TO REGIMPR.
+            ADD  1      TO CT-PAG.
+            MOVE CT-PAG TO PAGCAT-OUT.
+
+            WRITE REGIMPR                 AFTER ADVANCING   PAGE.
+            WRITE REGIMPR FROM CAB-CAT-01 AFTER ADVANCING 1 LINE.
+            WRITE REGIMPR FROM CAB-CAT-02 AFTER ADVANCING 2 LINES.
+
+        RODAPE-CAT.
+            PERFORM SUBTOTALCAT.
+            MOVE AUXVAL-GERAL TO RCT-VALOR.
+            WRITE REGIMPR FROM ROD-CAT-TOT AFTER ADVANCING 2 LINES.
+            CALL "RUNLOG" USING LK-PROGID CT-LIDOS CT-GRAVADOS.
\ No newline at end of file
