@@ -6,7 +6,9 @@
         DATE-COMPILED. 21/11/2020.
       * REMARKS. ESTE PROGRAMA É SIMILAR AO EM01EX01. LÊ  CÓDIGO,
       * NOME, SEXO E DATA DE NASCIMENTO DE CADALU.DAT, ESCREVENDO EM
-      * CADATU.DAT TODOS OS CAMPOS, EXCETO O SEXO.
+      * CADATU.DAT TODOS OS CAMPOS. O SEXO É MANTIDO COMO CAMPO
+      * FINAL OPCIONAL PARA EVITAR NOVA LEITURA DE CADALU.DAT PELOS
+      * PROGRAMAS DE MALA DIRETA.
 
         ENVIRONMENT DIVISION.
             CONFIGURATION SECTION.
@@ -20,6 +22,8 @@
             ORGANIZATION IS LINE SEQUENTIAL.
             SELECT CADATU ASSIGN TO DISK
             ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT OPTIONAL CHECKPT ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL.
 
         DATA DIVISION.
             FILE SECTION.
@@ -35,6 +39,7 @@
                   03 DD-ENT PIC 9(02).
                   03 MM-ENT PIC 9(02).
                   03 AA-ENT PIC 9(04).
+               02 CAMPUS-ENT PIC X(02).
 
             FD CADATU
                LABEL RECORD IS STANDARD
@@ -46,10 +51,26 @@
                   03 DD-SAI PIC 9(02).
                   03 MM-SAI PIC 9(02).
                   03 AA-SAI PIC 9(04).
+               02 SEX-SAI  PIC X(01).
+               02 CAMPUS-SAI PIC X(02).
+
+            FD CHECKPT
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "EM01EX02.CKP".
+            01 REGCHECK.
+               02 CK-ULTCHAVE PIC 9(05).
 
             WORKING-STORAGE SECTION.
             77 FIM-ARQ PIC X(03) VALUE "NAO".
-        
+            77 CT-LIDOS    PIC 9(07) VALUE ZEROES.
+            77 CT-GRAVADOS PIC 9(07) VALUE ZEROES.
+            77 WS-ULTCHAVE   PIC 9(05) VALUE ZEROES.
+            77 CHECKPT-ATIVO PIC X(03) VALUE "NAO".
+            77 LK-PROGID     PIC X(08) VALUE "EM01EX02".
+            77 LK-CHAVE      PIC X(15) VALUE SPACES.
+            77 LK-ACAO       PIC X(10) VALUE SPACES.
+            77 LK-DATAVALIDA PIC X(03) VALUE SPACES.
+
         PROCEDURE DIVISION.
         PGM.
             PERFORM INICIO.
@@ -58,23 +79,78 @@
         STOP RUN.
 
         INICIO.
+            PERFORM LECHECKPOINT.
             OPEN INPUT  CADALU
                  OUTPUT CADATU.
             PERFORM LEITURA.
 
+        LECHECKPOINT.
+            OPEN INPUT CHECKPT.
+            READ CHECKPT
+                AT END MOVE "NAO" TO CHECKPT-ATIVO
+                NOT AT END
+                    MOVE CK-ULTCHAVE TO WS-ULTCHAVE
+                    MOVE "SIM"       TO CHECKPT-ATIVO
+            END-READ.
+            CLOSE CHECKPT.
+
+        GRAVACHECKPOINT.
+            OPEN OUTPUT CHECKPT.
+            MOVE WS-ULTCHAVE TO CK-ULTCHAVE.
+            WRITE REGCHECK.
+            CLOSE CHECKPT.
+
         LEITURA.
             READ CADALU AT END MOVE "SIM" TO FIM-ARQ.
+            IF FIM-ARQ NOT EQUAL "SIM" AND CHECKPT-ATIVO EQUAL "SIM"
+                IF NUM-ENT NOT GREATER THAN WS-ULTCHAVE
+                    PERFORM LEITURA
+                ELSE
+                    MOVE "NAO" TO CHECKPT-ATIVO
+                    ADD 1 TO CT-LIDOS
+                END-IF
+            ELSE
+                IF FIM-ARQ NOT EQUAL "SIM"
+                    ADD 1 TO CT-LIDOS
+                END-IF
+            END-IF.
 
         GRAVACAO.
+            CALL "DATEVAL" USING DD-ENT MM-ENT AA-ENT LK-DATAVALIDA.
+            IF LK-DATAVALIDA NOT EQUAL "SIM"
+                MOVE NUM-ENT     TO LK-CHAVE
+                MOVE "DATAINVAL" TO LK-ACAO
+                CALL "AUDITLOG" USING LK-PROGID LK-CHAVE LK-ACAO
+            END-IF.
+
             MOVE NUM-ENT  TO NUM-SAI.
             MOVE NOME-ENT TO NOME-SAI.
             MOVE DATNASC-ENT TO DATNASC-SAI.
+            MOVE SEX-ENT  TO SEX-SAI.
+            MOVE CAMPUS-ENT TO CAMPUS-SAI.
             WRITE REGATU.
+            ADD 1 TO CT-GRAVADOS.
+
+            MOVE NUM-ENT   TO LK-CHAVE.
+            MOVE "EXTRAIDO" TO LK-ACAO.
+            CALL "AUDITLOG" USING LK-PROGID LK-CHAVE LK-ACAO.
+
+            MOVE NUM-ENT TO WS-ULTCHAVE.
+            PERFORM GRAVACHECKPOINT.
 
         PRINCIPAL.
             PERFORM GRAVACAO.
             PERFORM LEITURA.
 
         TERMINO.
+            DISPLAY "EM01EX02: REGISTROS LIDOS DE CADALU.DAT....: "
+                    CT-LIDOS.
+            DISPLAY "EM01EX02: REGISTROS GRAVADOS EM CADATU.DAT.: "
+                    CT-GRAVADOS.
+            IF CT-LIDOS NOT EQUAL CT-GRAVADOS
+                DISPLAY "EM01EX02: *** DIVERGENCIA NA CONTAGEM ***".
+            MOVE ZEROES TO WS-ULTCHAVE.
+            PERFORM GRAVACHECKPOINT.
             CLOSE CADALU
                   CADATU.
+            CALL "RUNLOG" USING LK-PROGID CT-LIDOS CT-GRAVADOS.
