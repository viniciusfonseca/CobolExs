@@ -0,0 +1,236 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID.    EM01EX06.
+        AUTHOR.        VINICIUS ALVES.
+        INSTALLATION.  FATEC-SP.
+        DATE-WRITTEN.  08/08/2026.
+        DATE-COMPILED. 08/08/2026.
+      * REMARKS. LÊ CADALU.DAT E IMPRIME EM RELANIV.DAT A RELACAO DE
+      * ALUNOS CUJO ANIVERSARIO (DD-ENT/MM-ENT) CAI DENTRO DOS
+      * PROXIMOS 7 DIAS A PARTIR DA DATA DO SISTEMA, PARA A MALA
+      * DIRETA DE ANIVERSARIANTES DA SECRETARIA.
+
+        ENVIRONMENT DIVISION.
+            CONFIGURATION SECTION.
+            SOURCE-COMPUTER. IBM-PC.
+            OBJECT-COMPUTER. IBM-PC.
+            SPECIAL-NAMES.   DECIMAL-POINT IS COMMA.
+
+            INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+            SELECT CADALU  ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT RELANIV ASSIGN TO DISK.
+            SELECT OPTIONAL CHECKPT ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+        DATA DIVISION.
+            FILE SECTION.
+
+            FD CADALU
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADALU.DAT".
+            01 REGALU.
+               02 NUM-ENT  PIC 9(05).
+               02 NOME-ENT PIC X(20).
+               02 SEX-ENT  PIC X(01).
+               02 DATNASC-ENT.
+                  03 DD-ENT PIC 9(02).
+                  03 MM-ENT PIC 9(02).
+                  03 AA-ENT PIC 9(04).
+               02 CAMPUS-ENT PIC X(02).
+
+            FD RELANIV
+               LABEL RECORD IS OMITTED.
+            01 REGANIV    PIC X(80).
+
+            FD CHECKPT
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "EM01EX06.CKP".
+            01 REGCHECK.
+               02 CK-ULTCHAVE PIC 9(05).
+
+            WORKING-STORAGE SECTION.
+            77 FIM-ARQ PIC X(03) VALUE "NAO".
+            77 WS-ULTCHAVE   PIC 9(05) VALUE ZEROES.
+            77 CHECKPT-ATIVO PIC X(03) VALUE "NAO".
+            77 CT-LIDOS      PIC 9(07) VALUE ZEROES.
+            77 CT-GRAVADOS   PIC 9(07) VALUE ZEROES.
+            77 LK-PROGID     PIC X(08) VALUE "EM01EX06".
+            77 LK-CHAVE      PIC X(15) VALUE SPACES.
+            77 LK-ACAO       PIC X(10) VALUE SPACES.
+
+            77 CT-LIN     PIC 99          VALUE     30.
+            77 CT-PAG     PIC 99          VALUE ZEROES.
+
+            01 WS-DATA-SISTEMA PIC 9(08).
+            01 WS-DATA-SISTEMA-R REDEFINES WS-DATA-SISTEMA.
+               02 AA-SIS PIC 9(04).
+               02 MM-SIS PIC 9(02).
+               02 DD-SIS PIC 9(02).
+
+            77 WS-HOJE-INT    PIC S9(09) VALUE ZEROES.
+            77 WS-LIMITE-INT  PIC S9(09) VALUE ZEROES.
+            77 WS-ANIV-INT    PIC S9(09) VALUE ZEROES.
+            77 WS-ANIV-ANO    PIC 9(04)  VALUE ZEROES.
+
+            01 WS-ANIV-DATA PIC 9(08).
+            01 WS-ANIV-DATA-R REDEFINES WS-ANIV-DATA.
+               02 WS-ANIV-AAAA PIC 9(04).
+               02 WS-ANIV-MM   PIC 9(02).
+               02 WS-ANIV-DD   PIC 9(02).
+
+            01 CAB-01.
+               02 FILLER  PIC X(73) VALUE            SPACES.
+               02 FILLER  PIC X(05) VALUE           "PAG. ".
+               02 PAG-OUT PIC Z9.
+
+            01 CAB-02.
+               02 FILLER PIC X(22) VALUE             SPACES.
+               02 FILLER PIC X(36) VALUE
+                      "RELACAO DE ANIVERSARIANTES DA SEMANA".
+               02 FILLER PIC X(22) VALUE             SPACES.
+
+            01 CAB-03.
+               02 FILLER PIC X(07) VALUE  "MATRIC.".
+               02 FILLER PIC X(02) VALUE             SPACES.
+               02 FILLER PIC X(13) VALUE    "NOME DO ALUNO".
+               02 FILLER PIC X(17) VALUE             SPACES.
+               02 FILLER PIC X(02) VALUE             SPACES.
+               02 FILLER PIC X(12) VALUE "ANIVERSARIO".
+               02 FILLER PIC X(05) VALUE             SPACES.
+               02 FILLER PIC X(06) VALUE     "CAMPUS".
+
+            01 CAB-04.
+               02 FILLER PIC X(80) VALUE             SPACES.
+
+            01 DETALHE.
+               02 RELNUM PIC 9(05).
+               02 FILLER PIC X(04) VALUE             SPACES.
+               02 RELNOM PIC X(20).
+               02 FILLER PIC X(09) VALUE             SPACES.
+               02 RELDAT PIC 99/99.
+               02 FILLER PIC X(10) VALUE             SPACES.
+               02 RELCAM PIC X(02).
+               02 FILLER PIC X(08) VALUE             SPACES.
+
+            01 ROD-01.
+               02 FILLER  PIC X(32) VALUE
+                          "TOTAL DE ANIVERSARIANTES......: ".
+               02 R-AUXTOT PIC 99999.
+
+        PROCEDURE DIVISION.
+        PGM.
+            PERFORM INICIO.
+            PERFORM PRINCIPAL UNTIL FIM-ARQ EQUAL "SIM".
+            PERFORM TERMINO.
+        STOP RUN.
+
+        INICIO.
+            PERFORM LECHECKPOINT.
+            PERFORM PEGADATASISTEMA.
+            OPEN INPUT  CADALU
+                 OUTPUT RELANIV.
+            PERFORM LEITURA.
+
+        PEGADATASISTEMA.
+            ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD.
+            MOVE FUNCTION INTEGER-OF-DATE(WS-DATA-SISTEMA)
+                TO WS-HOJE-INT.
+            COMPUTE WS-LIMITE-INT = WS-HOJE-INT + 7.
+
+        LECHECKPOINT.
+            OPEN INPUT CHECKPT.
+            READ CHECKPT
+                AT END MOVE "NAO" TO CHECKPT-ATIVO
+                NOT AT END
+                    MOVE CK-ULTCHAVE TO WS-ULTCHAVE
+                    MOVE "SIM"       TO CHECKPT-ATIVO
+            END-READ.
+            CLOSE CHECKPT.
+
+        GRAVACHECKPOINT.
+            OPEN OUTPUT CHECKPT.
+            MOVE WS-ULTCHAVE TO CK-ULTCHAVE.
+            WRITE REGCHECK.
+            CLOSE CHECKPT.
+
+        LEITURA.
+            READ CADALU AT END MOVE "SIM" TO FIM-ARQ.
+            IF FIM-ARQ NOT EQUAL "SIM" AND CHECKPT-ATIVO EQUAL "SIM"
+                IF NUM-ENT NOT GREATER THAN WS-ULTCHAVE
+                    PERFORM LEITURA
+                ELSE
+                    MOVE "NAO" TO CHECKPT-ATIVO
+                    ADD 1 TO CT-LIDOS
+                END-IF
+            ELSE
+                IF FIM-ARQ NOT EQUAL "SIM"
+                    ADD 1 TO CT-LIDOS
+                END-IF
+            END-IF.
+
+        PRINCIPAL.
+            PERFORM VERIFICAANIVERSARIO.
+            MOVE NUM-ENT TO WS-ULTCHAVE.
+            PERFORM GRAVACHECKPOINT.
+            PERFORM LEITURA.
+
+        VERIFICAANIVERSARIO.
+            MOVE AA-SIS TO WS-ANIV-ANO.
+            MOVE WS-ANIV-ANO TO WS-ANIV-AAAA.
+            MOVE MM-ENT      TO WS-ANIV-MM.
+            MOVE DD-ENT      TO WS-ANIV-DD.
+            MOVE FUNCTION INTEGER-OF-DATE(WS-ANIV-DATA)
+                TO WS-ANIV-INT.
+            IF WS-ANIV-INT LESS THAN WS-HOJE-INT
+                ADD 1 TO WS-ANIV-ANO
+                MOVE WS-ANIV-ANO TO WS-ANIV-AAAA
+                MOVE FUNCTION INTEGER-OF-DATE(WS-ANIV-DATA)
+                    TO WS-ANIV-INT
+            END-IF.
+            IF WS-ANIV-INT NOT LESS THAN WS-HOJE-INT
+               AND WS-ANIV-INT NOT GREATER THAN WS-LIMITE-INT
+                PERFORM IMPRESSAO
+            END-IF.
+
+        IMPRESSAO.
+            IF CT-LIN GREATER THAN 29
+               PERFORM CABECALHO.
+            PERFORM IMPDET.
+
+        CABECALHO.
+            ADD 1 TO CT-PAG.
+            MOVE CT-PAG TO PAG-OUT.
+            MOVE SPACES TO REGANIV.
+            MOVE ZEROES TO CT-LIN.
+
+            WRITE REGANIV             AFTER ADVANCING   PAGE .
+            WRITE REGANIV FROM CAB-01 AFTER ADVANCING 1 LINE .
+            WRITE REGANIV FROM CAB-02 AFTER ADVANCING 2 LINES.
+            WRITE REGANIV FROM CAB-03 AFTER ADVANCING 2 LINES.
+            WRITE REGANIV FROM CAB-04 AFTER ADVANCING 1 LINES.
+
+        IMPDET.
+            ADD 1 TO CT-LIN.
+
+            MOVE NUM-ENT      TO RELNUM.
+            MOVE NOME-ENT     TO RELNOM.
+            MOVE DD-ENT       TO RELDAT(1:2).
+            MOVE MM-ENT       TO RELDAT(4:2).
+            MOVE CAMPUS-ENT   TO RELCAM.
+
+            WRITE REGANIV FROM DETALHE AFTER ADVANCING 1 LINE.
+            ADD 1 TO CT-GRAVADOS.
+
+            MOVE NUM-ENT        TO LK-CHAVE.
+            MOVE "NOTIFICADO"   TO LK-ACAO.
+            CALL "AUDITLOG" USING LK-PROGID LK-CHAVE LK-ACAO.
+
+        TERMINO.
+            MOVE CT-GRAVADOS TO R-AUXTOT.
+            WRITE REGANIV FROM ROD-01 AFTER ADVANCING 2 LINES.
+            MOVE ZEROES TO WS-ULTCHAVE.
+            PERFORM GRAVACHECKPOINT.
+            CLOSE CADALU
+                  RELANIV.
+            CALL "RUNLOG" USING LK-PROGID CT-LIDOS CT-GRAVADOS.
