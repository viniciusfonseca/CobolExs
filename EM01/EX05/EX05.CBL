@@ -5,8 +5,9 @@
         DATE-WRITTEN.  21/11/2020.
         DATE-COMPILED. 21/11/2020.
       * REMARKS. LÊ OS DADOS DOS ALUNOS EM CADALU.DAT E GRAVA EM
-      * CADAPR.DAT SOMENTE OS ALUNOS APROVADOS (FALTAS MENOR QUE 18 E
-      * MÉDIA MAIOR OU IGUAL A 7).
+      * CADAPR.DAT OS ALUNOS APROVADOS E EM CADREP.DAT OS REPROVADOS,
+      * COM O MOTIVO DA REPROVACAO. OS LIMITES DE FALTAS E MEDIA SAO
+      * LIDOS DE PARAM05.DAT.
 
         ENVIRONMENT DIVISION.
             CONFIGURATION SECTION.
@@ -20,6 +21,12 @@
             ORGANIZATION IS LINE SEQUENTIAL.
             SELECT CADAPR ASSIGN TO DISK
             ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT CADREP ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT OPTIONAL PARAM05 ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT OPTIONAL CHECKPT ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL.
 
         DATA DIVISION.
             FILE SECTION.
@@ -32,7 +39,9 @@
                02 NOME-ENT PIC X(20).
                02 NT1-ENT  PIC 9(02)V99.
                02 NT2-ENT  PIC 9(02)V99.
+               02 NT3-ENT  PIC 9(02)V99.
                02 FLT-ENT  PIC 9(02).
+               02 CAMPUS-ENT PIC X(02).
 
             FD CADAPR
                LABEL RECORD IS STANDARD
@@ -41,10 +50,49 @@
                02 NUM-SAI   PIC 9(05).
                02 NOME-SAI  PIC X(20).
                02 MEDIA-SAI PIC 9(02)V99 VALUE ZEROS.
+               02 CAMPUS-SAI PIC X(02).
+
+            FD CADREP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADREP.DAT".
+            01 REGREP.
+               02 NUM-REP    PIC 9(05).
+               02 NOME-REP   PIC X(20).
+               02 MEDIA-REP  PIC 9(02)V99 VALUE ZEROS.
+               02 FLT-REP    PIC 9(02).
+               02 MOTIVO-REP PIC X(01).
+                  88 REP-FALTAS VALUE "F".
+                  88 REP-MEDIA  VALUE "M".
+                  88 REP-AMBOS  VALUE "A".
+               02 CAMPUS-REP PIC X(02).
+
+            FD PARAM05
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "PARAM05.DAT".
+            01 REGPARAM05.
+               02 PARM-MAXFALTAS PIC 9(02).
+               02 PARM-MINMEDIA  PIC 9(02)V99.
+
+            FD CHECKPT
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "EM01EX05.CKP".
+            01 REGCHECK.
+               02 CK-ULTCHAVE PIC 9(05).
 
             WORKING-STORAGE SECTION.
             77 FIM-ARQ PIC X(03) VALUE "NAO".
-        
+            77 MAX-FALTAS PIC 9(02)    VALUE 18.
+            77 MIN-MEDIA  PIC 9(02)V99 VALUE 7,00.
+            77 MEDAUX-ENT PIC 9(02)V99 VALUE ZEROS.
+            77 REPROVOU   PIC X(03)    VALUE "NAO".
+            77 WS-ULTCHAVE   PIC 9(05) VALUE ZEROES.
+            77 CHECKPT-ATIVO PIC X(03) VALUE "NAO".
+            77 CT-LIDOS      PIC 9(07) VALUE ZEROES.
+            77 CT-GRAVADOS   PIC 9(07) VALUE ZEROES.
+            77 LK-PROGID     PIC X(08) VALUE "EM01EX05".
+            77 LK-CHAVE      PIC X(15) VALUE SPACES.
+            77 LK-ACAO       PIC X(10) VALUE SPACES.
+
         PROCEDURE DIVISION.
         PGM.
             PERFORM INICIO.
@@ -53,28 +101,106 @@
         STOP RUN.
 
         INICIO.
+            PERFORM LEPARAM05.
+            PERFORM LECHECKPOINT.
             OPEN INPUT  CADALU
-                 OUTPUT CADAPR.
+                 OUTPUT CADAPR
+                        CADREP.
             PERFORM LEITURA.
 
+        LEPARAM05.
+            OPEN INPUT PARAM05.
+            READ PARAM05
+                 AT END     CONTINUE
+                 NOT AT END MOVE PARM-MAXFALTAS TO MAX-FALTAS
+                            MOVE PARM-MINMEDIA  TO MIN-MEDIA.
+            CLOSE PARAM05.
+
+        LECHECKPOINT.
+            OPEN INPUT CHECKPT.
+            READ CHECKPT
+                AT END MOVE "NAO" TO CHECKPT-ATIVO
+                NOT AT END
+                    MOVE CK-ULTCHAVE TO WS-ULTCHAVE
+                    MOVE "SIM"       TO CHECKPT-ATIVO
+            END-READ.
+            CLOSE CHECKPT.
+
+        GRAVACHECKPOINT.
+            OPEN OUTPUT CHECKPT.
+            MOVE WS-ULTCHAVE TO CK-ULTCHAVE.
+            WRITE REGCHECK.
+            CLOSE CHECKPT.
+
         LEITURA.
             READ CADALU AT END MOVE "SIM" TO FIM-ARQ.
+            IF FIM-ARQ NOT EQUAL "SIM" AND CHECKPT-ATIVO EQUAL "SIM"
+                IF NUM-ENT NOT GREATER THAN WS-ULTCHAVE
+                    PERFORM LEITURA
+                ELSE
+                    MOVE "NAO" TO CHECKPT-ATIVO
+                    ADD 1 TO CT-LIDOS
+                END-IF
+            ELSE
+                IF FIM-ARQ NOT EQUAL "SIM"
+                    ADD 1 TO CT-LIDOS
+                END-IF
+            END-IF.
 
         GRAVACAO.
-            IF FLT-ENT IS GREATER THAN 18 THEN EXIT SECTION.
-            MOVE NUM-ENT  TO NUM-SAI.
-            MOVE NOME-ENT TO NOME-SAI.
-            MOVE 0 TO MEDIA-SAI.
-            ADD NT1-ENT TO MEDIA-SAI.
-            ADD NT2-ENT TO MEDIA-SAI.
-            DIVIDE 2 INTO MEDIA-SAI.
-            IF MEDIA-SAI IS NOT GREATER THAN 7 THEN EXIT SECTION.
-            WRITE REGAPR.
+            MOVE 0 TO MEDAUX-ENT.
+            ADD NT1-ENT TO MEDAUX-ENT.
+            ADD NT2-ENT TO MEDAUX-ENT.
+            DIVIDE 2 INTO MEDAUX-ENT.
+
+            IF MEDAUX-ENT IS NOT GREATER THAN MIN-MEDIA
+               AND NT3-ENT IS GREATER THAN ZEROS
+                ADD NT3-ENT TO MEDAUX-ENT
+                DIVIDE 2 INTO MEDAUX-ENT.
+
+            MOVE "NAO" TO REPROVOU.
+            IF FLT-ENT IS GREATER THAN MAX-FALTAS
+                SET REP-FALTAS TO TRUE
+                MOVE "SIM" TO REPROVOU.
+            IF MEDAUX-ENT IS NOT GREATER THAN MIN-MEDIA
+                IF REPROVOU EQUAL "SIM"
+                    SET REP-AMBOS TO TRUE
+                ELSE
+                    SET REP-MEDIA TO TRUE
+                END-IF
+                MOVE "SIM" TO REPROVOU.
+
+            IF REPROVOU EQUAL "SIM"
+                MOVE NUM-ENT    TO NUM-REP
+                MOVE NOME-ENT   TO NOME-REP
+                MOVE MEDAUX-ENT TO MEDIA-REP
+                MOVE FLT-ENT    TO FLT-REP
+                MOVE CAMPUS-ENT TO CAMPUS-REP
+                WRITE REGREP
+                MOVE "REPROVADO" TO LK-ACAO
+            ELSE
+                MOVE NUM-ENT    TO NUM-SAI
+                MOVE NOME-ENT   TO NOME-SAI
+                MOVE MEDAUX-ENT TO MEDIA-SAI
+                MOVE CAMPUS-ENT TO CAMPUS-SAI
+                WRITE REGAPR
+                MOVE "APROVADO" TO LK-ACAO.
+            ADD 1 TO CT-GRAVADOS.
+
+            MOVE NUM-ENT TO LK-CHAVE.
+            CALL "AUDITLOG" USING LK-PROGID LK-CHAVE LK-ACAO.
+
+            MOVE NUM-ENT TO WS-ULTCHAVE.
+            PERFORM GRAVACHECKPOINT.
 
         PRINCIPAL.
             PERFORM GRAVACAO.
             PERFORM LEITURA.
 
         TERMINO.
+            MOVE ZEROES TO WS-ULTCHAVE.
+            PERFORM GRAVACHECKPOINT.
             CLOSE CADALU
-                  CADAPR.
+                  CADAPR
+                  CADREP.
+            CALL "RUNLOG" USING LK-PROGID CT-LIDOS CT-GRAVADOS.
