@@ -19,9 +19,12 @@
             ORGANIZATION IS LINE SEQUENTIAL.
             SELECT ARQB ASSIGN TO DISK
             ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT ARQD ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL.
             SELECT MERGE-ST ASSIGN TO DISK.
             SELECT ARQC ASSIGN TO DISK
             ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT COLISAO ASSIGN TO DISK.
 
         DATA DIVISION.
         FILE SECTION.
@@ -41,6 +44,14 @@
                02 NOME-B  PIC X(30).
                02 TURMA-B PIC X(20).
 
+            FD ARQD
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQD.DAT".
+            01 REGD.
+               02 COD-D   PIC 9(03).
+               02 NOME-D  PIC X(30).
+               02 TURMA-D PIC X(20).
+
             SD MERGE-ST.
             01 REGS.
                02 COD-S   PIC 9(03).
@@ -55,10 +66,143 @@
                02 NOME-C  PIC X(30).
                02 TURMA-C PIC X(20).
 
+            FD COLISAO
+               LABEL RECORD IS OMITTED.
+            01 REG-COL     PIC X(80).
+
+        WORKING-STORAGE SECTION.
+        77  FIM-ARQ        PIC X(03) VALUE "NAO".
+        77  PRIMEIRO       PIC X(03) VALUE "SIM".
+        77  PREVCOD        PIC 9(03) VALUE ZEROES.
+
+        77  FIM-VAL        PIC X(03) VALUE "NAO".
+        77  WS-PRIMORD     PIC X(03) VALUE "SIM".
+        77  WS-PREVORD     PIC 9(03) VALUE ZEROES.
+
+        77  CT-LIDOS       PIC 9(07) VALUE ZEROES.
+        77  CT-GRAVADOS    PIC 9(07) VALUE ZEROES.
+        77  LK-PROGID      PIC X(08) VALUE "EM04EX01".
+
+        01 COL-LN.
+           02 FILLER   PIC X(18) VALUE "CODIGO DUPLICADO: ".
+           02 COL-COD  PIC 9(03).
+           02 FILLER   PIC X(02) VALUE SPACES.
+           02 COL-NOM  PIC X(30).
+           02 FILLER   PIC X(27) VALUE SPACES.
+
         PROCEDURE DIVISION.
         PGM.
+            PERFORM VALIDAORDEM.
             MERGE MERGE-ST
                ON ASCENDING KEY COD-S
-               USING ARQA ARQB
-               GIVING ARQC.
-            STOP RUN.
\ No newline at end of file
+               USING ARQA ARQB ARQD
+               OUTPUT PROCEDURE IS GRAVASAIDA.
+            STOP RUN.
+
+        VALIDAORDEM.
+            PERFORM VALIDA-ARQA.
+            PERFORM VALIDA-ARQB.
+            PERFORM VALIDA-ARQD.
+
+        VALIDA-ARQA.
+            MOVE ZEROES TO WS-PREVORD.
+            MOVE "SIM"  TO WS-PRIMORD.
+            MOVE "NAO"  TO FIM-VAL.
+            OPEN INPUT ARQA.
+            PERFORM UNTIL FIM-VAL EQUAL "SIM"
+                READ ARQA
+                    AT END MOVE "SIM" TO FIM-VAL
+                    NOT AT END
+                        IF WS-PRIMORD NOT EQUAL "SIM"
+                           AND COD-A LESS THAN WS-PREVORD
+                            DISPLAY "EM04EX01: *** ARQA.DAT FORA DE "
+                                "ORDEM NO REGISTRO " COD-A " ***"
+                            CLOSE ARQA
+                            MOVE 16 TO RETURN-CODE
+                            STOP RUN
+                        END-IF
+                        MOVE COD-A TO WS-PREVORD
+                        MOVE "NAO" TO WS-PRIMORD
+                END-READ
+            END-PERFORM.
+            CLOSE ARQA.
+
+        VALIDA-ARQB.
+            MOVE ZEROES TO WS-PREVORD.
+            MOVE "SIM"  TO WS-PRIMORD.
+            MOVE "NAO"  TO FIM-VAL.
+            OPEN INPUT ARQB.
+            PERFORM UNTIL FIM-VAL EQUAL "SIM"
+                READ ARQB
+                    AT END MOVE "SIM" TO FIM-VAL
+                    NOT AT END
+                        IF WS-PRIMORD NOT EQUAL "SIM"
+                           AND COD-B LESS THAN WS-PREVORD
+                            DISPLAY "EM04EX01: *** ARQB.DAT FORA DE "
+                                "ORDEM NO REGISTRO " COD-B " ***"
+                            CLOSE ARQB
+                            MOVE 16 TO RETURN-CODE
+                            STOP RUN
+                        END-IF
+                        MOVE COD-B TO WS-PREVORD
+                        MOVE "NAO" TO WS-PRIMORD
+                END-READ
+            END-PERFORM.
+            CLOSE ARQB.
+
+        VALIDA-ARQD.
+            MOVE ZEROES TO WS-PREVORD.
+            MOVE "SIM"  TO WS-PRIMORD.
+            MOVE "NAO"  TO FIM-VAL.
+            OPEN INPUT ARQD.
+            PERFORM UNTIL FIM-VAL EQUAL "SIM"
+                READ ARQD
+                    AT END MOVE "SIM" TO FIM-VAL
+                    NOT AT END
+                        IF WS-PRIMORD NOT EQUAL "SIM"
+                           AND COD-D LESS THAN WS-PREVORD
+                            DISPLAY "EM04EX01: *** ARQD.DAT FORA DE "
+                                "ORDEM NO REGISTRO " COD-D " ***"
+                            CLOSE ARQD
+                            MOVE 16 TO RETURN-CODE
+                            STOP RUN
+                        END-IF
+                        MOVE COD-D TO WS-PREVORD
+                        MOVE "NAO" TO WS-PRIMORD
+                END-READ
+            END-PERFORM.
+            CLOSE ARQD.
+
+        GRAVASAIDA.
+            OPEN OUTPUT ARQC
+                        COLISAO.
+            PERFORM LEITURA-MERGE UNTIL FIM-ARQ EQUAL "SIM".
+            CLOSE ARQC
+                  COLISAO.
+            CALL "RUNLOG" USING LK-PROGID CT-LIDOS CT-GRAVADOS.
+
+        LEITURA-MERGE.
+            RETURN MERGE-ST
+                AT END MOVE "SIM" TO FIM-ARQ
+                NOT AT END
+                    ADD 1 TO CT-LIDOS
+                    PERFORM GRAVAREGISTRO
+            END-RETURN.
+
+        GRAVAREGISTRO.
+            MOVE COD-S   TO COD-C.
+            MOVE NOME-S  TO NOME-C.
+            MOVE TURMA-S TO TURMA-C.
+            WRITE REGC.
+            ADD 1 TO CT-GRAVADOS.
+
+            IF PRIMEIRO NOT EQUAL "SIM" AND COD-S EQUAL PREVCOD
+                PERFORM GRAVACOLISAO
+            END-IF.
+            MOVE COD-S TO PREVCOD.
+            MOVE "NAO" TO PRIMEIRO.
+
+        GRAVACOLISAO.
+            MOVE COD-S  TO COL-COD.
+            MOVE NOME-S TO COL-NOM.
+            WRITE REG-COL FROM COL-LN.
