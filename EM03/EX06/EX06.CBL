@@ -19,6 +19,11 @@
             ORGANIZATION IS LINE SEQUENTIAL.
             SELECT TRAB   ASSIGN TO DISK.
             SELECT REL-PAG ASSIGN TO DISK.
+            SELECT OPTIONAL PARAM09 ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT OPTIONAL YTDACUM ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT HOLERITE ASSIGN TO DISK.
             
         DATA DIVISION.
         FILE SECTION.
@@ -27,34 +32,86 @@
            LABEL RECORD IS STANDARD
            VALUE OF FILE-ID IS "CADVEND.DAT".
         01 REGENT.
-           02 CODDEPENT PIC X.
-           02 CODSECENT PIC X.
-           02 CODENT    PIC 9(05).
-           02 NOMEENT   PIC X(20).
-           02 VENDEENT  PIC 9(07)V99.
-           02 SALENTF   PIC 9(07)V99.
-           02 DESCENT   PIC 9(05)V99.
+           COPY REGVEND REPLACING ==:DEP:==    BY ==CODDEPENT==
+                                   ==:SEC:==    BY ==CODSECENT==
+                                   ==:COD:==    BY ==CODENT==
+                                   ==:NOME:==   BY ==NOMEENT==
+                                   ==:VENDAS:== BY ==VENDEENT==
+                                   ==:SALFIX:== BY ==SALENTF==
+                                   ==:DESC:==   BY ==DESCENT==.
 
         SD TRAB.
         01 REGTRAB.
-           02 CODDEPTRA PIC X.
-           02 CODSECTRA PIC X.
-           02 CODTRAB   PIC 9(05).
-           02 NOMETRAB  PIC X(20).
-           02 VENDETRAB PIC 9(07)V99.
-           02 SALTRABF  PIC 9(07)V99.
-           02 DESCTRA   PIC 9(05)V99.
+           COPY REGVEND REPLACING ==:DEP:==    BY ==CODDEPTRA==
+                                   ==:SEC:==    BY ==CODSECTRA==
+                                   ==:COD:==    BY ==CODTRAB==
+                                   ==:NOME:==   BY ==NOMETRAB==
+                                   ==:VENDAS:== BY ==VENDETRAB==
+                                   ==:SALFIX:== BY ==SALTRABF==
+                                   ==:DESC:==   BY ==DESCTRA==.
         
         FD REL-PAG
            LABEL RECORD IS OMITTED.
         01 RELREG    PIC X(80).
 
+        FD PARAM09
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "PARAM09.DAT".
+        01 REGPARAM09.
+           02 PARM-TETO PIC 9(07)V99.
+           02 PARM-TAXA PIC 99V99.
+
+        FD YTDACUM
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "EM03EX06.YTD".
+        01 REGYTD.
+           02 YTD-DEP    PIC X.
+           02 YTD-SEC    PIC X.
+           02 YTD-VALOR  PIC 9(09)V99.
+
+        FD HOLERITE
+           LABEL RECORD IS OMITTED.
+        01 REGHOL PIC X(80).
+
         WORKING-STORAGE SECTION.
         77 FIM-ARQ PIC XXX VALUE "NAO".
+        77 FIM-PARAM PIC XXX VALUE "NAO".
+        77 FIM-YTD PIC XXX VALUE "NAO".
+
+        77 OLDDEP PIC X VALUE SPACES.
+        77 OLDSEC PIC X VALUE SPACES.
+
+        77 QTDE-YTD   PIC 999 VALUE ZEROES.
+        77 IDX-YTD    PIC 999 VALUE ZEROES.
+        77 YTDACHADO  PIC X(03) VALUE "NAO".
+
+        77 YTD-KEY-DEP   PIC X VALUE SPACES.
+        77 YTD-KEY-SEC   PIC X VALUE SPACES.
+        77 YTD-KEY-VALOR PIC 9(09)V99 VALUE ZEROES.
+        77 YTD-RESULT    PIC 9(09)V99 VALUE ZEROES.
+
+        01 TAB-YTD.
+           02 TAB-YTD-OCR OCCURS 200 TIMES.
+              03 YTD-DEP-OCR PIC X.
+              03 YTD-SEC-OCR PIC X.
+              03 YTD-VAL-OCR PIC 9(09)V99.
+
+        77 QTDE-COM   PIC 99 VALUE ZEROES.
+        77 IDX-COM    PIC 99 VALUE ZEROES.
+        77 COMACHADA  PIC X(03) VALUE "NAO".
+
+        01 TAB-COMISSAO.
+           02 TAB-COM-OCR OCCURS 20 TIMES.
+              03 TETO-OCR PIC 9(07)V99.
+              03 TAXA-OCR PIC 99V99.
 
         77 CT-LIN  PIC 99 VALUE ZEROES.
         77 CT-PAG  PIC 99 VALUE ZEROES.
 
+        77 CT-LIDOS    PIC 9(07) VALUE ZEROES.
+        77 CT-GRAVADOS PIC 9(07) VALUE ZEROES.
+        77 LK-PROGID   PIC X(08) VALUE "EM03EX06".
+
         77 PREVDEP PIC X VALUE SPACES.
         77 PREVSEC PIC X VALUE SPACES.
 
@@ -65,6 +122,7 @@
         77 AUXTOTSALSEC PIC 9(07)V99 VALUE ZEROES.
 
         77 AUXCOM      PIC 9(09)V99 VALUE ZEROES.
+        77 AUXTAXA     PIC 9V9(04)  VALUE ZEROES.
         77 AUXSALBR    PIC 9(09)V99 VALUE ZEROES.
         77 AUXSALLI    PIC 9(09)V99 VALUE ZEROES.
         77 AUXTOTSALLI PIC 9(09)V99 VALUE ZEROES.
@@ -134,12 +192,49 @@
            02 FILLER    PIC X     VALUE SPACES.
            02 FILLER    PIC X(28) VALUE "TOTAL DE SALARIOS DA SECAO: ".
            02 TOTSALSECREL PIC ZZZ.ZZZ.ZZZ,99.
+           02 FILLER    PIC X(03) VALUE SPACES.
+           02 FILLER    PIC X(10) VALUE "YTD SECAO:".
+           02 YTDSECREL PIC ZZZ.ZZZ.ZZZ,99.
 
         01 FIMDEP.
            02 FILLER    PIC X VALUE SPACES.
            02 FILLER    PIC X(35)
                VALUE "TOTAL DE SALARIOS DO DEPARTAMENTO: ".
            02 TOTSALDEPREL PIC ZZZ.ZZZ.ZZZ.ZZZ,99.
+           02 FILLER    PIC X(03) VALUE SPACES.
+           02 FILLER    PIC X(17) VALUE "YTD DEPARTAMENTO:".
+           02 YTDDEPREL PIC ZZZ.ZZZ.ZZZ.ZZZ,99.
+
+        01 HOL-CAB.
+           02 FILLER PIC X(27) VALUE SPACES.
+           02 FILLER PIC X(27) VALUE "DEMONSTRATIVO DE PAGAMENTO".
+
+        01 HOL-FUNC.
+           02 FILLER  PIC X(08) VALUE "CODIGO: ".
+           02 HOL-COD PIC 9(05).
+           02 FILLER  PIC X(05) VALUE SPACES.
+           02 FILLER  PIC X(06) VALUE "NOME: ".
+           02 HOL-NOME PIC X(20).
+
+        01 HOL-SALBASE.
+           02 FILLER        PIC X(20) VALUE "SALARIO BASE:       ".
+           02 HOL-SALBASE-V PIC ZZZZZZZ9,99.
+
+        01 HOL-COM.
+           02 FILLER     PIC X(20) VALUE "COMISSAO:           ".
+           02 HOL-COM-V  PIC ZZZZZZZ9,99.
+
+        01 HOL-BRUTO.
+           02 FILLER       PIC X(20) VALUE "SALARIO BRUTO:      ".
+           02 HOL-BRUTO-V  PIC ZZZZZZZ9,99.
+
+        01 HOL-DESC.
+           02 FILLER      PIC X(20) VALUE "DESCONTOS:          ".
+           02 HOL-DESC-V  PIC ZZZZZZZ9,99.
+
+        01 HOL-LIQ.
+           02 FILLER     PIC X(20) VALUE "SALARIO LIQUIDO:    ".
+           02 HOL-LIQ-V  PIC ZZZZZZZ9,99.
 
         PROCEDURE DIVISION.
 
@@ -157,7 +252,9 @@
         STOP RUN.
 
         INICIO SECTION.
-            OPEN OUTPUT REL-PAG.
+            PERFORM LEPARAM09.
+            PERFORM LEYTD.
+            OPEN OUTPUT REL-PAG HOLERITE.
             PERFORM LEITURA.
             MOVE CODDEPTRA TO PREVDEP.
             MOVE CODSECTRA TO PREVSEC.
@@ -165,8 +262,81 @@
             PERFORM IMPCABSEC.
             PERFORM IMPCOLS.
 
+        LEYTD SECTION.
+            OPEN INPUT YTDACUM.
+            PERFORM LEITURA-YTD UNTIL FIM-YTD EQUAL "SIM".
+            CLOSE YTDACUM.
+
+        LEITURA-YTD SECTION.
+            READ YTDACUM
+                AT END MOVE "SIM" TO FIM-YTD
+                NOT AT END
+                    ADD 1 TO QTDE-YTD
+                    MOVE YTD-DEP   TO YTD-DEP-OCR(QTDE-YTD)
+                    MOVE YTD-SEC   TO YTD-SEC-OCR(QTDE-YTD)
+                    MOVE YTD-VALOR TO YTD-VAL-OCR(QTDE-YTD)
+            END-READ.
+
+        ACUMULAYTD SECTION.
+            MOVE "NAO" TO YTDACHADO.
+            PERFORM VARYING IDX-YTD FROM 1 BY 1
+                     UNTIL IDX-YTD GREATER THAN QTDE-YTD
+                        OR YTDACHADO EQUAL "SIM"
+                IF YTD-DEP-OCR(IDX-YTD) EQUAL YTD-KEY-DEP
+                   AND YTD-SEC-OCR(IDX-YTD) EQUAL YTD-KEY-SEC
+                    ADD YTD-KEY-VALOR TO YTD-VAL-OCR(IDX-YTD)
+                    MOVE YTD-VAL-OCR(IDX-YTD) TO YTD-RESULT
+                    MOVE "SIM" TO YTDACHADO
+                END-IF
+            END-PERFORM.
+            IF YTDACHADO NOT EQUAL "SIM"
+                ADD 1 TO QTDE-YTD
+                MOVE YTD-KEY-DEP   TO YTD-DEP-OCR(QTDE-YTD)
+                MOVE YTD-KEY-SEC   TO YTD-SEC-OCR(QTDE-YTD)
+                MOVE YTD-KEY-VALOR TO YTD-VAL-OCR(QTDE-YTD)
+                MOVE YTD-KEY-VALOR TO YTD-RESULT
+            END-IF.
+
+        GRAVAYTD SECTION.
+            OPEN OUTPUT YTDACUM.
+            PERFORM VARYING IDX-YTD FROM 1 BY 1
+                     UNTIL IDX-YTD GREATER THAN QTDE-YTD
+                MOVE YTD-DEP-OCR(IDX-YTD) TO YTD-DEP
+                MOVE YTD-SEC-OCR(IDX-YTD) TO YTD-SEC
+                MOVE YTD-VAL-OCR(IDX-YTD) TO YTD-VALOR
+                WRITE REGYTD
+            END-PERFORM.
+            CLOSE YTDACUM.
+
+        LEPARAM09 SECTION.
+            OPEN INPUT PARAM09.
+            PERFORM LEITURA-PARAM09 UNTIL FIM-PARAM EQUAL "SIM".
+            CLOSE PARAM09.
+            IF QTDE-COM EQUAL ZEROES
+                ADD 1 TO QTDE-COM
+                MOVE 1000,00 TO TETO-OCR(1)
+                MOVE  5,00   TO TAXA-OCR(1)
+                ADD 1 TO QTDE-COM
+                MOVE 3000,00 TO TETO-OCR(2)
+                MOVE 10,00   TO TAXA-OCR(2)
+                ADD 1 TO QTDE-COM
+                MOVE 9999999,99 TO TETO-OCR(3)
+                MOVE 15,00       TO TAXA-OCR(3)
+            END-IF.
+
+        LEITURA-PARAM09 SECTION.
+            READ PARAM09
+                AT END MOVE "SIM" TO FIM-PARAM
+                NOT AT END
+                    ADD 1 TO QTDE-COM
+                    MOVE PARM-TETO TO TETO-OCR(QTDE-COM)
+                    MOVE PARM-TAXA TO TAXA-OCR(QTDE-COM)
+            END-READ.
+
         LEITURA SECTION.
-            RETURN TRAB AT END MOVE "SIM" TO FIM-ARQ.
+            RETURN TRAB
+                AT END     MOVE "SIM" TO FIM-ARQ
+                NOT AT END ADD 1 TO CT-LIDOS.
 
         PRINCIPAL SECTION.
             PERFORM IMPRESSAO.
@@ -179,6 +349,11 @@
             PERFORM VERIFICADEP.
 
             IF MUDOUDEP EQUAL "SIM"
+                MOVE OLDDEP  TO YTD-KEY-DEP
+                MOVE OLDSEC  TO YTD-KEY-SEC
+                PERFORM IMPRODSEC
+                MOVE OLDDEP TO YTD-KEY-DEP
+                MOVE SPACES TO YTD-KEY-SEC
                 PERFORM IMPRODDEP
                 PERFORM CABECALHO
                 PERFORM IMPCABSEC
@@ -190,6 +365,8 @@
             PERFORM VERIFICASEC.
 
             IF MUDOUSEC EQUAL "SIM"
+                MOVE PREVDEP TO YTD-KEY-DEP
+                MOVE OLDSEC  TO YTD-KEY-SEC
                 PERFORM IMPRODSEC
                 PERFORM CABECALHO
                 PERFORM IMPCABSEC
@@ -206,6 +383,24 @@
             MOVE SALTRABF TO SALFIXREL.
             MOVE DESCTRA TO DESCREL.
             WRITE RELREG FROM DET-FUNC AFTER ADVANCING 1 LINE.
+            ADD 1 TO CT-GRAVADOS.
+            PERFORM GRAVAHOLERITE.
+
+        GRAVAHOLERITE SECTION.
+            MOVE CODTRAB   TO HOL-COD.
+            MOVE NOMETRAB  TO HOL-NOME.
+            MOVE SALTRABF  TO HOL-SALBASE-V.
+            MOVE COMREL    TO HOL-COM-V.
+            MOVE SALBRREL  TO HOL-BRUTO-V.
+            MOVE DESCREL   TO HOL-DESC-V.
+            MOVE SALLIQREL TO HOL-LIQ-V.
+            WRITE REGHOL FROM HOL-CAB     AFTER ADVANCING PAGE.
+            WRITE REGHOL FROM HOL-FUNC    AFTER ADVANCING 2 LINES.
+            WRITE REGHOL FROM HOL-SALBASE AFTER ADVANCING 2 LINES.
+            WRITE REGHOL FROM HOL-COM     AFTER ADVANCING 1 LINE.
+            WRITE REGHOL FROM HOL-BRUTO   AFTER ADVANCING 1 LINE.
+            WRITE REGHOL FROM HOL-DESC    AFTER ADVANCING 1 LINE.
+            WRITE REGHOL FROM HOL-LIQ     AFTER ADVANCING 1 LINE.
 
         CABECALHO SECTION.
             ADD 1 TO CT-PAG.
@@ -227,19 +422,22 @@
             WRITE RELREG FROM CAB-COLS AFTER ADVANCING 1 LINE.
 
         CONTABILIZA SECTION.
-            IF VENDETRAB NOT GREATER THAN 1000 THEN
-               MOVE 5 TO AUXCOM
-            ELSE
-               IF VENDETRAB NOT GREATER THAN 3000 THEN
-                  MOVE 10 TO AUXCOM
-               ELSE
-                  MOVE 10 TO AUXCOM
-               END-IF
+            MOVE "NAO" TO COMACHADA.
+            PERFORM VARYING IDX-COM FROM 1 BY 1
+                     UNTIL IDX-COM GREATER THAN QTDE-COM
+                        OR COMACHADA EQUAL "SIM"
+                IF VENDETRAB NOT GREATER THAN TETO-OCR(IDX-COM)
+                    MOVE TAXA-OCR(IDX-COM) TO AUXCOM
+                    MOVE "SIM" TO COMACHADA
+                END-IF
+            END-PERFORM.
+            IF COMACHADA NOT EQUAL "SIM"
+                MOVE TAXA-OCR(QTDE-COM) TO AUXCOM
             END-IF.
 
-            DIVIDE 100 INTO AUXCOM.
+            DIVIDE AUXCOM BY 100 GIVING AUXTAXA.
 
-            MULTIPLY VENDETRAB BY AUXCOM GIVING AUXCOM.
+            MULTIPLY VENDETRAB BY AUXTAXA GIVING AUXCOM ROUNDED.
             MOVE AUXCOM TO COMREL.
             ADD AUXCOM TO SALTRABF GIVING AUXSALBR SALBRREL.
             SUBTRACT DESCTRA FROM AUXSALBR GIVING SALLIQREL AUXSALLI.
@@ -249,29 +447,45 @@
         VERIFICADEP SECTION.
             MOVE "NAO" TO MUDOUDEP.
             IF CODDEPTRA NOT EQUAL TO PREVDEP THEN
+               MOVE PREVDEP   TO OLDDEP
                MOVE CODDEPTRA TO PREVDEP
+               MOVE PREVSEC   TO OLDSEC
+               MOVE CODSECTRA TO PREVSEC
                MOVE "SIM" TO MUDOUDEP
             END-IF.
-        
+
         VERIFICASEC SECTION.
             MOVE "NAO" TO MUDOUSEC.
             IF CODSECTRA NOT EQUAL TO PREVSEC THEN
+               MOVE PREVSEC   TO OLDSEC
                MOVE CODSECTRA TO PREVSEC
                MOVE "SIM" TO MUDOUSEC
             END-IF.
 
         IMPRODSEC SECTION.
             MOVE  AUXTOTSALSEC TO TOTSALSECREL.
+            MOVE AUXTOTSALSEC TO YTD-KEY-VALOR.
+            PERFORM ACUMULAYTD.
+            MOVE YTD-RESULT TO YTDSECREL.
             WRITE RELREG FROM FIMSEC AFTER ADVANCING 2 LINES.
             MOVE  ZEROES TO AUXTOTSALSEC.
 
         IMPRODDEP SECTION.
-            IF AUXTOTSALDEP IS EQUAL TO ZEROES THEN EXIT SECTION. 
+            IF AUXTOTSALDEP IS EQUAL TO ZEROES THEN EXIT SECTION.
             MOVE  AUXTOTSALDEP TO TOTSALDEPREL.
+            MOVE AUXTOTSALDEP TO YTD-KEY-VALOR.
+            PERFORM ACUMULAYTD.
+            MOVE YTD-RESULT TO YTDDEPREL.
             WRITE RELREG FROM FIMDEP AFTER ADVANCING 1 LINE.
             MOVE  ZEROES TO AUXTOTSALDEP.
 
         TERMINO SECTION.
+            MOVE PREVDEP TO YTD-KEY-DEP.
+            MOVE PREVSEC TO YTD-KEY-SEC.
             PERFORM IMPRODSEC.
+            MOVE PREVDEP TO YTD-KEY-DEP.
+            MOVE SPACES  TO YTD-KEY-SEC.
             PERFORM IMPRODDEP.
-            CLOSE REL-PAG.
\ No newline at end of file
+            CLOSE REL-PAG HOLERITE.
+            PERFORM GRAVAYTD.
+            CALL "RUNLOG" USING LK-PROGID CT-LIDOS CT-GRAVADOS.
\ No newline at end of file
