@@ -16,10 +16,15 @@
         INPUT-OUTPUT SECTION.
         FILE-CONTROL.
             SELECT CADCLI ASSIGN TO DISK
-            ORGANIZATION IS LINE SEQUENTIAL.
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS SEQUENTIAL
+            RECORD KEY IS CODENT.
             SELECT TRAB   ASSIGN TO DISK.
             SELECT RELGER ASSIGN TO DISK.
-            
+            SELECT OPTIONAL PARAM08 ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+
         DATA DIVISION.
         FILE SECTION.
         
@@ -27,44 +32,101 @@
            LABEL RECORD IS STANDARD
            VALUE OF FILE-ID IS "CADCLI.DAT".
         01 REGENT.
-           02 CODENT PIC 999.
-           02 CPFENT.
-              03 CPFEN1 PIC 999.
-              03 CPFEN2 PIC 999.
-              03 CPFEN3 PIC 999.
-              03 CPFEN4 PIC 99.
-           02 NOMEEN PIC X(30).
-           02 ESTAEN PIC XX.
-           02 CIDAEN PIC X(30).
-           02 EMAILE PIC X(30).
-           
+           COPY REGCLI REPLACING ==:COD:==    BY ==CODENT==
+                                  ==:CPF:==    BY ==CPFENT==
+                                  ==:CPF1:==   BY ==CPFEN1==
+                                  ==:CPF2:==   BY ==CPFEN2==
+                                  ==:CPF3:==   BY ==CPFEN3==
+                                  ==:CPF4:==   BY ==CPFEN4==
+                                  ==:NOME:==   BY ==NOMEEN==
+                                  ==:ESTADO:== BY ==ESTAEN==
+                                  ==:CIDADE:== BY ==CIDAEN==
+                                  ==:EMAIL:==  BY ==EMAILE==
+                                  ==:TEL:==    BY ==TELENT==.
+
         SD TRAB.
         01 REGTRA.
-           02 CODTRA PIC 999.
-           02 CPFTRA.
-              03 CPFTR1 PIC 999.
-              03 CPFTR2 PIC 999.
-              03 CPFTR3 PIC 999.
-              03 CPFTR4 PIC 99.
-           02 NOMETR PIC X(30).
-           02 ESTATR PIC XX.
-           02 CIDATR PIC X(30).
-           02 EMAILT PIC X(30).
+           COPY REGCLI REPLACING ==:COD:==    BY ==CODTRA==
+                                  ==:CPF:==    BY ==CPFTRA==
+                                  ==:CPF1:==   BY ==CPFTR1==
+                                  ==:CPF2:==   BY ==CPFTR2==
+                                  ==:CPF3:==   BY ==CPFTR3==
+                                  ==:CPF4:==   BY ==CPFTR4==
+                                  ==:NOME:==   BY ==NOMETR==
+                                  ==:ESTADO:== BY ==ESTATR==
+                                  ==:CIDADE:== BY ==CIDATR==
+                                  ==:EMAIL:==  BY ==EMAILT==
+                                  ==:TEL:==    BY ==TELTRA==.
            
         FD RELGER
            LABEL RECORD IS OMITTED.
-        01 REGREL PIC X(80).
-        
+        01 REGREL PIC X(96).
+
+        FD PARAM08
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "PARAM08.DAT".
+        01 REGPARAM08.
+           02 PARM-UF      PIC XX.
+           02 PARM-ESTNOME PIC X(20).
+
         WORKING-STORAGE SECTION.
         77 CT-LIN  PIC 99    VALUE 20.
         77 CT-PAG  PIC 99    VALUE ZEROES.
         77 FIM-ARQ PIC XXX   VALUE "NAO".
+        77 FIM-PARAM PIC XXX VALUE "NAO".
 
         77 PREVEST PIC XX    VALUE SPACES.
         77 PREVCID PIC X(30) VALUE SPACES.
         77 MUDOUES PIC XXX   VALUE "NAO".
         77 MUDOUCI PIC XXX   VALUE "NAO".
-        
+
+        77 QTDE-ESTADO PIC 99 VALUE ZEROES.
+        77 IDX-ESTADO  PIC 99 VALUE ZEROES.
+
+        01 TAB-ESTADO.
+           02 TAB-EST-OCR OCCURS 27 TIMES.
+              03 UF-OCR      PIC XX.
+              03 ESTNOME-OCR PIC X(20).
+
+        77 LK-CPFVALIDO PIC X(03) VALUE "NAO".
+        01 WS-CPFCK.
+           02 CPF-D PIC 9 OCCURS 9 TIMES.
+           02 V1    PIC 9.
+           02 V2    PIC 9.
+
+        77 CT-CID      PIC 9(05) VALUE ZEROES.
+        77 QTDE-RESUMO PIC 999   VALUE ZEROES.
+        77 IDX-RESUMO  PIC 999   VALUE ZEROES.
+        77 CT-LIDOS    PIC 9(07) VALUE ZEROES.
+        77 CT-GRAVADOS PIC 9(07) VALUE ZEROES.
+        77 LK-PROGID   PIC X(08) VALUE "EM03EX04".
+
+        01 TAB-RESUMO.
+           02 RES-OCR OCCURS 200 TIMES.
+              03 RES-EST PIC XX.
+              03 RES-CID PIC X(30).
+              03 RES-QTD PIC 9(05).
+
+        01 CAB-RESUMO-01.
+           02 FILLER PIC X(20) VALUE SPACES.
+           02 FILLER PIC X(37) VALUE
+              "RESUMO DE CLIENTES POR ESTADO/CIDADE".
+
+        01 CAB-RESUMO-02.
+           02 FILLER PIC X(08) VALUE "ESTADO".
+           02 FILLER PIC X(24) VALUE SPACES.
+           02 FILLER PIC X(06) VALUE "CIDADE".
+           02 FILLER PIC X(28) VALUE SPACES.
+           02 FILLER PIC X(05) VALUE "QTDE.".
+
+        01 DET-RESUMO.
+           02 DR-EST PIC X(30).
+           02 FILLER PIC X(02) VALUE SPACES.
+           02 DR-CID PIC X(30).
+           02 FILLER PIC X(02) VALUE SPACES.
+           02 DR-QTD PIC ZZZZ9.
+           02 FILLER PIC X(11) VALUE SPACES.
+
         01 CAB-01.
            02 FILLER PIC X(17) VALUE SPACES.
            02 FILLER PIC X(19) VALUE "RELACAO DE CLIENTES". 
@@ -110,6 +172,9 @@
            02 FILLER PIC XXX   VALUE SPACES.
 
            02 EMAILR PIC X(30) VALUE SPACES.
+           02 FILLER PIC XXX   VALUE SPACES.
+
+           02 CPFFLAG PIC X(13) VALUE SPACES.
 
         PROCEDURE DIVISION.
 
@@ -128,11 +193,86 @@
             PERFORM TERMINO.
 
         INICIO SECTION.
+            PERFORM LEPARAM08.
             OPEN OUTPUT RELGER.
             PERFORM LEITURA.
 
+        LEPARAM08 SECTION.
+            OPEN INPUT PARAM08.
+            PERFORM LEITURA-PARAM08 UNTIL FIM-PARAM EQUAL "SIM".
+            CLOSE PARAM08.
+            IF QTDE-ESTADO EQUAL ZEROES
+                PERFORM SEEDESTADO
+            END-IF.
+
+        SEEDESTADO SECTION.
+            MOVE "AC" TO UF-OCR(01).
+            MOVE "ACRE"                TO ESTNOME-OCR(01).
+            MOVE "AP" TO UF-OCR(02).
+            MOVE "AMAPA"               TO ESTNOME-OCR(02).
+            MOVE "AM" TO UF-OCR(03).
+            MOVE "AMAZONAS"            TO ESTNOME-OCR(03).
+            MOVE "BA" TO UF-OCR(04).
+            MOVE "BAHIA"               TO ESTNOME-OCR(04).
+            MOVE "CE" TO UF-OCR(05).
+            MOVE "CEARA"               TO ESTNOME-OCR(05).
+            MOVE "DF" TO UF-OCR(06).
+            MOVE "DISTRITO FEDERAL"    TO ESTNOME-OCR(06).
+            MOVE "ES" TO UF-OCR(07).
+            MOVE "ESPIRITO SANTO"      TO ESTNOME-OCR(07).
+            MOVE "GO" TO UF-OCR(08).
+            MOVE "GOIAS"               TO ESTNOME-OCR(08).
+            MOVE "MA" TO UF-OCR(09).
+            MOVE "MARANHAO"            TO ESTNOME-OCR(09).
+            MOVE "MT" TO UF-OCR(10).
+            MOVE "MATO GROSSO"         TO ESTNOME-OCR(10).
+            MOVE "MS" TO UF-OCR(11).
+            MOVE "MATO GROSSO DO SUL"  TO ESTNOME-OCR(11).
+            MOVE "MG" TO UF-OCR(12).
+            MOVE "MINAS GERAIS"        TO ESTNOME-OCR(12).
+            MOVE "PA" TO UF-OCR(13).
+            MOVE "PARA"                TO ESTNOME-OCR(13).
+            MOVE "PB" TO UF-OCR(14).
+            MOVE "PARAIBA"             TO ESTNOME-OCR(14).
+            MOVE "PR" TO UF-OCR(15).
+            MOVE "PARANA"              TO ESTNOME-OCR(15).
+            MOVE "PE" TO UF-OCR(16).
+            MOVE "PERNAMBUCO"          TO ESTNOME-OCR(16).
+            MOVE "PI" TO UF-OCR(17).
+            MOVE "PIAUI"               TO ESTNOME-OCR(17).
+            MOVE "RJ" TO UF-OCR(18).
+            MOVE "RIO DE JANEIRO"      TO ESTNOME-OCR(18).
+            MOVE "RN" TO UF-OCR(19).
+            MOVE "RIO GRANDE DO NORTE" TO ESTNOME-OCR(19).
+            MOVE "RS" TO UF-OCR(20).
+            MOVE "RIO GRANDE DO SUL"   TO ESTNOME-OCR(20).
+            MOVE "RO" TO UF-OCR(21).
+            MOVE "RONDONIA"            TO ESTNOME-OCR(21).
+            MOVE "RR" TO UF-OCR(22).
+            MOVE "RORAIMA"             TO ESTNOME-OCR(22).
+            MOVE "SC" TO UF-OCR(23).
+            MOVE "SANTA CATARINA"      TO ESTNOME-OCR(23).
+            MOVE "SP" TO UF-OCR(24).
+            MOVE "SAO PAULO"           TO ESTNOME-OCR(24).
+            MOVE "SE" TO UF-OCR(25).
+            MOVE "SERGIPE"             TO ESTNOME-OCR(25).
+            MOVE "TO" TO UF-OCR(26).
+            MOVE "TOCANTINS"           TO ESTNOME-OCR(26).
+            MOVE 26   TO QTDE-ESTADO.
+
+        LEITURA-PARAM08 SECTION.
+            READ PARAM08
+                AT END MOVE "SIM" TO FIM-PARAM
+                NOT AT END
+                    ADD 1 TO QTDE-ESTADO
+                    MOVE PARM-UF      TO UF-OCR(QTDE-ESTADO)
+                    MOVE PARM-ESTNOME TO ESTNOME-OCR(QTDE-ESTADO)
+            END-READ.
+
         LEITURA SECTION.
-            RETURN TRAB AT END MOVE "SIM" TO FIM-ARQ.
+            RETURN TRAB
+                AT END     MOVE "SIM" TO FIM-ARQ
+                NOT AT END ADD 1 TO CT-LIDOS.
 
         PRINCIPAL SECTION.
             PERFORM IMPRESSAO.
@@ -141,16 +281,28 @@
         VERIFICALU SECTION.
             MOVE "NAO" TO MUDOUES.
             MOVE "NAO" TO MUDOUCI.
+            IF PREVCID NOT EQUAL CIDATR THEN
+                IF PREVCID NOT EQUAL SPACES
+                    PERFORM GRAVARESUMO
+                END-IF
+                MOVE ZEROES TO CT-CID
+                MOVE "SIM"  TO MUDOUCI
+            END-IF.
             IF PREVEST NOT EQUAL ESTATR THEN
-                MOVE ESTATR TO PREVEST
                 MOVE "SIM"  TO MUDOUES
             END-IF.
-            IF PREVCID NOT EQUAL CIDATR THEN
+            MOVE ESTATR TO PREVEST.
+            IF MUDOUCI EQUAL "SIM"
                 MOVE CIDATR TO PREVCID
                 MOVE CIDATR TO RELCID
-                MOVE "SIM"  TO MUDOUCI
             END-IF.
 
+        GRAVARESUMO SECTION.
+            ADD 1 TO QTDE-RESUMO.
+            MOVE PREVEST TO RES-EST(QTDE-RESUMO).
+            MOVE PREVCID TO RES-CID(QTDE-RESUMO).
+            MOVE CT-CID  TO RES-QTD(QTDE-RESUMO).
+
         CABECALHO SECTION.
             ADD   1       TO   CT-PAG.
             MOVE  CT-PAG  TO   PAG-OU.
@@ -178,6 +330,15 @@
             MOVE CPFTR4 TO CPFRE4.
             MOVE NOMETR TO NOMERE.
             MOVE EMAILT TO EMAILR.
+            PERFORM VALIDACPF.
+            MOVE SPACES TO CPFFLAG.
+            IF LK-CPFVALIDO NOT EQUAL "SIM"
+                MOVE "CPF INVALIDO" TO CPFFLAG
+            END-IF.
+
+        VALIDACPF SECTION.
+            MOVE CPFTRA TO WS-CPFCK.
+            CALL "CPFVALID" USING WS-CPFCK LK-CPFVALIDO.
 
         IMPDET SECTION.
             PERFORM COPIAVAR.
@@ -187,63 +348,38 @@
             END-IF.
             WRITE REGREL FROM DETALHE AFTER ADVANCING 1 LINE.
             ADD 1 TO CT-LIN.
+            ADD 1 TO CT-CID.
+            ADD 1 TO CT-GRAVADOS.
 
         IMPCID SECTION.
             WRITE REGREL FROM CAB-03 AFTER ADVANCING 2 LINES.
 
         ATRIBUIEST SECTION.
-                 IF PREVEST EQUAL "AC" THEN
-                MOVE "ACRE"                TO RELEST
-            ELSE IF PREVEST EQUAL "AP" THEN
-                MOVE "AMAPA"               TO RELEST
-            ELSE IF PREVEST EQUAL "AM" THEN
-                MOVE "AMAZONAS"            TO RELEST
-            ELSE IF PREVEST EQUAL "BA" THEN
-                MOVE "BAHIA"               TO RELEST
-            ELSE IF PREVEST EQUAL "CE" THEN
-                MOVE "CEARA"               TO RELEST
-            ELSE IF PREVEST EQUAL "DF" THEN
-                MOVE "DISTRITO FEDERAL"    TO RELEST
-            ELSE IF PREVEST EQUAL "ES" THEN
-                MOVE "ESPIRITO SANTO"      TO RELEST
-            ELSE IF PREVEST EQUAL "GO" THEN
-                MOVE "GOIAS"               TO RELEST
-            ELSE IF PREVEST EQUAL "MA" THEN
-                MOVE "MARANHAO"            TO RELEST
-            ELSE IF PREVEST EQUAL "MT" THEN
-                MOVE "MATO GROSSO"         TO RELEST
-            ELSE IF PREVEST EQUAL "MS" THEN
-                MOVE "MATO GROSSO DO SUL"  TO RELEST
-            ELSE IF PREVEST EQUAL "MG" THEN
-                MOVE "MINAS GERAIS"        TO RELEST
-            ELSE IF PREVEST EQUAL "PA" THEN
-                MOVE "PARA"                TO RELEST
-            ELSE IF PREVEST EQUAL "PB" THEN
-                MOVE "PARAIBA"             TO RELEST
-            ELSE IF PREVEST EQUAL "PR" THEN
-                MOVE "PARANA"              TO RELEST
-            ELSE IF PREVEST EQUAL "PE" THEN
-                MOVE "PERNAMBUCO"          TO RELEST
-            ELSE IF PREVEST EQUAL "PI" THEN
-                MOVE "PIAUI"               TO RELEST
-            ELSE IF PREVEST EQUAL "RJ" THEN
-                MOVE "RIO DE JANEIRO"      TO RELEST
-            ELSE IF PREVEST EQUAL "RN" THEN
-                MOVE "RIO GRANDE DO NORTE" TO RELEST
-            ELSE IF PREVEST EQUAL "RS" THEN
-                MOVE "RIO GRANDE DO SUL"   TO RELEST
-            ELSE IF PREVEST EQUAL "RO" THEN
-                MOVE "RONDONIA"            TO RELEST
-            ELSE IF PREVEST EQUAL "RR" THEN
-                MOVE "RORAIMA"             TO RELEST
-            ELSE IF PREVEST EQUAL "SC" THEN
-                MOVE "SANTA CATARINA"      TO RELEST
-            ELSE IF PREVEST EQUAL "SP" THEN
-                MOVE "SAO PAULO"           TO RELEST
-            ELSE IF PREVEST EQUAL "SE" THEN
-                MOVE "SERGIPE"             TO RELEST
-            ELSE IF PREVEST EQUAL "TO" THEN
-                MOVE "TOCANTINS"           TO RELEST.
+            MOVE SPACES TO RELEST.
+            PERFORM VARYING IDX-ESTADO FROM 1 BY 1
+                     UNTIL IDX-ESTADO GREATER THAN QTDE-ESTADO
+                IF PREVEST EQUAL UF-OCR(IDX-ESTADO)
+                    MOVE ESTNOME-OCR(IDX-ESTADO) TO RELEST
+                END-IF
+            END-PERFORM.
+
+        IMPRIMERESUMO SECTION.
+            IF PREVCID NOT EQUAL SPACES
+                PERFORM GRAVARESUMO
+            END-IF.
+            WRITE REGREL FROM CAB-RESUMO-01 AFTER ADVANCING PAGE.
+            WRITE REGREL FROM CAB-RESUMO-02 AFTER ADVANCING 2 LINES.
+            PERFORM VARYING IDX-RESUMO FROM 1 BY 1
+                     UNTIL IDX-RESUMO GREATER THAN QTDE-RESUMO
+                MOVE RES-EST(IDX-RESUMO) TO PREVEST
+                PERFORM ATRIBUIEST
+                MOVE RELEST              TO DR-EST
+                MOVE RES-CID(IDX-RESUMO) TO DR-CID
+                MOVE RES-QTD(IDX-RESUMO) TO DR-QTD
+                WRITE REGREL FROM DET-RESUMO AFTER ADVANCING 1 LINE
+            END-PERFORM.
 
         TERMINO SECTION.
-            CLOSE RELGER.
\ No newline at end of file
+            PERFORM IMPRIMERESUMO.
+            CLOSE RELGER.
+            CALL "RUNLOG" USING LK-PROGID CT-LIDOS CT-GRAVADOS.
\ No newline at end of file
