@@ -20,39 +20,93 @@
             SELECT TRAB ASSIGN TO DISK.
             SELECT CADSAI ASSIGN TO DISK
             ORGANIZATION IS LINE SEQUENTIAL.
-            
+            SELECT RELDUP ASSIGN TO DISK.
+
         DATA DIVISION.
         FILE SECTION.
             FD CADENT
                LABEL RECORD IS STANDARD
                VALUE OF FILE-ID IS "CADENT.DAT".
             01 REG-ENT.
-               02 COD-ENT  PIC 9(05).
-               02 NOM-ENT  PIC X(30).
-               02 SEX-ENT  PIC X.
-            
+               COPY REGENTID REPLACING ==:COD:==     BY ==COD-ENT==
+                                        ==:COD-PIC:== BY ==9(05)==
+                                        ==:NOME:==    BY ==NOM-ENT==.
+               COPY REGENTSEX REPLACING ==:SEXO:== BY ==SEX-ENT==.
+
             SD TRAB.
             01 REG-TRAB.
-               02 COD-TRAB PIC 9(05).
-               02 NOM-TRAB PIC X(30).
-               02 SEX-TRAB PIC X.
-               
+               COPY REGENTID REPLACING ==:COD:==     BY ==COD-TRAB==
+                                        ==:COD-PIC:== BY ==9(05)==
+                                        ==:NOME:==    BY ==NOM-TRAB==.
+               COPY REGENTSEX REPLACING ==:SEXO:== BY ==SEX-TRAB==.
+
             FD CADSAI
                LABEL RECORD IS STANDARD
                VALUE OF FILE-ID IS "CADSAI.DAT".
             01 REG-SAI.
-               02 COD-SAI  PIC 9(05).
-               02 NOM-SAI  PIC X(30).
-               02 SEX-SAI  PIC X.
-               
+               COPY REGENTID REPLACING ==:COD:==     BY ==COD-SAI==
+                                        ==:COD-PIC:== BY ==9(05)==
+                                        ==:NOME:==    BY ==NOM-SAI==.
+               COPY REGENTSEX REPLACING ==:SEXO:== BY ==SEX-SAI==.
+
+            FD RELDUP
+               LABEL RECORD IS OMITTED.
+            01 REG-DUP     PIC X(80).
+
         WORKING-STORAGE SECTION.
-        77  FIM-ARQ        PIC X(03).
-        
+        77  FIM-ARQ        PIC X(03) VALUE "NAO".
+        77  PRIMEIRO       PIC X(03) VALUE "SIM".
+        77  PREVCOD        PIC 9(05) VALUE ZEROES.
+        77  CT-LIDOS       PIC 9(07) VALUE ZEROES.
+        77  CT-GRAVADOS    PIC 9(07) VALUE ZEROES.
+        77  LK-PROGID      PIC X(08) VALUE "EM03EX01".
+
+        01 DUP-LN.
+           02 FILLER   PIC X(18) VALUE "CODIGO DUPLICADO: ".
+           02 DUP-COD  PIC 9(05).
+           02 FILLER   PIC X(02) VALUE SPACES.
+           02 DUP-NOM  PIC X(30).
+           02 FILLER   PIC X(25) VALUE SPACES.
+
         PROCEDURE DIVISION.
         PGM.
         SORT TRAB
              ASCENDING KEY COD-TRAB
              ASCENDING KEY NOM-TRAB
              USING  CADENT
-             GIVING CADSAI.
-        STOP RUN.
\ No newline at end of file
+             OUTPUT PROCEDURE IS GRAVASAIDA.
+        STOP RUN.
+
+        GRAVASAIDA.
+            OPEN OUTPUT CADSAI
+                        RELDUP.
+            PERFORM LEITURA-TRAB UNTIL FIM-ARQ EQUAL "SIM".
+            CLOSE CADSAI
+                  RELDUP.
+            CALL "RUNLOG" USING LK-PROGID CT-LIDOS CT-GRAVADOS.
+
+        LEITURA-TRAB.
+            RETURN TRAB
+                AT END MOVE "SIM" TO FIM-ARQ
+                NOT AT END
+                    ADD 1 TO CT-LIDOS
+                    PERFORM GRAVAREGISTRO
+            END-RETURN.
+
+        GRAVAREGISTRO.
+            MOVE COD-TRAB TO COD-SAI.
+            MOVE NOM-TRAB TO NOM-SAI.
+            MOVE SEX-TRAB TO SEX-SAI.
+            WRITE REG-SAI.
+            ADD 1 TO CT-GRAVADOS.
+
+            IF PRIMEIRO NOT EQUAL "SIM" AND COD-TRAB EQUAL PREVCOD
+                PERFORM GRAVADUP
+            END-IF.
+            MOVE COD-TRAB TO PREVCOD.
+            MOVE "NAO"    TO PRIMEIRO.
+
+        GRAVADUP.
+            MOVE COD-TRAB TO DUP-COD.
+            MOVE NOM-TRAB TO DUP-NOM.
+            WRITE REG-DUP FROM DUP-LN.
