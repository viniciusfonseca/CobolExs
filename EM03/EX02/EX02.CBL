@@ -20,66 +20,101 @@
             SELECT TRAB ASSIGN TO DISK.
             SELECT CADSAI ASSIGN TO DISK
             ORGANIZATION IS LINE SEQUENTIAL.
-            
+            SELECT OPTIONAL PARAM06 ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL.
+
         DATA DIVISION.
         FILE SECTION.
             FD CADENT
                LABEL RECORD IS STANDARD
                VALUE OF FILE-ID IS "CADENT.DAT".
             01 REGENT.
-               02 COD-ENT PIC 9(05).
-               02 NOM-ENT PIC X(30).
-               02 SEX-ENT PIC X.
-               
+               COPY REGENTID REPLACING ==:COD:==     BY ==COD-ENT==
+                                        ==:COD-PIC:== BY ==9(05)==
+                                        ==:NOME:==    BY ==NOM-ENT==.
+               COPY REGENTSEX REPLACING ==:SEXO:== BY ==SEX-ENT==.
+
             SD TRAB.
             01 REGTRAB.
-               02 COD-TRAB PIC 9(05).
-               02 NOM-TRAB PIC X(30).
-               02 SEX-TRAB PIC X.
-               
+               COPY REGENTID REPLACING ==:COD:==     BY ==COD-TRAB==
+                                        ==:COD-PIC:== BY ==9(05)==
+                                        ==:NOME:==    BY ==NOM-TRAB==.
+               COPY REGENTSEX REPLACING ==:SEXO:== BY ==SEX-TRAB==.
+
             FD CADSAI
                LABEL RECORD IS STANDARD
                VALUE OF FILE-ID IS "CADSAI.DAT".
             01 REGSAI.
-               02 COD-SAI PIC 9(05).
-               02 NOM-SAI PIC X(30).
-               
+               COPY REGENTID REPLACING ==:COD:==     BY ==COD-SAI==
+                                        ==:COD-PIC:== BY ==9(05)==
+                                        ==:NOME:==    BY ==NOM-SAI==.
+               COPY REGENTSEX REPLACING ==:SEXO:== BY ==SEX-SAI==.
+
+            FD PARAM06
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "PARAM06.DAT".
+            01 REGPARAM06.
+               02 PARM-SEXO PIC X(03).
+
         WORKING-STORAGE SECTION.
         77  FIM-ARQ        PIC X(03) VALUE "NAO".
-        
+        77  FILTRO-SEXO    PIC X(03) VALUE "M".
+        77  CT-LIDOS       PIC 9(07) VALUE ZEROES.
+        77  CT-GRAVADOS    PIC 9(07) VALUE ZEROES.
+        77  LK-PROGID      PIC X(08) VALUE "EM03EX02".
+
         PROCEDURE DIVISION.
         PGM.
             SORT TRAB
                  DESCENDING KEY  COD-TRAB
                  INPUT PROCEDURE ROT-ENTRADA
                  GIVING          CADSAI.
+            CALL "RUNLOG" USING LK-PROGID CT-LIDOS CT-GRAVADOS.
         STOP RUN.
-        
+
         ROT-ENTRADA SECTION.
             PERFORM INICIO-ENTRADA.
-            PERFORM PRINCIPAL-ENTRADA 
+            PERFORM PRINCIPAL-ENTRADA
                     UNTIL FIM-ARQ EQUAL "SIM".
             PERFORM FIM-ENTRADA.
-            
+
         INICIO-ENTRADA SECTION.
+            PERFORM LEPARAM06.
             OPEN INPUT CADENT.
             PERFORM LEITURA-ENTRADA.
-            
+
+        LEPARAM06 SECTION.
+            OPEN INPUT PARAM06.
+            READ PARAM06
+                 AT END     CONTINUE
+                 NOT AT END MOVE PARM-SEXO TO FILTRO-SEXO.
+            CLOSE PARAM06.
+
         LEITURA-ENTRADA SECTION.
-            READ CADENT AT END MOVE "SIM" TO FIM-ARQ.
-        
+            READ CADENT
+                 AT END     MOVE "SIM" TO FIM-ARQ
+                 NOT AT END ADD 1 TO CT-LIDOS.
+
         PRINCIPAL-ENTRADA SECTION.
             PERFORM SELECAO-ENTRADA.
             PERFORM LEITURA-ENTRADA.
-            
+
         SELECAO-ENTRADA SECTION.
-            IF SEX-ENT EQUAL "M" PERFORM GRAVACAO-ENTRADA.
-        
+            IF FUNCTION UPPER-CASE(FILTRO-SEXO) EQUAL "ALL"
+                PERFORM GRAVACAO-ENTRADA
+            ELSE
+                IF FUNCTION UPPER-CASE(SEX-ENT) EQUAL
+                   FUNCTION UPPER-CASE(FILTRO-SEXO)(1:1)
+                    PERFORM GRAVACAO-ENTRADA
+                END-IF
+            END-IF.
+
         GRAVACAO-ENTRADA SECTION.
             MOVE COD-ENT TO COD-TRAB.
             MOVE NOM-ENT TO NOM-TRAB.
             MOVE SEX-ENT TO SEX-TRAB.
             RELEASE REGTRAB.
+            ADD 1 TO CT-GRAVADOS.
             
         FIM-ENTRADA SECTION.
             CLOSE CADENT.
\ No newline at end of file
