@@ -20,10 +20,12 @@
             SELECT TRAB   ASSIGN TO DISK.
             SELECT CADSAI ASSIGN TO DISK
             ORGANIZATION IS LINE SEQUENTIAL.
-            
+            SELECT OPTIONAL PARAM07 ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL.
+
         DATA DIVISION.
         FILE SECTION.
-        
+
         FD CADENT
            LABEL RECORD IS STANDARD
            VALUE OF FILE-ID IS "CADENT.DAT".
@@ -37,50 +39,109 @@
            02 CODTRA PIC X(05).
            02 NOMETR PIC X(30).
            02 DEPTRA PIC 99.
-              88 DEPVAL VALUE 01 02.
-           
+
         FD CADSAI
            LABEL RECORD IS STANDARD
            VALUE OF FILE-ID IS "CADSAI.DAT".
         01 REGSAI.
-           02 CODSAI PIC X(05).
-           02 NOMESA PIC X(30).
-        
+           02 CODSAI    PIC X(05).
+           02 NOMESA    PIC X(30).
+           02 DEPNOMESA PIC X(20).
+
+        FD PARAM07
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "PARAM07.DAT".
+        01 REGPARAM07.
+           02 PARM-DEP     PIC 99.
+           02 PARM-DEPNOME PIC X(20).
+
         WORKING-STORAGE SECTION.
         77 FIM-ARQ PIC XXX VALUE "NAO".
-        
+        77 FIM-PARAM PIC XXX VALUE "NAO".
+        77 QTDE-DEPVAL PIC 99 VALUE ZEROES.
+        77 IDX-DEP     PIC 99 VALUE ZEROES.
+        77 DEPACHADO   PIC X(03) VALUE "NAO".
+        77 DEPNOME-ACH PIC X(20) VALUE SPACES.
+        77 CT-LIDOS    PIC 9(07) VALUE ZEROES.
+        77 CT-GRAVADOS PIC 9(07) VALUE ZEROES.
+        77 LK-PROGID   PIC X(08) VALUE "EM03EX03".
+
+        01 TAB-DEPVAL.
+           02 TAB-DEP-OCR OCCURS 20 TIMES.
+              03 DEPVAL-OCR  PIC 99.
+              03 DEPNOME-OCR PIC X(20).
+
         PROCEDURE DIVISION.
 
         PGM.
             SORT TRAB
                  ASCENDING KEY DEPTRA
                  USING CADENT
-                 OUTPUT PROCEDURE ROTSAIDA        
+                 OUTPUT PROCEDURE ROTSAIDA
         STOP RUN.
-        
+
         ROTSAIDA SECTION.
             PERFORM INICIO.
             PERFORM PRINCIPAL
                     UNTIL FIM-ARQ EQUAL "SIM".
             PERFORM TERMINO.
-            
+
         INICIO SECTION.
+            PERFORM LEPARAM07.
             OPEN OUTPUT CADSAI.
             PERFORM LESORT.
-            
+
+        LEPARAM07 SECTION.
+            OPEN INPUT PARAM07.
+            PERFORM LEITURA-PARAM07 UNTIL FIM-PARAM EQUAL "SIM".
+            CLOSE PARAM07.
+            IF QTDE-DEPVAL EQUAL ZEROES
+                ADD 1 TO QTDE-DEPVAL
+                MOVE 01            TO DEPVAL-OCR(QTDE-DEPVAL)
+                MOVE "DEPARTAMENTO 01" TO DEPNOME-OCR(QTDE-DEPVAL)
+                ADD 1 TO QTDE-DEPVAL
+                MOVE 02            TO DEPVAL-OCR(QTDE-DEPVAL)
+                MOVE "DEPARTAMENTO 02" TO DEPNOME-OCR(QTDE-DEPVAL)
+            END-IF.
+
+        LEITURA-PARAM07 SECTION.
+            READ PARAM07
+                AT END MOVE "SIM" TO FIM-PARAM
+                NOT AT END
+                    ADD 1 TO QTDE-DEPVAL
+                    MOVE PARM-DEP     TO DEPVAL-OCR(QTDE-DEPVAL)
+                    MOVE PARM-DEPNOME TO DEPNOME-OCR(QTDE-DEPVAL)
+            END-READ.
+
         LESORT SECTION.
             RETURN TRAB
-                   AT END MOVE "SIM" TO FIM-ARQ.
-                   
+                   AT END     MOVE "SIM" TO FIM-ARQ
+                   NOT AT END ADD 1 TO CT-LIDOS.
+
         PRINCIPAL SECTION.
             PERFORM GRAVACAO.
             PERFORM LESORT.
-            
+
         GRAVACAO SECTION.
-            IF NOT DEPVAL THEN EXIT SECTION.
-            MOVE CODTRA TO CODSAI.
-            MOVE NOMETR TO NOMESA.
+            PERFORM VERIFICADEP.
+            IF DEPACHADO NOT EQUAL "SIM" THEN EXIT SECTION.
+            MOVE CODTRA     TO CODSAI.
+            MOVE NOMETR     TO NOMESA.
+            MOVE DEPNOME-ACH TO DEPNOMESA.
             WRITE REGSAI.
-            
+            ADD 1 TO CT-GRAVADOS.
+
+        VERIFICADEP SECTION.
+            MOVE "NAO"   TO DEPACHADO.
+            MOVE SPACES  TO DEPNOME-ACH.
+            PERFORM VARYING IDX-DEP FROM 1 BY 1
+                     UNTIL IDX-DEP GREATER THAN QTDE-DEPVAL
+                 IF DEPTRA EQUAL DEPVAL-OCR(IDX-DEP)
+                     MOVE "SIM"              TO DEPACHADO
+                     MOVE DEPNOME-OCR(IDX-DEP) TO DEPNOME-ACH
+                 END-IF
+            END-PERFORM.
+
         TERMINO SECTION.
-            CLOSE CADSAI.
\ No newline at end of file
+            CLOSE CADSAI.
+            CALL "RUNLOG" USING LK-PROGID CT-LIDOS CT-GRAVADOS.
\ No newline at end of file
